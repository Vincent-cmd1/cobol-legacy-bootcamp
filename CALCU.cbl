@@ -13,8 +13,8 @@
       * Accueil : choix de l'action à effectuer 
        01 WS-ACCUEIL              PIC X(20).
 
-      * Menu : choix de l'action à effectuer 
-       01 WS-CHOIX                PIC 9(1).
+      * Menu : choix de l'action à effectuer
+       01 WS-CHOIX                PIC 9(2).
 
       * Variables de saisie de tâche 
        01 WS-ADD-ID1              PIC S9(10)V9(5) VALUE ZEROS.
@@ -23,6 +23,20 @@
        01 WS-MEMOIRE              PIC S9(10)V9(5) VALUE ZEROS.
        01 WS-MEMOIRE-TEMP         PIC S9(10)V9(5) VALUE ZEROS.
 
+      * Historique des operations effectuees sur WS-MEMOIRE
+       01 WS-HIST-NB              PIC 9(2) VALUE ZERO.
+       01 WS-HIST-IDX             PIC 9(2) VALUE ZERO.
+       01 WS-HIST-LIBELLE-TEMP    PIC X(15) VALUE SPACES.
+       01 WS-HISTORIQUE.
+           05 WS-HIST-ENTREE OCCURS 50 TIMES.
+               10 WS-HIST-OPERATEUR   PIC X(15).
+               10 WS-HIST-OPERANDE    PIC S9(10)V9(5).
+               10 WS-HIST-RESULTAT    PIC S9(10)V9(5).
+
+      * Variables d'édition pour l'affichage de l'historique
+       01 WS-HIST-OPERANDE-ED     PIC -B---B---B--9.9(2).
+       01 WS-HIST-RESULTAT-ED     PIC -B---B---B--9.9(2).
+
       * Variables de saisie/reponse de tâche 
        01 WS-REPONSE-ADD          PIC X(15) VALUE SPACES.
            88 RETOUR-ACTIF                       VALUE 'R' OR 'r'.   
@@ -77,11 +91,20 @@
                    PERFORM 1050-PUISSANCE-START
                       THRU 1050-PUISSANCE-END
            WHEN 6
-                   PERFORM 1060-CLEAR-START
-                      THRU 1060-CLEAR-END
+                   PERFORM 1060-POURCENTAGE-START
+                      THRU 1060-POURCENTAGE-END
            WHEN 7
+                   PERFORM 1070-RACINE-START
+                      THRU 1070-RACINE-END
+           WHEN 8
+                   PERFORM 1080-HISTORIQUE-START
+                      THRU 1080-HISTORIQUE-END
+           WHEN 9
+                   PERFORM 1090-CLEAR-START
+                      THRU 1090-CLEAR-END
+           WHEN 10
                    PERFORM 9999-FIN-PROGRAMME-START
-                      THRU 9999-FIN-PROGRAMME-END           
+                      THRU 9999-FIN-PROGRAMME-END
            WHEN OTHER
                    DISPLAY "..."
                    DISPLAY "C est fascinant."
@@ -128,8 +151,11 @@
                      ADD WS-ADD-ID1 TO WS-MEMOIRE GIVING WS-MEMOIRE-TEMP
                      MOVE WS-MEMOIRE-TEMP TO WS-MEMOIRE
                      MOVE WS-MEMOIRE TO WS-MEMOIRE-ED
-                     DISPLAY "Resultat addition : " 
+                     DISPLAY "Resultat addition : "
                              FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+                     MOVE "Addition" TO WS-HIST-LIBELLE-TEMP
+                     PERFORM 1100-HIST-AJOUTER-START
+                        THRU 1100-HIST-AJOUTER-END
                 END-IF
            END-PERFORM.
        1010-ADDITION-END.
@@ -164,8 +190,11 @@
                                          GIVING WS-MEMOIRE-TEMP
                      MOVE WS-MEMOIRE-TEMP TO WS-MEMOIRE
                      MOVE WS-MEMOIRE TO WS-MEMOIRE-ED
-                     DISPLAY "Resultat soustraction : " 
+                     DISPLAY "Resultat soustraction : "
                          FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+                     MOVE "Soustraction" TO WS-HIST-LIBELLE-TEMP
+                     PERFORM 1100-HIST-AJOUTER-START
+                        THRU 1100-HIST-AJOUTER-END
                 END-IF
            END-PERFORM.
        1020-SUBSTRACT-END.
@@ -200,8 +229,11 @@
                                          GIVING WS-MEMOIRE-TEMP
                      MOVE WS-MEMOIRE-TEMP TO WS-MEMOIRE
                      MOVE WS-MEMOIRE TO WS-MEMOIRE-ED
-                     DISPLAY "Resultat multiplication : " 
+                     DISPLAY "Resultat multiplication : "
                          FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+                     MOVE "Multiplication" TO WS-HIST-LIBELLE-TEMP
+                     PERFORM 1100-HIST-AJOUTER-START
+                        THRU 1100-HIST-AJOUTER-END
                 END-IF
            END-PERFORM.
        1030-MULTIPLICATION-END.
@@ -244,8 +276,11 @@
                                            GIVING WS-MEMOIRE-TEMP
                          MOVE WS-MEMOIRE-TEMP TO WS-MEMOIRE
                          MOVE WS-MEMOIRE TO WS-MEMOIRE-ED
-                         DISPLAY "Resultat division : " 
+                         DISPLAY "Resultat division : "
                              FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+                         MOVE "Division" TO WS-HIST-LIBELLE-TEMP
+                         PERFORM 1100-HIST-AJOUTER-START
+                            THRU 1100-HIST-AJOUTER-END
                     END-IF
                 END-IF
            END-PERFORM.
@@ -280,23 +315,142 @@
                      COMPUTE WS-MEMOIRE-TEMP = WS-MEMOIRE ** WS-ADD-ID1
                      MOVE WS-MEMOIRE-TEMP TO WS-MEMOIRE
                      MOVE WS-MEMOIRE TO WS-MEMOIRE-ED
-                     DISPLAY "Resultat de la puissance : " 
+                     DISPLAY "Resultat de la puissance : "
                          FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+                     MOVE "Puissance" TO WS-HIST-LIBELLE-TEMP
+                     PERFORM 1100-HIST-AJOUTER-START
+                        THRU 1100-HIST-AJOUTER-END
                 END-IF
            END-PERFORM.
        1050-PUISSANCE-END.
-           EXIT. 
+           EXIT.
+
+       1060-POURCENTAGE-START.
+           MOVE SPACE TO WS-REPONSE-ADD.
+           PERFORM UNTIL RETOUR-ACTIF
+      * Si la mémoire est vide (zéro), demander un premier nombre
+               IF WS-MEMOIRE EQUAL ZERO
+                   PERFORM 8100-NEWNUMBER-START
+                      THRU 8100-NEWNUMBER-END
+               END-IF
+      * Affichage du menu de pourcentage
+               DISPLAY WS-TIRET
+               DISPLAY "Valeur actuelle : "
+                   FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+               DISPLAY WS-TIRET
+               DISPLAY "* Entrez un pourcentage     *"
+               DISPLAY "* Retour choix operateur (R)*"
+               DISPLAY WS-TIRET
+               ACCEPT WS-REPONSE-ADD
+      * Gestion du retour menu
+               IF RETOUR-ACTIF
+                   PERFORM 0000-TRT-PRINCIPAL-START
+                      THRU 0000-TRT-PRINCIPAL-END
+      * Sinon, ajouter un chiffre
+               ELSE
+      * On converti la saisie, même négative ou avec décimale
+                     MOVE FUNCTION NUMVAL(WS-REPONSE-ADD) TO WS-ADD-ID1
+                     COMPUTE WS-MEMOIRE-TEMP = WS-MEMOIRE * WS-ADD-ID1
+                                                / 100
+                     MOVE WS-MEMOIRE-TEMP TO WS-MEMOIRE
+                     MOVE WS-MEMOIRE TO WS-MEMOIRE-ED
+                     DISPLAY "Resultat du pourcentage : "
+                         FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+                     MOVE "Pourcentage" TO WS-HIST-LIBELLE-TEMP
+                     PERFORM 1100-HIST-AJOUTER-START
+                        THRU 1100-HIST-AJOUTER-END
+                END-IF
+           END-PERFORM.
+       1060-POURCENTAGE-END.
+           EXIT.
 
-       1060-CLEAR-START.
-      * Réinitilisation de la valeur mémoire 
+       1070-RACINE-START.
+           MOVE SPACE TO WS-REPONSE-ADD.
+           PERFORM UNTIL RETOUR-ACTIF
+      * Si la mémoire est vide (zéro), demander un premier nombre
+               IF WS-MEMOIRE EQUAL ZERO
+                   PERFORM 8100-NEWNUMBER-START
+                      THRU 8100-NEWNUMBER-END
+               END-IF
+      * Affichage du menu de racine carree
+               DISPLAY WS-TIRET
+               DISPLAY "Valeur actuelle : "
+                   FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+               DISPLAY WS-TIRET
+               DISPLAY "* Racine carree (Entree)    *"
+               DISPLAY "* Retour choix operateur (R)*"
+               DISPLAY WS-TIRET
+               ACCEPT WS-REPONSE-ADD
+      * Gestion du retour menu
+               IF RETOUR-ACTIF
+                   PERFORM 0000-TRT-PRINCIPAL-START
+                      THRU 0000-TRT-PRINCIPAL-END
+               ELSE
+      * L'operande consignee dans l'historique est la valeur
+      * de depart, avant que la racine ne l'ecrase
+                     MOVE WS-MEMOIRE TO WS-ADD-ID1
+                     COMPUTE WS-MEMOIRE-TEMP = FUNCTION SQRT(WS-MEMOIRE)
+                     MOVE WS-MEMOIRE-TEMP TO WS-MEMOIRE
+                     MOVE WS-MEMOIRE TO WS-MEMOIRE-ED
+                     DISPLAY "Resultat de la racine carree : "
+                         FUNCTION TRIM (WS-MEMOIRE-ED, LEADING)
+                     MOVE "Racine carree" TO WS-HIST-LIBELLE-TEMP
+                     PERFORM 1100-HIST-AJOUTER-START
+                        THRU 1100-HIST-AJOUTER-END
+                END-IF
+           END-PERFORM.
+       1070-RACINE-END.
+           EXIT.
+
+       1080-HISTORIQUE-START.
+      * Affichage de l'historique des operations effectuees
+           DISPLAY WS-ASTER2.
+           DISPLAY "*     HISTORIQUE DES OPERATIONS   *".
+           DISPLAY WS-ASTER2.
+           IF WS-HIST-NB EQUAL ZERO
+               DISPLAY "Aucune operation enregistree pour l instant."
+           ELSE
+               PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > WS-HIST-NB
+                   MOVE WS-HIST-OPERANDE(WS-HIST-IDX)
+                     TO WS-HIST-OPERANDE-ED
+                   MOVE WS-HIST-RESULTAT(WS-HIST-IDX)
+                     TO WS-HIST-RESULTAT-ED
+                   DISPLAY WS-HIST-IDX " - "
+                       FUNCTION TRIM(WS-HIST-OPERATEUR(WS-HIST-IDX))
+                       " ( " FUNCTION TRIM(WS-HIST-OPERANDE-ED, LEADING)
+                       " ) => "
+                       FUNCTION TRIM(WS-HIST-RESULTAT-ED, LEADING)
+               END-PERFORM
+           END-IF.
+           DISPLAY WS-ASTER2.
+           PERFORM 0000-TRT-PRINCIPAL-START
+              THRU 0000-TRT-PRINCIPAL-END.
+       1080-HISTORIQUE-END.
+           EXIT.
+
+       1090-CLEAR-START.
+      * Réinitilisation de la valeur mémoire
            MOVE 0 TO WS-MEMOIRE.
            DISPLAY WS-ASTER2.
            DISPLAY "*NETTOYAGE EN COURS..BIP BIP*".
            DISPLAY WS-ASTER2.
            PERFORM 0000-TRT-PRINCIPAL-START
-             THRU  0000-TRT-PRINCIPAL-END.    
-       1060-CLEAR-END.
-           EXIT. 
+             THRU  0000-TRT-PRINCIPAL-END.
+       1090-CLEAR-END.
+           EXIT.
+
+       1100-HIST-AJOUTER-START.
+      * Ajoute une entree a l'historique si la table n'est pas pleine
+           IF WS-HIST-NB < 50
+               ADD 1 TO WS-HIST-NB
+               MOVE WS-HIST-LIBELLE-TEMP
+                 TO WS-HIST-OPERATEUR(WS-HIST-NB)
+               MOVE WS-ADD-ID1 TO WS-HIST-OPERANDE(WS-HIST-NB)
+               MOVE WS-MEMOIRE TO WS-HIST-RESULTAT(WS-HIST-NB)
+           END-IF.
+       1100-HIST-AJOUTER-END.
+           EXIT.
 
       *----------------------------------------------------------------*
       *    AFFICHAGE 
@@ -390,8 +544,11 @@
            DISPLAY "* 3 - Multiplication        *".
            DISPLAY "* 4 - Division              *".
            DISPLAY "* 5 - Puissance             *".
-           DISPLAY "* 6 - Réinitialisation      *".
-           DISPLAY "* 7 - Quitter le programme  *".
+           DISPLAY "* 6 - Pourcentage           *".
+           DISPLAY "* 7 - Racine carree         *".
+           DISPLAY "* 8 - Historique            *".
+           DISPLAY "* 9 - Reinitialisation      *".
+           DISPLAY "* 10 - Quitter le programme *".
            DISPLAY WS-ASTER.
           *> Saisie utilisateur
            ACCEPT WS-CHOIX.

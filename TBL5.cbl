@@ -5,8 +5,42 @@
       * Programme permettant de saisir 5 notes dans un tableau
       * de calculer leur somme, d’en déduire la moyenne
       * et d'afficher chaque note ainsi que la moyenne obtenue.
+      *
+      * MODIFICATION : 09/08/2026 - Ajout d'un mode fichier pour la
+      *                saisie (notes.txt) et la sortie (resultats.txt),
+      *                et calcul du min/max a cote de la moyenne.
+      * MODIFICATION : 09/08/2026 - Prise en compte du nombre reel de
+      *                notes lues (notes.txt de moins de 5 lignes) et
+      *                edition des notes/statistiques a l'affichage et
+      *                a l'ecriture.
+      * MODIFICATION : 09/08/2026 - Protection contre notes.txt vide
+      *                (division par WS-NB-NOTES a zero).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier source, une note par ligne, utilise en mode fichier
+           SELECT F-NOTES-IN ASSIGN TO "notes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-NOTES-IN.
+
+      * Fichier de sortie contenant les notes et les statistiques
+           SELECT F-RESULTATS ASSIGN TO "resultats.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RESULTATS.
 
        DATA DIVISION.
+       FILE SECTION.
+
+      * Une note par ligne, en texte (ex : "12.50")
+       FD F-NOTES-IN.
+       01 FS-ENR-NOTE-IN             PIC X(05).
+
+      * Une ligne de notes/statistiques par enregistrement
+       FD F-RESULTATS.
+       01 FS-ENR-RESULTATS           PIC X(40).
+
        WORKING-STORAGE SECTION.
 
       * Déclaration du tableau pour stocker 5 notes avec 2 chiffres avant
@@ -23,22 +57,209 @@
       * Résultat du calcul de la moyenne
        01 WS-MOYENNE       PIC 9(2)V99.
 
+      * Plus haute et plus basse note du tableau
+       01 WS-NOTE-MAX       PIC 9(2)V99 VALUE ZERO.
+       01 WS-NOTE-MIN       PIC 9(2)V99 VALUE 99.99.
+
+      * Zones editees pour l'affichage et l'ecriture des notes et
+      * des statistiques (le tableau est en PIC 9V99, sans le point
+      * decimal a l'affichage)
+       01 WS-NOTE-ED         PIC Z9.99.
+       01 WS-NOTE-MAX-ED     PIC Z9.99.
+       01 WS-NOTE-MIN-ED     PIC Z9.99.
+       01 WS-MOYENNE-ED      PIC Z9.99.
+       01 WS-SOMME-ED        PIC ZZ9.99.
+
+      * Nombre reel de notes disponibles pour les statistiques :
+      * toujours 5 en saisie clavier, mais peut etre inferieur en
+      * saisie fichier si notes.txt contient moins de 5 lignes, pour
+      * ne pas fausser le calcul avec les cases inutilisees du tableau
+       01 WS-NB-NOTES        PIC 9(2)   VALUE 5.
+
+      * Choix du mode de saisie/sortie
+       01 WS-MODE-SAISIE    PIC X       VALUE 'C'.
+           88 MODE-SAISIE-FICHIER              VALUE 'F' 'f'.
+       01 WS-MODE-SORTIE    PIC X       VALUE 'N'.
+           88 MODE-SORTIE-FICHIER               VALUE 'F' 'f'.
+
+      * Zone d'edition pour l'ecriture des lignes du fichier resultats
+       01 WS-LIGNE-RESULTAT PIC X(40).
+
+      * Codes retour des fichiers, avec conditions 88 associees
+       01 WS-FS-NOTES-IN    PIC X(02)   VALUE SPACE.
+           88 WS-FS-NOTES-IN-OK                VALUE '00'.
+           88 WS-FS-NOTES-IN-EOF               VALUE '10'.
+       01 WS-FS-RESULTATS   PIC X(02)   VALUE SPACE.
+           88 WS-FS-RESULTATS-OK               VALUE '00'.
+
        PROCEDURE DIVISION.
 
-      * Saisie des 5 notes et calcul de la somme
-       PERFORM VARYING WS-INDEX  FROM 1 BY 1 UNTIL WS-INDEX > 5
-           DISPLAY "Veuillez entrer une note (5)"
-           ACCEPT WS-NOTE (WS-INDEX)
-           COMPUTE WS-SOMME = WS-SOMME + WS-NOTE(WS-INDEX)
-       END-PERFORM.
+       0000-TRT-PRINCIPAL-START.
+           DISPLAY "Saisir les notes au clavier ou depuis un fichier ?".
+           DISPLAY "(C)lavier / (F)ichier notes.txt : ".
+           ACCEPT WS-MODE-SAISIE.
+
+           IF MODE-SAISIE-FICHIER
+               PERFORM 1000-SAISIE-FICHIER-START
+                  THRU 1000-SAISIE-FICHIER-END
+           ELSE
+               PERFORM 1010-SAISIE-CLAVIER-START
+                  THRU 1010-SAISIE-CLAVIER-END
+           END-IF.
+
+           PERFORM 2000-STATISTIQUES-START
+              THRU 2000-STATISTIQUES-END.
+
+           PERFORM 3000-AFFICHAGE-START
+              THRU 3000-AFFICHAGE-END.
+
+           DISPLAY "Ecrire les resultats dans resultats.txt ?".
+           DISPLAY "(O)ui / (N)on : ".
+           ACCEPT WS-MODE-SORTIE.
+
+           IF MODE-SORTIE-FICHIER
+               PERFORM 4000-ECRITURE-FICHIER-START
+                  THRU 4000-ECRITURE-FICHIER-END
+           END-IF.
+
+           STOP RUN.
+       0000-TRT-PRINCIPAL-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SAISIE - Lecture des 5 notes depuis notes.txt (une par ligne)  *
+      *----------------------------------------------------------------*
+       1000-SAISIE-FICHIER-START.
+           OPEN INPUT F-NOTES-IN.
+           IF NOT WS-FS-NOTES-IN-OK
+               DISPLAY "Erreur ouverture notes.txt, code : "
+                   WS-FS-NOTES-IN
+               DISPLAY "Bascule en saisie clavier."
+               PERFORM 1010-SAISIE-CLAVIER-START
+                  THRU 1010-SAISIE-CLAVIER-END
+           ELSE
+               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
+                   READ F-NOTES-IN
+                       AT END
+                           DISPLAY "notes.txt contient moins de 5 notes"
+                           MOVE '10' TO WS-FS-NOTES-IN
+                       NOT AT END
+                           MOVE FUNCTION NUMVAL(FS-ENR-NOTE-IN)
+                             TO WS-NOTE(WS-INDEX)
+                           COMPUTE WS-SOMME =
+                               WS-SOMME + WS-NOTE(WS-INDEX)
+                   END-READ
+                   IF WS-FS-NOTES-IN-EOF
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-FS-NOTES-IN-EOF
+                   COMPUTE WS-NB-NOTES = WS-INDEX - 1
+               ELSE
+                   MOVE 5 TO WS-NB-NOTES
+               END-IF
+               CLOSE F-NOTES-IN
+           END-IF.
+       1000-SAISIE-FICHIER-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SAISIE - Saisie des 5 notes au clavier                        *
+      *----------------------------------------------------------------*
+       1010-SAISIE-CLAVIER-START.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
+               DISPLAY "Veuillez entrer une note (5)"
+               ACCEPT WS-NOTE(WS-INDEX)
+               COMPUTE WS-SOMME = WS-SOMME + WS-NOTE(WS-INDEX)
+           END-PERFORM.
+       1010-SAISIE-CLAVIER-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Calcul de la moyenne, du minimum et du maximum du tableau      *
+      *----------------------------------------------------------------*
+       2000-STATISTIQUES-START.
+           IF WS-NB-NOTES = ZERO
+               MOVE ZERO TO WS-MOYENNE
+               MOVE ZERO TO WS-NOTE-MIN
+           ELSE
+               COMPUTE WS-MOYENNE = WS-SOMME / WS-NB-NOTES
+               PERFORM VARYING WS-INDEX FROM 1 BY 1
+                       UNTIL WS-INDEX > WS-NB-NOTES
+                   IF WS-NOTE(WS-INDEX) > WS-NOTE-MAX
+                       MOVE WS-NOTE(WS-INDEX) TO WS-NOTE-MAX
+                   END-IF
+                   IF WS-NOTE(WS-INDEX) < WS-NOTE-MIN
+                       MOVE WS-NOTE(WS-INDEX) TO WS-NOTE-MIN
+                   END-IF
+               END-PERFORM
+           END-IF.
+       2000-STATISTIQUES-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Affichage des notes saisies et des statistiques                *
+      *----------------------------------------------------------------*
+       3000-AFFICHAGE-START.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NB-NOTES
+               MOVE WS-NOTE(WS-INDEX) TO WS-NOTE-ED
+               DISPLAY "NOTE " WS-INDEX ": " WS-NOTE-ED
+           END-PERFORM.
+           MOVE WS-MOYENNE TO WS-MOYENNE-ED.
+           MOVE WS-NOTE-MAX TO WS-NOTE-MAX-ED.
+           MOVE WS-NOTE-MIN TO WS-NOTE-MIN-ED.
+           DISPLAY "MOYENNE : " WS-MOYENNE-ED.
+           DISPLAY "NOTE MAX : " WS-NOTE-MAX-ED.
+           DISPLAY "NOTE MIN : " WS-NOTE-MIN-ED.
+       3000-AFFICHAGE-END.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * SORTIE - Ecriture des notes et statistiques dans resultats.txt *
+      *----------------------------------------------------------------*
+       4000-ECRITURE-FICHIER-START.
+           OPEN OUTPUT F-RESULTATS.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > WS-NB-NOTES
+               MOVE SPACES TO WS-LIGNE-RESULTAT
+               MOVE WS-NOTE(WS-INDEX) TO WS-NOTE-ED
+               STRING "NOTE " WS-INDEX ": " WS-NOTE-ED
+                   INTO WS-LIGNE-RESULTAT
+               MOVE WS-LIGNE-RESULTAT TO FS-ENR-RESULTATS
+               WRITE FS-ENR-RESULTATS
+           END-PERFORM.
+
+           MOVE WS-SOMME TO WS-SOMME-ED.
+           MOVE SPACES TO WS-LIGNE-RESULTAT.
+           STRING "SOMME : " WS-SOMME-ED INTO WS-LIGNE-RESULTAT.
+           MOVE WS-LIGNE-RESULTAT TO FS-ENR-RESULTATS.
+           WRITE FS-ENR-RESULTATS.
+
+           MOVE WS-MOYENNE TO WS-MOYENNE-ED.
+           MOVE SPACES TO WS-LIGNE-RESULTAT.
+           STRING "MOYENNE : " WS-MOYENNE-ED INTO WS-LIGNE-RESULTAT.
+           MOVE WS-LIGNE-RESULTAT TO FS-ENR-RESULTATS.
+           WRITE FS-ENR-RESULTATS.
 
-      * Affichage des notes saisies
-       PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 5
-           DISPLAY "NOTE " WS-INDEX ": " WS-NOTE(WS-INDEX)
-       END-PERFORM.
+           MOVE WS-NOTE-MAX TO WS-NOTE-MAX-ED.
+           MOVE SPACES TO WS-LIGNE-RESULTAT.
+           STRING "NOTE MAX : " WS-NOTE-MAX-ED INTO WS-LIGNE-RESULTAT.
+           MOVE WS-LIGNE-RESULTAT TO FS-ENR-RESULTATS.
+           WRITE FS-ENR-RESULTATS.
 
-      * Calcul et affichage de la moyenne
-       COMPUTE WS-MOYENNE = WS-SOMME / 5.
-       DISPLAY "MOYENNE : " WS-MOYENNE.
+           MOVE WS-NOTE-MIN TO WS-NOTE-MIN-ED.
+           MOVE SPACES TO WS-LIGNE-RESULTAT.
+           STRING "NOTE MIN : " WS-NOTE-MIN-ED INTO WS-LIGNE-RESULTAT.
+           MOVE WS-LIGNE-RESULTAT TO FS-ENR-RESULTATS.
+           WRITE FS-ENR-RESULTATS.
 
-       STOP RUN.
+           CLOSE F-RESULTATS.
+           IF WS-FS-RESULTATS-OK
+               DISPLAY "Resultats ecrits dans resultats.txt."
+           ELSE
+               DISPLAY "Erreur ecriture resultats.txt, code : "
+                   WS-FS-RESULTATS
+           END-IF.
+       4000-ECRITURE-FICHIER-END.
+           EXIT.

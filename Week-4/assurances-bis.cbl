@@ -9,7 +9,7 @@
       *             avec les dates au format AAAAMMJJ.
       *             Ce programme les affiche en format JJ/MM/AAAA.
       *
-      * REMARQUE  : Seuls les contrats aux index 3 et 7 sont affichés.
+      * REMARQUE  : Exporte l'ensemble des contrats chargés en mémoire.
       ******************************************************************    
          
        IDENTIFICATION DIVISION.
@@ -35,23 +35,29 @@
       * Description du fichier d'entrée
        FD F-ASSURANCES.
        01 FS-ENR-ASSURANCES.
-           05 FS-LIGNE-ASSURANCE          PIC X(121).
+           05 FS-LIGNE-ASSURANCE          PIC X(122).
 
        FD F-RAPPORT.
        01 FS-ENR-RAPPORT.
-           05 FS-LIGNE-RAPPORT            PIC X(121).
+           05 FS-LIGNE-RAPPORT            PIC X(126).
 
        WORKING-STORAGE SECTION.
 
-      * Tableau mémoire pour stocker jusqu'à 36 contrats d'assurances
+      * Tableau mémoire pour stocker jusqu'à 500 contrats d'assurances
       * Chaque ligne est un enregistrement complet du fichier
        01 WS-ENR-ASSURANCES.
-           05 WS-ASSURANCES OCCURS 36 TIMES.
-             10 WS-LIGNE-ASSURANCE        PIC X(121).
+           05 WS-ASSURANCES OCCURS 500 TIMES.
+             10 WS-LIGNE-ASSURANCE        PIC X(122).
 
       * Index pour boucle de traitement
        01 WS-IDX                          PIC 9(03)    VALUE 1.
-       01 WS-IDX-FIN                      PIC 9(03)    VALUE 36.
+       01 WS-IDX-FIN                      PIC 9(03)    VALUE 500.
+
+      * Nombre de contrats réellement chargés en mémoire
+       01 WS-NB-ASSURANCES                PIC 9(03)    VALUE ZERO.
+
+      * Nombre de contrats non chargés faute de place dans le tableau
+       01 WS-NB-TRONQUES                  PIC 9(05)    VALUE ZERO.
 
       * Drapeau de fin de lecture du fichier
       * La valeur 'Y' de la condition QUITTER permet de sortir duPERFORM
@@ -68,7 +74,49 @@
        01 WS-JOUR                         PIC X(2).
        01 WS-DATE-DEB-FORMATTEE           PIC X(10).
        01 WS-DATE-FIN-FORMATTEE           PIC X(10).
-       01 WS-DATE-TEMP                    PIC X(121).
+       01 WS-DATE-TEMP                    PIC X(122).
+
+      * Zone de travail pour extraire le montant et la devise
+      * (position fixe dans la ligne de contrat) et cumuler les
+      * totaux par devise
+       01 WS-MONTANT-TEMP                 PIC 9(07)V9(02).
+       01 WS-DEVISE-TEMP                  PIC X(04).
+
+      * Table des totaux consolidés par devise, avec taux de
+      * conversion facultatif vers une devise de référence commune
+       01 WS-NB-DEVISES                   PIC 9(02)    VALUE ZERO.
+       01 WS-IDX-DEV                      PIC 9(02)    VALUE ZERO.
+       01 WS-DEV-TROUVE                   PIC X(01)    VALUE "N".
+           88 WS-DEV-EST-TROUVE                        VALUE "Y".
+
+       01 WS-TAB-DEVISE-TOTAUX.
+           05 WS-DEV-TOTAUX OCCURS 20 TIMES.
+              10 WS-DEV-LIBELLE           PIC X(04).
+              10 WS-DEV-TOTAL             PIC 9(09)V9(02) VALUE ZERO.
+              10 WS-DEV-NB                PIC 9(05)       VALUE ZERO.
+              10 WS-DEV-TAUX              PIC 9(03)V9(04) VALUE 1.
+
+      * Réponse de l'utilisateur et zone de saisie pour la conversion
+      * en un total consolidé unique
+       01 WS-REPONSE-CONVERSION           PIC X(01).
+           88 WS-CONVERSION-DEMANDEE                   VALUE "O" "o".
+       01 WS-TAUX-SAISIE                  PIC 9(03)V9(04).
+       01 WS-TOTAL-CONVERTI               PIC 9(11)V9(02) VALUE ZERO.
+       01 WS-TOTAL-CONVERTI-ED            PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      * Zone éditée pour l'affichage du total par devise (le champ
+      * numérique brut WS-DEV-TOTAL n'a pas de point décimal)
+       01 WS-DEV-TOTAL-ED                 PIC ZZZ,ZZZ,ZZ9.99.
+
+      * Ligne de travail pour écrire les totaux dans le rapport
+       01 WS-LIGNE-TOTAUX                 PIC X(122).
+
+      * Ligne de sortie reconstruite avec les dates reformatées en
+      * JJ/MM/AAAA (10 caractères, contre 8 pour AAAAMMJJ) : les
+      * dates ne sont plus réécrites en place sur WS-LIGNE-ASSURANCE
+      * (cela chevauchait la date suivante puis le montant), mais
+      * assemblées dans une ligne à part, plus longue de 4 caractères
+       01 WS-LIGNE-RAPPORT-ED             PIC X(126).
 
 
        PROCEDURE DIVISION.
@@ -99,6 +147,13 @@
            PERFORM 6320-WRITE-F-RAPPORT-DEB
               THRU 6320-WRITE-F-RAPPORT-FIN.
 
+      * Totaux consolidés par devise, écrits à la suite du rapport
+           PERFORM 6330-ACCUMULER-DEVISES-DEB
+              THRU 6330-ACCUMULER-DEVISES-FIN.
+
+           PERFORM 6340-ECRIRE-TOTAUX-DEVISES-DEB
+              THRU 6340-ECRIRE-TOTAUX-DEVISES-FIN.
+
       * Fermeture du fichier de sortie
            PERFORM 6220-CLOSE-F-RAPPORT-DEB
               THRU 6220-CLOSE-F-RAPPORT-FIN.
@@ -155,14 +210,22 @@
                        SET QUITTER TO TRUE
                    NOT AT END
                        IF WS-IDX <= WS-IDX-FIN
-                           MOVE FS-LIGNE-ASSURANCE 
+                           MOVE FS-LIGNE-ASSURANCE
                                TO WS-LIGNE-ASSURANCE(WS-IDX)
-                           ADD 1 TO WS-IDX     
+                           ADD 1 TO WS-IDX
+                           ADD 1 TO WS-NB-ASSURANCES
                        ELSE
-                           SET QUITTER TO TRUE
+                           ADD 1 TO WS-NB-TRONQUES
                        END-IF
-                END-READ         
+                END-READ
            END-PERFORM.
+
+           IF WS-NB-TRONQUES > ZERO
+               DISPLAY "/!\ ATTENTION : capacité du tableau ("
+                       WS-IDX-FIN
+                       ") atteinte, " WS-NB-TRONQUES
+                       " contrat(s) non chargé(s) /!\"
+           END-IF.
        6110-READ-F-ASSURANCES-FIN.
            EXIT.
 
@@ -171,17 +234,106 @@
       ******************************************************************
        6320-WRITE-F-RAPPORT-DEB.
            MOVE 1 TO WS-IDX.
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-IDX-FIN
-               IF WS-IDX = 3 OR WS-IDX = 7 
-                   PERFORM 7000-FORMATER-DATES-DEB
-                      THRU 7000-FORMATER-DATES-FIN
-                   MOVE WS-LIGNE-ASSURANCE(WS-IDX) TO FS-LIGNE-RAPPORT
-                   WRITE FS-ENR-RAPPORT
-               END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-ASSURANCES
+               PERFORM 7000-FORMATER-DATES-DEB
+                  THRU 7000-FORMATER-DATES-FIN
+               PERFORM 7010-CONSTRUIRE-LIGNE-RAPPORT-DEB
+                  THRU 7010-CONSTRUIRE-LIGNE-RAPPORT-FIN
+               MOVE WS-LIGNE-RAPPORT-ED TO FS-LIGNE-RAPPORT
+               WRITE FS-ENR-RAPPORT
            END-PERFORM.
        6320-WRITE-F-RAPPORT-FIN.
            EXIT.
 
+      ******************************************************************
+      * TOTAUX CONSOLIDES PAR DEVISE
+      ******************************************************************
+
+      * Extrait le montant et la devise de chaque ligne de contrat
+      * (positions fixes, cf. FS-MONTANT/FS-DEVISE dans assurances.cbl)
+      * et les cumule par devise
+       6330-ACCUMULER-DEVISES-DEB.
+           MOVE ZERO TO WS-NB-DEVISES.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-ASSURANCES
+               MOVE WS-LIGNE-ASSURANCE(WS-IDX)(109:9) TO WS-MONTANT-TEMP
+               MOVE WS-LIGNE-ASSURANCE(WS-IDX)(119:4) TO WS-DEVISE-TEMP
+
+               MOVE "N" TO WS-DEV-TROUVE
+               PERFORM VARYING WS-IDX-DEV FROM 1 BY 1
+                       UNTIL WS-IDX-DEV > WS-NB-DEVISES
+                   IF WS-DEV-LIBELLE(WS-IDX-DEV) = WS-DEVISE-TEMP
+                       SET WS-DEV-EST-TROUVE TO TRUE
+                       ADD WS-MONTANT-TEMP TO WS-DEV-TOTAL(WS-IDX-DEV)
+                       ADD 1 TO WS-DEV-NB(WS-IDX-DEV)
+                   END-IF
+               END-PERFORM
+               IF NOT WS-DEV-EST-TROUVE
+                   ADD 1 TO WS-NB-DEVISES
+                   MOVE WS-DEVISE-TEMP
+                       TO WS-DEV-LIBELLE(WS-NB-DEVISES)
+                   MOVE WS-MONTANT-TEMP
+                       TO WS-DEV-TOTAL(WS-NB-DEVISES)
+                   MOVE 1 TO WS-DEV-NB(WS-NB-DEVISES)
+               END-IF
+           END-PERFORM.
+       6330-ACCUMULER-DEVISES-FIN.
+           EXIT.
+
+      * Écrit les totaux par devise à la suite du rapport, puis un
+      * total consolidé unique si des taux de change sont saisis
+       6340-ECRIRE-TOTAUX-DEVISES-DEB.
+           WRITE FS-ENR-RAPPORT FROM WS-TIRET.
+           INITIALIZE WS-LIGNE-TOTAUX.
+           MOVE "TOTAUX CONSOLIDES PAR DEVISE" TO WS-LIGNE-TOTAUX.
+           WRITE FS-ENR-RAPPORT FROM WS-LIGNE-TOTAUX.
+
+           PERFORM VARYING WS-IDX-DEV FROM 1 BY 1
+                   UNTIL WS-IDX-DEV > WS-NB-DEVISES
+               MOVE WS-DEV-TOTAL(WS-IDX-DEV) TO WS-DEV-TOTAL-ED
+               INITIALIZE WS-LIGNE-TOTAUX
+               STRING FUNCTION TRIM(WS-DEV-LIBELLE(WS-IDX-DEV))
+                      " : " WS-DEV-TOTAL-ED
+                      " (" WS-DEV-NB(WS-IDX-DEV) " contrats)"
+                   INTO WS-LIGNE-TOTAUX
+               END-STRING
+               WRITE FS-ENR-RAPPORT FROM WS-LIGNE-TOTAUX
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "Convertir en un total consolidé unique (O/N) : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-REPONSE-CONVERSION.
+           IF WS-CONVERSION-DEMANDEE
+               MOVE ZERO TO WS-TOTAL-CONVERTI
+               PERFORM VARYING WS-IDX-DEV FROM 1 BY 1
+                       UNTIL WS-IDX-DEV > WS-NB-DEVISES
+                   DISPLAY "Taux de "
+                           FUNCTION TRIM(WS-DEV-LIBELLE(WS-IDX-DEV))
+                           " vers la devise de reference (defaut 1) : "
+                           WITH NO ADVANCING
+                   ACCEPT WS-TAUX-SAISIE
+                   IF WS-TAUX-SAISIE NOT = ZERO
+                       MOVE WS-TAUX-SAISIE TO WS-DEV-TAUX(WS-IDX-DEV)
+                   END-IF
+                   COMPUTE WS-TOTAL-CONVERTI = WS-TOTAL-CONVERTI +
+                       (WS-DEV-TOTAL(WS-IDX-DEV)
+                        * WS-DEV-TAUX(WS-IDX-DEV))
+               END-PERFORM
+
+               MOVE WS-TOTAL-CONVERTI TO WS-TOTAL-CONVERTI-ED
+               INITIALIZE WS-LIGNE-TOTAUX
+               STRING "TOTAL CONSOLIDE (DEVISE DE REFERENCE) : "
+                      WS-TOTAL-CONVERTI-ED
+                   INTO WS-LIGNE-TOTAUX
+               END-STRING
+               WRITE FS-ENR-RAPPORT FROM WS-LIGNE-TOTAUX
+           END-IF.
+       6340-ECRIRE-TOTAUX-DEVISES-FIN.
+           EXIT.
+
       ******************************************************************
       * COMPOSANT INDEPENDANT
       ******************************************************************
@@ -189,6 +341,12 @@
       * Ce composant reformate les dates de début et de fin d'un contrat
       * Il utilise WS-DATE-TEMP pour extraire AAAA MM JJ
       * Puis construit la date JJ/MM/AAAA dans WS-DATE-*-FORMATTEE
+      * Les dates formatées (10 car.) sont plus longues que les zones
+      * AAAAMMJJ (8 car.) qu'elles remplacent : on ne les réécrit donc
+      * pas en place sur WS-LIGNE-ASSURANCE (cela chevaucherait la
+      * date suivante puis le montant), mais on les laisse dans les
+      * zones de travail WS-DATE-*-FORMATTEE, reprises ensuite par
+      * 7010-CONSTRUIRE-LIGNE-RAPPORT-DEB
        7000-FORMATER-DATES-DEB.
            MOVE WS-LIGNE-ASSURANCE(WS-IDX) TO WS-DATE-TEMP.
            MOVE WS-DATE-TEMP(91:4) TO WS-ANNEE
@@ -196,30 +354,40 @@
            MOVE WS-DATE-TEMP(97:2) TO WS-JOUR
            STRING WS-JOUR "/" WS-MOIS "/" WS-ANNEE
                INTO WS-DATE-DEB-FORMATTEE
-           STRING WS-DATE-DEB-FORMATTEE 
-               DELIMITED BY SIZE
-               INTO WS-LIGNE-ASSURANCE(WS-IDX)(91:10)
 
-           MOVE WS-LIGNE-ASSURANCE(WS-IDX) TO WS-DATE-TEMP.
            MOVE WS-DATE-TEMP(100:4) TO WS-ANNEE
            MOVE WS-DATE-TEMP(104:2) TO WS-MOIS
            MOVE WS-DATE-TEMP(106:2) TO WS-JOUR
            STRING WS-JOUR "/" WS-MOIS "/" WS-ANNEE
                INTO WS-DATE-FIN-FORMATTEE.
-           STRING WS-DATE-FIN-FORMATTEE 
-               DELIMITED BY SIZE
-               INTO WS-LIGNE-ASSURANCE(WS-IDX)(100:10)
        7000-FORMATER-DATES-FIN.
            EXIT.
 
+      * Reconstruit la ligne à écrire/afficher à partir de la ligne
+      * d'origine (code, noms, produit, client, statut inchangés,
+      * puis montant et devise inchangés) et des deux dates
+      * reformatées en JJ/MM/AAAA, qui prennent la place laissée par
+      * les zones AAAAMMJJ d'origine sans chevaucher le champ suivant
+       7010-CONSTRUIRE-LIGNE-RAPPORT-DEB.
+           INITIALIZE WS-LIGNE-RAPPORT-ED
+           STRING WS-LIGNE-ASSURANCE(WS-IDX)(1:90)
+                  WS-DATE-DEB-FORMATTEE
+                  WS-LIGNE-ASSURANCE(WS-IDX)(99:1)
+                  WS-DATE-FIN-FORMATTEE
+                  WS-LIGNE-ASSURANCE(WS-IDX)(108:15)
+               INTO WS-LIGNE-RAPPORT-ED
+           END-STRING.
+       7010-CONSTRUIRE-LIGNE-RAPPORT-FIN.
+           EXIT.
+
       ******************************************************************
       * AFFICHAGE À L'ÉCRAN
       ******************************************************************
       
       * Affiche l'entête de tableau pour l'utilisateur
-      * Parcourt les enregistrements stockés
-      * Affiche uniquement ceux d'index 3 et 7 avec les dates formatées
-       8000-AFFICHAGE-ASSU-DEB. 
+      * Parcourt tous les enregistrements stockés (WS-NB-ASSURANCES)
+      * avec les dates formatées
+       8000-AFFICHAGE-ASSU-DEB.
            DISPLAY " Code    |" 
                    " Nom contrat    |" 
                    " Nom produit    |" 
@@ -230,13 +398,14 @@
                    " Montant super".
            DISPLAY WS-TIRET.
                
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-IDX-FIN
-               IF WS-IDX = 3 OR WS-IDX = 7 
-                   PERFORM 7000-FORMATER-DATES-DEB
-                      THRU 7000-FORMATER-DATES-FIN
-        
-                   DISPLAY WS-LIGNE-ASSURANCE(WS-IDX)
-               END-IF
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-ASSURANCES
+               PERFORM 7000-FORMATER-DATES-DEB
+                  THRU 7000-FORMATER-DATES-FIN
+               PERFORM 7010-CONSTRUIRE-LIGNE-RAPPORT-DEB
+                  THRU 7010-CONSTRUIRE-LIGNE-RAPPORT-FIN
+
+               DISPLAY WS-LIGNE-RAPPORT-ED
            END-PERFORM.
        8000-AFFICHAGE-ASSU-FIN.
            EXIT.

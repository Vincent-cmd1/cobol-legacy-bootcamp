@@ -9,8 +9,26 @@
       *             avec les dates au format AAAAMMJJ.
       *             Ce programme les affiche en format JJ/MM/AAAA.
       *
-      * REMARQUE  : Seuls les contrats aux index 3 et 7 sont affichés.
-      ******************************************************************    
+      * REMARQUE  : Affiche l'ensemble des contrats chargés en mémoire.
+      *
+      * MODIFICATION : 09/08/2026 - Contrôle du status d'ouverture de
+      *                 F-ASSURANCES, avec arrêt propre si le fichier
+      *                 est manquant ou verrouillé.
+      * MODIFICATION : 09/08/2026 - Passage en fichier indexé (clé :
+      *                 FS-CODE-CONTRAT) et ajout d'une recherche
+      *                 directe par code contrat, sans rechargement
+      *                 complet du tableau mémoire.
+      * MODIFICATION : 09/08/2026 - Archivage date de assurances.dat
+      *                 a chaque execution (assurances-AAAAMMJJ.dat),
+      *                 pour conserver un historique des contrats
+      *                 tels qu'ils etaient a chaque jour d'execution.
+      * MODIFICATION : 09/08/2026 - Rapport du montant assuré à risque
+      *                 par produit (contrats expirés ou proches de
+      *                 l'échéance).
+      * MODIFICATION : 09/08/2026 - Totaux consolidés par devise, et
+      *                 total général converti si des taux de change
+      *                 sont saisis.
+      ******************************************************************
          
        IDENTIFICATION DIVISION.
        PROGRAM-ID. assurances.
@@ -20,9 +38,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.   
 
-      * Déclaration du fichier source
+      * Déclaration du fichier source, indexé par code de contrat afin
+      * qu'une recherche ponctuelle n'ait pas besoin de recharger tout
+      * le tableau mémoire
            SELECT F-ASSURANCES ASSIGN TO "assurances.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CODE-CONTRAT
+               FILE STATUS IS WS-FS-ASSURANCES.
+
+      * Copie datée de assurances.dat, nom résolu à l'exécution dans
+      * WS-NOM-ARCHIVE-ASSURANCES
+           SELECT F-ASSURANCES-ARCHIVE
+               ASSIGN TO WS-NOM-ARCHIVE-ASSURANCES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ASSURANCES-ARCHIVE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -48,12 +78,17 @@
            05 FILLER                      PIC X(01). 
            05 FS-DEVISE                   PIC X(04).
 
+      * Copie datée de assurances.dat (même format que FS-ENR-
+      * ASSURANCES)
+       FD F-ASSURANCES-ARCHIVE.
+       01 FS-ENR-ASSURANCES-ARCHIVE       PIC X(122).
+
        WORKING-STORAGE SECTION.
 
-      * Tableau mémoire pour stocker jusqu'à 36 contrats d'assurances
+      * Tableau mémoire pour stocker jusqu'à 500 contrats d'assurances
       * Chaque ligne est un enregistrement complet du fichier
        01 WS-ENR-ASSURANCES.
-           05 WS-ASSURANCES OCCURS 36 TIMES.
+           05 WS-ASSURANCES OCCURS 500 TIMES.
              10 WS-CODE-CONTRAT           PIC X(08).
              10 FILLER                    PIC X(01). 
              10 WS-NOM-CONTRAT            PIC X(14).
@@ -75,7 +110,13 @@
 
       * Index pour boucle de traitement
        01 WS-IDX                          PIC 9(03)    VALUE 1.
-       01 WS-IDX-FIN                      PIC 9(03)    VALUE 36.
+       01 WS-IDX-FIN                      PIC 9(03)    VALUE 500.
+
+      * Nombre de contrats réellement chargés en mémoire
+       01 WS-NB-ASSURANCES                PIC 9(03)    VALUE ZERO.
+
+      * Nombre de contrats non chargés faute de place dans le tableau
+       01 WS-NB-TRONQUES                  PIC 9(05)    VALUE ZERO.
 
       * Drapeau de fin de lecture du fichier
       * La valeur 'Y' de la condition QUITTER permet de sortir duPERFORM
@@ -94,6 +135,73 @@
        01 WS-DATE-FIN-FORMATTEE    PIC X(10).
        01 WS-DATE-TEMP             PIC X(8).
 
+      * Variables pour le rapport de relance des échéances proches
+       01 WS-NB-JOURS-ALERTE       PIC 9(03)    VALUE 30.
+       01 WS-DATE-JOUR             PIC 9(08).
+       01 WS-JOUR-COURANT-ENTIER   PIC 9(07).
+       01 WS-JOUR-FIN-ENTIER       PIC 9(07).
+       01 WS-JOURS-RESTANTS        PIC S9(07).
+       01 WS-NB-RELANCES           PIC 9(03)    VALUE ZERO.
+
+      * Code retour de l'ouverture du fichier source
+       01 WS-FS-ASSURANCES         PIC X(02).
+
+      * Code retour de la copie datée
+       01 WS-FS-ASSURANCES-ARCHIVE PIC X(02).
+
+      * Nom de la copie datee, construit a partir de la date systeme
+       01 WS-DATE-ARCHIVE          PIC 9(08).
+       01 WS-NOM-ARCHIVE-ASSURANCES PIC X(30).
+
+      * Zone de saisie pour la recherche directe par code contrat
+       01 WS-CODE-RECHERCHE        PIC X(08).
+
+      * Statut considéré comme résilié/expiré pour le calcul du
+      * risque
+       01 WS-STATUT-EXPIRE         PIC X(08)    VALUE "EXPIRE".
+
+      * Table des montants assurés à risque, cumulés par produit
+      * (contrats expirés ou dont l'échéance tombe dans la fenêtre
+      * de relance saisie plus haut)
+       01 WS-NB-PRODUITS-RISQUE    PIC 9(02)    VALUE ZERO.
+       01 WS-IDX-PRD               PIC 9(02)    VALUE ZERO.
+       01 WS-PRD-TROUVE            PIC X(01)    VALUE "N".
+           88 WS-PRD-EST-TROUVE                 VALUE "Y".
+
+       01 WS-TAB-PRODUIT-RISQUE.
+           05 WS-PRD-RISQUE OCCURS 50 TIMES.
+              10 WS-PRD-LIBELLE    PIC X(14).
+              10 WS-PRD-TOTAL      PIC 9(09)V9(02) VALUE ZERO.
+              10 WS-PRD-NB         PIC 9(05)       VALUE ZERO.
+
+      * Table des totaux consolidés par devise, avec taux de
+      * conversion facultatif vers une devise de référence commune
+       01 WS-NB-DEVISES            PIC 9(02)    VALUE ZERO.
+       01 WS-IDX-DEV                PIC 9(02)    VALUE ZERO.
+       01 WS-DEV-TROUVE             PIC X(01)    VALUE "N".
+           88 WS-DEV-EST-TROUVE                  VALUE "Y".
+
+       01 WS-TAB-DEVISE-TOTAUX.
+           05 WS-DEV-TOTAUX OCCURS 20 TIMES.
+              10 WS-DEV-LIBELLE     PIC X(04).
+              10 WS-DEV-TOTAL       PIC 9(09)V9(02) VALUE ZERO.
+              10 WS-DEV-NB          PIC 9(05)       VALUE ZERO.
+              10 WS-DEV-TAUX        PIC 9(03)V9(04) VALUE 1.
+
+      * Réponse de l'utilisateur et zone de saisie pour la conversion
+      * en un total consolidé unique
+       01 WS-REPONSE-CONVERSION     PIC X(01).
+           88 WS-CONVERSION-DEMANDEE             VALUE "O" "o".
+       01 WS-TAUX-SAISIE            PIC 9(03)V9(04).
+       01 WS-TOTAL-CONVERTI         PIC 9(11)V9(02) VALUE ZERO.
+       01 WS-TOTAL-CONVERTI-ED      PIC ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+      * Zone éditée pour l'affichage du total par devise (le champ
+      * numérique brut WS-DEV-TOTAL n'a pas de point décimal)
+       01 WS-DEV-TOTAL-ED           PIC ZZZ,ZZZ,ZZ9.99.
+
+      * Zone éditée pour l'affichage du total à risque par produit
+       01 WS-PRD-TOTAL-ED           PIC ZZZ,ZZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
 
@@ -102,22 +210,56 @@
       ******************************************************************
 
        0000-TRT-PRINCIPAL-DEB.
-       
+
+      * Construction du nom de la copie datée du jour
+           PERFORM 6040-CONSTRUIRE-NOM-ARCHIVE-DEB
+              THRU 6040-CONSTRUIRE-NOM-ARCHIVE-FIN.
+
       * Ouverture du fichier d'entrée
            PERFORM 6010-OPEN-F-ASSURANCES-DEB
               THRU 6010-OPEN-F-ASSURANCES-FIN.
-       
+
+      * Ouverture de la copie datée
+           PERFORM 6045-OPEN-F-ASSURANCES-ARCHIVE-DEB
+              THRU 6045-OPEN-F-ASSURANCES-ARCHIVE-FIN.
+
       * Lecture fichier + stockage en mémoire
            PERFORM 6110-READ-F-ASSURANCES-DEB
               THRU 6110-READ-F-ASSURANCES-FIN.
 
+      * Affichage des assurances
+           PERFORM 8000-AFFICHAGE-ASSU-DEB
+              THRU 8000-AFFICHAGE-ASSU-FIN.
+
+      * Totaux consolidés par devise
+           PERFORM 8220-ACCUMULER-DEVISES-DEB
+              THRU 8220-ACCUMULER-DEVISES-FIN.
+
+           PERFORM 8230-AFFICHAGE-DEVISES-DEB
+              THRU 8230-AFFICHAGE-DEVISES-FIN.
+
+      * Rapport des contrats arrivant à échéance sous peu
+           PERFORM 8100-AFFICHAGE-RELANCES-DEB
+              THRU 8100-AFFICHAGE-RELANCES-FIN.
+
+      * Rapport du montant assuré à risque, cumulé par produit
+           PERFORM 8200-ACCUMULER-RISQUE-DEB
+              THRU 8200-ACCUMULER-RISQUE-FIN.
+
+           PERFORM 8210-AFFICHAGE-RISQUE-DEB
+              THRU 8210-AFFICHAGE-RISQUE-FIN.
+
+      * Recherche directe d'un contrat par code, via l'accès indexé
+           PERFORM 8300-RECHERCHE-CONTRAT-DEB
+              THRU 8300-RECHERCHE-CONTRAT-FIN.
+
       * Fermeture du fichier d'entrée
            PERFORM 6210-CLOSE-F-ASSURANCES-DEB
               THRU 6210-CLOSE-F-ASSURANCES-FIN.
 
-      * Affichage des assurances
-           PERFORM 8000-AFFICHAGE-ASSU-DEB
-              THRU 8000-AFFICHAGE-ASSU-FIN.       
+      * Fermeture de la copie datée
+           PERFORM 6245-CLOSE-F-ASSURANCES-ARCHIVE-DEB
+              THRU 6245-CLOSE-F-ASSURANCES-ARCHIVE-FIN.
 
        0000-TRT-PRINCIPAL-FIN.
            EXIT.
@@ -131,15 +273,48 @@
       * Ouvre le fichier d'entrée contenant les contrats
        6010-OPEN-F-ASSURANCES-DEB.
            OPEN INPUT F-ASSURANCES.
+           IF WS-FS-ASSURANCES NOT = "00"
+               DISPLAY "Erreur ouverture assurances.dat, code : "
+                   WS-FS-ASSURANCES
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
        6010-OPEN-F-ASSURANCES-FIN.
            EXIT.
-       
+
+      * Construit le nom de la copie datée du jour, à partir de la
+      * date système
+       6040-CONSTRUIRE-NOM-ARCHIVE-DEB.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-ARCHIVE.
+           STRING "assurances-" WS-DATE-ARCHIVE ".dat"
+               INTO WS-NOM-ARCHIVE-ASSURANCES
+           END-STRING.
+       6040-CONSTRUIRE-NOM-ARCHIVE-FIN.
+           EXIT.
+
+      * Ouvre la copie datée en sortie
+       6045-OPEN-F-ASSURANCES-ARCHIVE-DEB.
+           OPEN OUTPUT F-ASSURANCES-ARCHIVE.
+           IF WS-FS-ASSURANCES-ARCHIVE NOT = "00"
+               DISPLAY "Erreur ouverture archive assurances, code : "
+                   WS-FS-ASSURANCES-ARCHIVE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6045-OPEN-F-ASSURANCES-ARCHIVE-FIN.
+           EXIT.
+
       * Ferme le fichier d'entrée après lecture complète
        6210-CLOSE-F-ASSURANCES-DEB.
            CLOSE F-ASSURANCES.
        6210-CLOSE-F-ASSURANCES-FIN.
            EXIT.
 
+       6245-CLOSE-F-ASSURANCES-ARCHIVE-DEB.
+           CLOSE F-ASSURANCES-ARCHIVE.
+       6245-CLOSE-F-ASSURANCES-ARCHIVE-FIN.
+           EXIT.
+
       ******************************************************************
       * LECTURE DU FICHIER ASSURANCES ET STOCKAGE EN MÉMOIRE
       ******************************************************************
@@ -150,12 +325,15 @@
        6110-READ-F-ASSURANCES-DEB.
            MOVE 'N' TO FLAG-STOP.
            PERFORM UNTIL QUITTER
-               READ F-ASSURANCES
+               READ F-ASSURANCES NEXT RECORD
                    AT END
                        SET QUITTER TO TRUE
                    NOT AT END
+                       MOVE FS-ENR-ASSURANCES
+                           TO FS-ENR-ASSURANCES-ARCHIVE
+                       WRITE FS-ENR-ASSURANCES-ARCHIVE
                        IF WS-IDX <= WS-IDX-FIN
-                           MOVE FS-CODE-CONTRAT 
+                           MOVE FS-CODE-CONTRAT
                                TO WS-CODE-CONTRAT(WS-IDX)
                            MOVE FS-NOM-CONTRAT  
                                TO WS-NOM-CONTRAT(WS-IDX)
@@ -171,14 +349,22 @@
                                TO WS-DATE-FIN(WS-IDX)
                            MOVE FS-MONTANT  
                                TO WS-MONTANT(WS-IDX)
-                           MOVE FS-DEVISE  
+                           MOVE FS-DEVISE
                                TO WS-DEVISE(WS-IDX)
-                           ADD 1 TO WS-IDX     
+                           ADD 1 TO WS-IDX
+                           ADD 1 TO WS-NB-ASSURANCES
                        ELSE
-                           SET QUITTER TO TRUE
+                           ADD 1 TO WS-NB-TRONQUES
                        END-IF
-                END-READ         
+                END-READ
            END-PERFORM.
+
+           IF WS-NB-TRONQUES > ZERO
+               DISPLAY "/!\ ATTENTION : capacité du tableau ("
+                       WS-IDX-FIN
+                       ") atteinte, " WS-NB-TRONQUES
+                       " contrat(s) non chargé(s) /!\"
+           END-IF.
        6110-READ-F-ASSURANCES-FIN.
            EXIT.
 
@@ -211,24 +397,24 @@
       ******************************************************************
       
       * Affiche l'entête de tableau pour l'utilisateur
-      * Parcourt les enregistrements stockés
-      * Affiche uniquement ceux d'index 3 et 7 avec les dates formatées
-       8000-AFFICHAGE-ASSU-DEB. 
-           DISPLAY " Code    |" 
-                   " Nom contrat    |" 
-                   " Nom produit    |" 
+      * Parcourt tous les enregistrements réellement chargés en mémoire
+      * et les affiche avec les dates formatées
+       8000-AFFICHAGE-ASSU-DEB.
+           DISPLAY " Code    |"
+                   " Nom contrat    |"
+                   " Nom produit    |"
                    " Nom client                                |"
                    " Statut   |"
                    "Deb. contrat|"
                    " Fin contrat|"
                    " Montant".
            DISPLAY WS-TIRET.
-               
-           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-IDX-FIN
-               IF WS-IDX = 3 OR WS-IDX = 7 
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-ASSURANCES
                    PERFORM 7000-FORMATER-DATES-DEB
                       THRU 7000-FORMATER-DATES-FIN
-        
+
                    DISPLAY WS-CODE-CONTRAT(WS-IDX) " | "
                         WS-NOM-CONTRAT(WS-IDX) " | "
                         WS-NOM-PRODUIT(WS-IDX) " | "
@@ -238,9 +424,250 @@
                         WS-DATE-FIN-FORMATTEE " | "
                         WS-MONTANT(WS-IDX) " "
                         WS-DEVISE(WS-IDX)
-               END-IF
            END-PERFORM.
        8000-AFFICHAGE-ASSU-FIN.
            EXIT.
-      
 
+      ******************************************************************
+      * TOTAUX CONSOLIDES PAR DEVISE
+      ******************************************************************
+
+      * Cumule WS-MONTANT par WS-DEVISE pour tous les contrats chargés
+      * en mémoire
+       8220-ACCUMULER-DEVISES-DEB.
+           MOVE ZERO TO WS-NB-DEVISES.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-ASSURANCES
+               MOVE "N" TO WS-DEV-TROUVE
+               PERFORM VARYING WS-IDX-DEV FROM 1 BY 1
+                       UNTIL WS-IDX-DEV > WS-NB-DEVISES
+                   IF WS-DEV-LIBELLE(WS-IDX-DEV) = WS-DEVISE(WS-IDX)
+                       SET WS-DEV-EST-TROUVE TO TRUE
+                       ADD WS-MONTANT(WS-IDX)
+                           TO WS-DEV-TOTAL(WS-IDX-DEV)
+                       ADD 1 TO WS-DEV-NB(WS-IDX-DEV)
+                   END-IF
+               END-PERFORM
+               IF NOT WS-DEV-EST-TROUVE
+                   ADD 1 TO WS-NB-DEVISES
+                   MOVE WS-DEVISE(WS-IDX)
+                       TO WS-DEV-LIBELLE(WS-NB-DEVISES)
+                   MOVE WS-MONTANT(WS-IDX)
+                       TO WS-DEV-TOTAL(WS-NB-DEVISES)
+                   MOVE 1 TO WS-DEV-NB(WS-NB-DEVISES)
+               END-IF
+           END-PERFORM.
+       8220-ACCUMULER-DEVISES-FIN.
+           EXIT.
+
+      * Affiche le total par devise, puis propose optionnellement un
+      * total consolidé unique à partir de taux de change saisis
+       8230-AFFICHAGE-DEVISES-DEB.
+           DISPLAY " ".
+           DISPLAY "=== TOTAUX CONSOLIDES PAR DEVISE ===".
+           DISPLAY WS-TIRET.
+
+           PERFORM VARYING WS-IDX-DEV FROM 1 BY 1
+                   UNTIL WS-IDX-DEV > WS-NB-DEVISES
+               MOVE WS-DEV-TOTAL(WS-IDX-DEV) TO WS-DEV-TOTAL-ED
+               DISPLAY FUNCTION TRIM(WS-DEV-LIBELLE(WS-IDX-DEV))
+                       " : " WS-DEV-TOTAL-ED
+                       " (" WS-DEV-NB(WS-IDX-DEV) " contrat(s))"
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "Convertir en un total consolidé unique (O/N) : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-REPONSE-CONVERSION.
+           IF WS-CONVERSION-DEMANDEE
+               MOVE ZERO TO WS-TOTAL-CONVERTI
+               PERFORM VARYING WS-IDX-DEV FROM 1 BY 1
+                       UNTIL WS-IDX-DEV > WS-NB-DEVISES
+                   DISPLAY "Taux de "
+                           FUNCTION TRIM(WS-DEV-LIBELLE(WS-IDX-DEV))
+                           " vers la devise de reference (defaut 1) : "
+                           WITH NO ADVANCING
+                   ACCEPT WS-TAUX-SAISIE
+                   IF WS-TAUX-SAISIE NOT = ZERO
+                       MOVE WS-TAUX-SAISIE TO WS-DEV-TAUX(WS-IDX-DEV)
+                   END-IF
+                   COMPUTE WS-TOTAL-CONVERTI = WS-TOTAL-CONVERTI +
+                       (WS-DEV-TOTAL(WS-IDX-DEV)
+                        * WS-DEV-TAUX(WS-IDX-DEV))
+               END-PERFORM
+               MOVE WS-TOTAL-CONVERTI TO WS-TOTAL-CONVERTI-ED
+               DISPLAY " "
+               DISPLAY "Total consolidé (devise de référence) : "
+                       WS-TOTAL-CONVERTI-ED
+           END-IF.
+       8230-AFFICHAGE-DEVISES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * RAPPORT DE RELANCE DES ÉCHÉANCES PROCHES
+      ******************************************************************
+
+      * Demande le nombre de jours de la fenêtre de relance, puis
+      * parcourt les contrats chargés en mémoire et signale ceux dont
+      * WS-DATE-FIN tombe entre aujourd'hui et cette échéance
+       8100-AFFICHAGE-RELANCES-DEB.
+           DISPLAY " ".
+           DISPLAY "Nombre de jours avant échéance à surveiller "
+                   "(défaut 30) : " WITH NO ADVANCING.
+           ACCEPT WS-NB-JOURS-ALERTE.
+           IF WS-NB-JOURS-ALERTE = ZERO
+               MOVE 30 TO WS-NB-JOURS-ALERTE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           COMPUTE WS-JOUR-COURANT-ENTIER =
+               FUNCTION INTEGER-OF-DATE(WS-DATE-JOUR).
+
+           MOVE ZERO TO WS-NB-RELANCES.
+
+           DISPLAY " ".
+           DISPLAY "=== CONTRATS ARRIVANT A ECHEANCE SOUS "
+                   WS-NB-JOURS-ALERTE " JOURS ===".
+           DISPLAY WS-TIRET.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-ASSURANCES
+               COMPUTE WS-JOUR-FIN-ENTIER =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-FIN(WS-IDX))
+               COMPUTE WS-JOURS-RESTANTS =
+                   WS-JOUR-FIN-ENTIER - WS-JOUR-COURANT-ENTIER
+
+               IF WS-JOURS-RESTANTS >= ZERO
+                   AND WS-JOURS-RESTANTS <= WS-NB-JOURS-ALERTE
+                   PERFORM 7000-FORMATER-DATES-DEB
+                      THRU 7000-FORMATER-DATES-FIN
+                   ADD 1 TO WS-NB-RELANCES
+                   DISPLAY WS-CODE-CONTRAT(WS-IDX) " | "
+                        WS-NOM-CLIENT(WS-IDX) " | "
+                        " Fin le " WS-DATE-FIN-FORMATTEE " | "
+                        WS-JOURS-RESTANTS " jour(s) restant(s)"
+               END-IF
+           END-PERFORM.
+
+           IF WS-NB-RELANCES = ZERO
+               DISPLAY "Aucun contrat proche de l'échéance."
+           END-IF.
+       8100-AFFICHAGE-RELANCES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * MONTANT ASSURE A RISQUE PAR PRODUIT
+      ******************************************************************
+
+      * Parcourt les contrats chargés en mémoire et cumule WS-MONTANT
+      * par WS-NOM-PRODUIT pour les contrats expirés ou dont
+      * l'échéance tombe dans la fenêtre de relance saisie ci-dessus
+       8200-ACCUMULER-RISQUE-DEB.
+           MOVE ZERO TO WS-NB-PRODUITS-RISQUE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-ASSURANCES
+               COMPUTE WS-JOUR-FIN-ENTIER =
+                   FUNCTION INTEGER-OF-DATE(WS-DATE-FIN(WS-IDX))
+               COMPUTE WS-JOURS-RESTANTS =
+                   WS-JOUR-FIN-ENTIER - WS-JOUR-COURANT-ENTIER
+
+               IF WS-STATUT(WS-IDX) = WS-STATUT-EXPIRE
+                   OR (WS-JOURS-RESTANTS >= ZERO
+                       AND WS-JOURS-RESTANTS <= WS-NB-JOURS-ALERTE)
+
+                   MOVE "N" TO WS-PRD-TROUVE
+                   PERFORM VARYING WS-IDX-PRD FROM 1 BY 1
+                           UNTIL WS-IDX-PRD > WS-NB-PRODUITS-RISQUE
+                       IF WS-PRD-LIBELLE(WS-IDX-PRD)
+                               = WS-NOM-PRODUIT(WS-IDX)
+                           SET WS-PRD-EST-TROUVE TO TRUE
+                           ADD WS-MONTANT(WS-IDX)
+                               TO WS-PRD-TOTAL(WS-IDX-PRD)
+                           ADD 1 TO WS-PRD-NB(WS-IDX-PRD)
+                       END-IF
+                   END-PERFORM
+                   IF NOT WS-PRD-EST-TROUVE
+                       ADD 1 TO WS-NB-PRODUITS-RISQUE
+                       MOVE WS-NOM-PRODUIT(WS-IDX)
+                           TO WS-PRD-LIBELLE(WS-NB-PRODUITS-RISQUE)
+                       MOVE WS-MONTANT(WS-IDX)
+                           TO WS-PRD-TOTAL(WS-NB-PRODUITS-RISQUE)
+                       MOVE 1 TO WS-PRD-NB(WS-NB-PRODUITS-RISQUE)
+                   END-IF
+               END-IF
+           END-PERFORM.
+       8200-ACCUMULER-RISQUE-FIN.
+           EXIT.
+
+      * Affiche le montant assuré à risque, cumulé par produit
+       8210-AFFICHAGE-RISQUE-DEB.
+           DISPLAY " ".
+           DISPLAY "=== MONTANT ASSURE A RISQUE PAR PRODUIT ===".
+           DISPLAY "(contrats expires ou a echeance sous "
+                   WS-NB-JOURS-ALERTE " jours)".
+           DISPLAY WS-TIRET.
+
+           IF WS-NB-PRODUITS-RISQUE = ZERO
+               DISPLAY "Aucun contrat a risque."
+           ELSE
+               PERFORM VARYING WS-IDX-PRD FROM 1 BY 1
+                       UNTIL WS-IDX-PRD > WS-NB-PRODUITS-RISQUE
+                   MOVE WS-PRD-TOTAL(WS-IDX-PRD) TO WS-PRD-TOTAL-ED
+                   DISPLAY FUNCTION TRIM(WS-PRD-LIBELLE(WS-IDX-PRD))
+                           " : " WS-PRD-TOTAL-ED
+                           " (" WS-PRD-NB(WS-IDX-PRD) " contrat(s))"
+               END-PERFORM
+           END-IF.
+       8210-AFFICHAGE-RISQUE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * RECHERCHE DIRECTE D'UN CONTRAT PAR CODE (ACCÈS INDEXÉ)
+      ******************************************************************
+      * Lit directement l'enregistrement voulu par sa clé, sans
+      * reparcourir le tableau mémoire ni le fichier séquentiellement
+       8300-RECHERCHE-CONTRAT-DEB.
+           DISPLAY " ".
+           DISPLAY "Code contrat à rechercher (ENTREE pour ignorer) : "
+                   WITH NO ADVANCING.
+           ACCEPT WS-CODE-RECHERCHE.
+           IF WS-CODE-RECHERCHE NOT = SPACES
+               MOVE WS-CODE-RECHERCHE TO FS-CODE-CONTRAT
+               READ F-ASSURANCES
+                   INVALID KEY
+                       DISPLAY "/!\ Aucun contrat avec ce code /!\"
+                   NOT INVALID KEY
+                       MOVE FS-DATE-DEBUT TO WS-DATE-TEMP
+                       MOVE WS-DATE-TEMP(1:4) TO WS-ANNEE
+                       MOVE WS-DATE-TEMP(5:2) TO WS-MOIS
+                       MOVE WS-DATE-TEMP(7:2) TO WS-JOUR
+                       STRING WS-JOUR "/" WS-MOIS "/" WS-ANNEE
+                           INTO WS-DATE-DEB-FORMATTEE
+                       MOVE FS-DATE-FIN TO WS-DATE-TEMP
+                       MOVE WS-DATE-TEMP(1:4) TO WS-ANNEE
+                       MOVE WS-DATE-TEMP(5:2) TO WS-MOIS
+                       MOVE WS-DATE-TEMP(7:2) TO WS-JOUR
+                       STRING WS-JOUR "/" WS-MOIS "/" WS-ANNEE
+                           INTO WS-DATE-FIN-FORMATTEE
+                       DISPLAY "Nom contrat  : " FS-NOM-CONTRAT
+                       DISPLAY "Produit      : " FS-NOM-PRODUIT
+                       DISPLAY "Client       : " FS-NOM-CLIENT
+                       DISPLAY "Statut       : " FS-STATUT
+                       DISPLAY "Debut/Fin    : " WS-DATE-DEB-FORMATTEE
+                               " / " WS-DATE-FIN-FORMATTEE
+                       DISPLAY "Montant      : " FS-MONTANT
+                                " " FS-DEVISE
+               END-READ
+           END-IF.
+       8300-RECHERCHE-CONTRAT-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ARRÊT D'URGENCE EN CAS D'ERREUR FICHIER
+      ******************************************************************
+       9999-ERREUR-PROGRAMME-DEB.
+           STOP RUN.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.

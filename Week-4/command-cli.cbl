@@ -1,3 +1,21 @@
+      ******************************************************************
+      * PROGRAMME : command-cli
+      * AUTEUR    : Vincent-Cmd1
+      * OBJET     : Lire les fichiers clients.txt et commandes.txt,
+      *             produire un rapport des commandes par client et
+      *             permettre la saisie de nouvelles commandes.
+      *
+      * MODIFICATION : 09/08/2026 - Le programme référençait un
+      *                 F-INVENTAIRE/WS-PRODUIT/WS-STOCK inexistants et
+      *                 ne lisait jamais réellement F-COMMANDES. Rebâti
+      *                 pour joindre FS-CLIENTS-ID à
+      *                 FS-COMMANDES-CLI-ID et lister les commandes de
+      *                 chaque client.
+      * MODIFICATION : 09/08/2026 - Ajout d'un menu de saisie qui
+      *                 ajoute (OPEN EXTEND) une nouvelle commande à
+      *                 commandes.txt.
+      ******************************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. command-cli.
        AUTHOR. Vincent-Cmd1
@@ -10,7 +28,7 @@
            SELECT F-CLIENTS ASSIGN TO "clients.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
-      * Fichier de sortie contenant les commandes par client
+      * Fichier des commandes, une ligne par commande passée
            SELECT F-COMMANDES ASSIGN TO "commandes.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
@@ -25,38 +43,54 @@
            05 FS-NOM                     PIC X(11).
            05 FS-PRENOM                  PIC X(09).
 
-      * Définition du fichier des commandes
+      * Définition du fichier des commandes : client, numéro, quantité
        FD F-COMMANDES.
        01 FS-ENR-COMMANDES.
            05 FS-COMMANDES-CLI-ID        PIC X(02).
-           05 FS-COMMANDES-NB            PIC X(04).
-           05 FS-COMMANDES-NB            PIC X(05).
+           05 FS-COMMANDES-NUM           PIC X(04).
+           05 FS-COMMANDES-QTE           PIC 9(05).
 
        WORKING-STORAGE SECTION.
 
       * Stockage mémoire des clients (10 max)
        01 WS-ENR-CLIENTS.
            05 WS-CLIENTS OCCURS 10 TIMES.
-               10 FS-CLIENTS-ID          PIC X(02).
-               10 FS-FILLER              PIC X(06).
-               10 FS-NOM                 PIC X(11).
-               10 FS-PRENOM              PIC X(09).
+               10 WS-CLIENTS-ID          PIC X(02).
+               10 WS-FILLER              PIC X(06).
+               10 WS-NOM                 PIC X(11).
+               10 WS-PRENOM              PIC X(09).
 
-      * Stockage mémoire des produits (17 max)
+      * Stockage mémoire des commandes (17 max)
        01 WS-ENR-COMMANDES.
            05 WS-COMMANDES OCCURS 17 TIMES.
                10 WS-COMMANDES-CLI-ID    PIC X(02).
-               10 WS-COMMANDES-NB        PIC X(04).
-               10 WS-COMMANDES-NB        PIC X(05).
+               10 WS-COMMANDES-NUM       PIC X(04).
+               10 WS-COMMANDES-QTE       PIC 9(05).
 
-      * Index pour parcours du tableau
-       01 WS-IDX                     PIC 9(03) VALUE 1.
-       01 WS-IDX-FIN                 PIC 9(03) VALUE 15.
+      * Index pour parcours des tableaux
+       01 WS-IDX-CLI                 PIC 9(03) VALUE 1.
+       01 WS-IDX-CLI-FIN             PIC 9(03) VALUE 10.
+       01 WS-IDX-CMD                 PIC 9(03) VALUE 1.
+       01 WS-IDX-CMD-FIN             PIC 9(03) VALUE 17.
+       01 WS-NB-CMD-LUES             PIC 9(03) VALUE ZERO.
 
       * Drapeau pour signaler fin de lecture
        01 FLAG-STOP                  PIC X.
            88 QUITTER                            VALUE 'Y'.
 
+      * Indicateur de commande trouvée pour un client donné
+       01 WS-FLAG-CMD-CLIENT         PIC X VALUE 'N'.
+           88 WS-CLIENT-A-DES-CMD                VALUE 'Y'.
+
+      * Zone de saisie pour l'ajout d'une nouvelle commande
+       01 WS-CHOIX-MENU              PIC 9(01).
+       01 WS-FLAG-QUITTER-MENU       PIC X VALUE 'N'.
+           88 WS-QUITTER-MENU                    VALUE 'Y'.
+       01 WS-SAISIE-CLI-ID           PIC X(02).
+       01 WS-SAISIE-QTE              PIC 9(05).
+       01 WS-PROCH-NUM               PIC 9(04) VALUE ZERO.
+       01 WS-PROCH-NUM-ED            PIC X(04).
+
        PROCEDURE DIVISION.
 
       ******************************************************************
@@ -64,11 +98,9 @@
       ******************************************************************
        0000-TRT-PRINCIPAL-DEB.
 
-      * Ouverture du fichier des clients
+      * Ouverture des fichiers clients et commandes
            PERFORM 6010-OPEN-F-CLIENTS-DEB
               THRU 6010-OPEN-F-CLIENTS-FIN.
-
-      * Ouverture du fichier des commandes
            PERFORM 6020-OPEN-F-COMMANDES-DEB
               THRU 6020-OPEN-F-COMMANDES-FIN.
 
@@ -76,22 +108,24 @@
            PERFORM 6110-READ-F-CLIENTS-DEB
               THRU 6110-READ-F-CLIENTS-FIN.
 
-      * Lecture et stockage des données des commandes en mémoire
-           PERFORM 6110-READ-F-COMMANDES-DEB
-              THRU 6110-READ-F-COMMANDES-FIN.
+      * Lecture et stockage des commandes en mémoire
+           PERFORM 6120-READ-F-COMMANDES-DEB
+              THRU 6120-READ-F-COMMANDES-FIN.
 
-      * Fermeture du fichier d'entrée
+      * Fermeture des fichiers après lecture
            PERFORM 6210-CLOSE-F-CLIENTS-DEB
               THRU 6210-CLOSE-F-CLIENTS-FIN.
-
-      * Fermeture du fichier de sortie
            PERFORM 6220-CLOSE-F-COMMANDES-DEB
               THRU 6220-CLOSE-F-COMMANDES-FIN.
 
-      * Affichage du résultat à l'écran
+      * Affichage du rapport de commandes par client
            PERFORM 8000-AFFICHAGE-DEB
               THRU 8000-AFFICHAGE-FIN.
 
+      * Menu de saisie de nouvelles commandes
+           PERFORM 9000-MENU-DEB
+              THRU 9000-MENU-FIN.
+
        0000-TRT-PRINCIPAL-FIN.
            EXIT.
 
@@ -118,40 +152,135 @@
        6220-CLOSE-F-COMMANDES-DEB.
            CLOSE F-COMMANDES.
        6220-CLOSE-F-COMMANDES-FIN.
-           EXIT. 
+           EXIT.
 
       ******************************************************************
-      * LECTURE DES FICHIERS ET STOCKAGE EN MÉMOIRE
+      * LECTURE DU FICHIER CLIENTS ET STOCKAGE EN MÉMOIRE
       ******************************************************************
-       6110-READ-F-INVENTAIRE-DEB.
+       6110-READ-F-CLIENTS-DEB.
            MOVE 'N' TO FLAG-STOP.
            PERFORM UNTIL QUITTER
-               READ F-INVENTAIRE
-                   AT END 
+               READ F-CLIENTS
+                   AT END
                        SET QUITTER TO TRUE
                    NOT AT END
-                       IF WS-IDX <= WS-IDX-FIN
-                           MOVE FS-PRODUIT TO WS-PRODUIT(WS-IDX)
-                           MOVE FS-STOCK   TO WS-STOCK(WS-IDX)              
-                           ADD 1 TO WS-IDX
+                       IF WS-IDX-CLI <= WS-IDX-CLI-FIN
+                           MOVE FS-CLIENTS-ID
+                               TO WS-CLIENTS-ID(WS-IDX-CLI)
+                           MOVE FS-FILLER     TO WS-FILLER(WS-IDX-CLI)
+                           MOVE FS-NOM        TO WS-NOM(WS-IDX-CLI)
+                           MOVE FS-PRENOM     TO WS-PRENOM(WS-IDX-CLI)
+                           ADD 1 TO WS-IDX-CLI
                        ELSE
                            SET QUITTER TO TRUE
                        END-IF
                END-READ
            END-PERFORM.
-       6110-READ-F-INVENTAIRE-FIN.
+       6110-READ-F-CLIENTS-FIN.
            EXIT.
 
+      ******************************************************************
+      * LECTURE DU FICHIER COMMANDES ET STOCKAGE EN MÉMOIRE
+      ******************************************************************
+       6120-READ-F-COMMANDES-DEB.
+           MOVE 'N' TO FLAG-STOP.
+           PERFORM UNTIL QUITTER
+               READ F-COMMANDES
+                   AT END
+                       SET QUITTER TO TRUE
+                   NOT AT END
+                       IF WS-IDX-CMD <= WS-IDX-CMD-FIN
+                           MOVE FS-COMMANDES-CLI-ID
+                               TO WS-COMMANDES-CLI-ID(WS-IDX-CMD)
+                           MOVE FS-COMMANDES-NUM
+                               TO WS-COMMANDES-NUM(WS-IDX-CMD)
+                           MOVE FS-COMMANDES-QTE
+                               TO WS-COMMANDES-QTE(WS-IDX-CMD)
+                           ADD 1 TO WS-IDX-CMD
+                       ELSE
+                           SET QUITTER TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           SUBTRACT 1 FROM WS-IDX-CMD GIVING WS-NB-CMD-LUES.
+       6120-READ-F-COMMANDES-FIN.
+           EXIT.
 
+      ******************************************************************
+      * RAPPORT PAR CLIENT : LISTE DES COMMANDES DE CHAQUE CLIENT
+      ******************************************************************
+       8000-AFFICHAGE-DEB.
+           DISPLAY "*************************************************".
+           DISPLAY "* Commandes par client                          *".
+           DISPLAY "*************************************************".
+           PERFORM VARYING WS-IDX-CLI FROM 1 BY 1
+                   UNTIL WS-IDX-CLI > WS-IDX-CLI-FIN
+               IF WS-CLIENTS-ID(WS-IDX-CLI) NOT = SPACES
+                   DISPLAY "Client " WS-CLIENTS-ID(WS-IDX-CLI) " - "
+                           WS-PRENOM(WS-IDX-CLI) " " WS-NOM(WS-IDX-CLI)
+                   MOVE 'N' TO WS-FLAG-CMD-CLIENT
+                   PERFORM VARYING WS-IDX-CMD FROM 1 BY 1
+                           UNTIL WS-IDX-CMD > WS-NB-CMD-LUES
+                       IF WS-COMMANDES-CLI-ID(WS-IDX-CMD)
+                               = WS-CLIENTS-ID(WS-IDX-CLI)
+                           SET WS-CLIENT-A-DES-CMD TO TRUE
+                           DISPLAY "    Commande n. "
+                                   WS-COMMANDES-NUM(WS-IDX-CMD)
+                                   " - Quantité : "
+                                   WS-COMMANDES-QTE(WS-IDX-CMD)
+                       END-IF
+                   END-PERFORM
+                   IF NOT WS-CLIENT-A-DES-CMD
+                       DISPLAY "    Aucune commande"
+                   END-IF
+                   DISPLAY "*-----------------------------------------*"
+               END-IF
+           END-PERFORM.
+       8000-AFFICHAGE-FIN.
+           EXIT.
 
+      ******************************************************************
+      * MENU DE SAISIE DE NOUVELLES COMMANDES (APPEND A commandes.txt)
+      ******************************************************************
+       9000-MENU-DEB.
+           MOVE WS-NB-CMD-LUES TO WS-PROCH-NUM.
+           PERFORM UNTIL WS-QUITTER-MENU
+               DISPLAY "*******************************************"
+               DISPLAY "* 1 - Saisir une nouvelle commande        *"
+               DISPLAY "* 2 - Quitter                             *"
+               DISPLAY "*******************************************"
+               DISPLAY "Choix : " SPACE WITH NO ADVANCING
+               ACCEPT WS-CHOIX-MENU
+               EVALUATE WS-CHOIX-MENU
+                   WHEN 1
+                       PERFORM 9100-SAISIR-COMMANDE-DEB
+                          THRU 9100-SAISIR-COMMANDE-FIN
+                   WHEN OTHER
+                       SET WS-QUITTER-MENU TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+       9000-MENU-FIN.
+           EXIT.
 
+      ******************************************************************
+      * SAISIE ET AJOUT D'UNE COMMANDE A LA FIN DE commandes.txt
+      ******************************************************************
+       9100-SAISIR-COMMANDE-DEB.
+           DISPLAY "Code client : " SPACE WITH NO ADVANCING.
+           ACCEPT WS-SAISIE-CLI-ID.
+           DISPLAY "Quantité commandée : " SPACE WITH NO ADVANCING.
+           ACCEPT WS-SAISIE-QTE.
+
+           ADD 1 TO WS-PROCH-NUM.
+           MOVE WS-PROCH-NUM TO WS-PROCH-NUM-ED.
+
+           OPEN EXTEND F-COMMANDES.
+           MOVE WS-SAISIE-CLI-ID  TO FS-COMMANDES-CLI-ID.
+           MOVE WS-PROCH-NUM-ED   TO FS-COMMANDES-NUM.
+           MOVE WS-SAISIE-QTE     TO FS-COMMANDES-QTE.
+           WRITE FS-ENR-COMMANDES.
+           CLOSE F-COMMANDES.
 
-
-
-
-
-
-
-
-
-       
\ No newline at end of file
+           DISPLAY "Commande n. " WS-PROCH-NUM-ED " enregistrée.".
+       9100-SAISIR-COMMANDE-FIN.
+           EXIT.

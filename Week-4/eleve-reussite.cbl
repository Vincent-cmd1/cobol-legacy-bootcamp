@@ -15,6 +15,34 @@
       * COMMENTAIRES :
       *   - Nombre max d'élèves : 15
       *   - Pas de contrôle sur doublons ou caractères non numériques
+      *
+      * MODIFICATION : 09/08/2026 - Seuil de réussite saisi en paramètre
+      *                 au lieu d'être figé à 10 dans le code.
+      * MODIFICATION : 09/08/2026 - Détection des doublons de prénom et
+      *                 des notes non numériques, rejetés dans
+      *                 erreurs.txt au lieu d'être stockés tels quels.
+      * MODIFICATION : 09/08/2026 - Pied de page statistique (moyenne,
+      *                 taux de réussite, note min/max) ajouté à la fin
+      *                 de reussite.txt.
+      * MODIFICATION : 09/08/2026 - Contrôle du status d'ouverture de
+      *                 F-ELEVES et code retour (RETURN-CODE) en sortie,
+      *                 pour être invocable depuis un programme
+      *                 orchestrateur (chaînage batch nocturne).
+      * MODIFICATION : 09/08/2026 - Contrôle du status d'ouverture de
+      *                 F-REUSSITE et F-ERREURS egalement.
+      * MODIFICATION : 09/08/2026 - Passage de F-ELEVES en fichier
+      *                 indexé (clé : FS-PRENOM).
+      * MODIFICATION : 09/08/2026 - Archivage daté de eleves.txt et de
+      *                 reussite.txt a chaque execution (eleves-AAAAMMJJ
+      *                 .txt / reussite-AAAAMMJJ.txt), pour conserver un
+      *                 historique des donnees et resultats de chaque
+      *                 jour d'execution.
+      * MODIFICATION : 09/08/2026 - Pause d'affichage toutes les 10
+      *                 lignes dans 8000-AFFICHAGE-DEB.
+      * MODIFICATION : 09/08/2026 - Saisie du seuil et pause d'affichage
+      *                 sautees en execution batch (chainage depuis
+      *                 lot-nocturne), pour ne plus bloquer sur la
+      *                 console.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -25,17 +53,48 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      * Déclaration du fichier source contenant les noms et les notes
+      * Déclaration du fichier source contenant les noms et les notes,
+      * indexé par prénom (le programme ne fait que le lire ; l'ordre
+      * de lecture séquentielle en résultant est l'ordre des clés)
            SELECT F-ELEVES ASSIGN TO "eleves.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PRENOM
+               FILE STATUS IS WS-FS-ELEVES.
 
       * Déclaration du fichier de sortie avec les élèves ayant plus de 10
            SELECT F-REUSSITE ASSIGN TO "reussite.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REUSSITE.
+
+      * Déclaration du fichier des enregistrements rejetés (doublons,
+      * notes non numériques)
+           SELECT F-ERREURS ASSIGN TO "erreurs.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ERREURS.
+
+      * Copie datée de eleves.txt, nom résolu à l'exécution dans
+      * WS-NOM-ARCHIVE-ELEVES
+           SELECT F-ELEVES-ARCHIVE ASSIGN TO WS-NOM-ARCHIVE-ELEVES
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ELEVES-ARCHIVE.
+
+      * Copie datée de reussite.txt, nom résolu à l'exécution dans
+      * WS-NOM-ARCHIVE-REUSSITE
+           SELECT F-REUSSITE-ARCHIVE ASSIGN TO WS-NOM-ARCHIVE-REUSSITE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REUSSITE-ARCHIVE.
+
+      * Fichier témoin posé par lot-nocturne le temps du lot ; sa
+      * seule présence indique une exécution batch, sans opérateur
+      * au clavier
+           SELECT F-LOT-FLAG ASSIGN TO "lot-nocturne.flg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOT-FLAG.
 
        DATA DIVISION.
        FILE SECTION.
-       
+
       * Description du fichier d'entrée
        FD F-ELEVES.
        01 FS-ENR-ELEVES.
@@ -47,6 +106,26 @@
        01 FS-ENR-REUSSITE.
            05 FS-PRENOM-REUSSITE     PIC X(10).
            05 FS-NOTE-REUSSITE       PIC 9(02).
+      * Vue alternative du même enregistrement pour le pied de page
+       01 FS-ENR-REUSSITE-PIED       PIC X(80).
+
+      * Description du fichier des rejets
+       FD F-ERREURS.
+       01 FS-ENR-ERREURS             PIC X(80).
+
+      * Copie datée de eleves.txt (même format que FS-ENR-ELEVES)
+       FD F-ELEVES-ARCHIVE.
+       01 FS-ENR-ELEVES-ARCHIVE.
+           05 FS-PRENOM-ARCHIVE      PIC X(10).
+           05 FS-NOTE-ARCHIVE        PIC 9(02).
+
+      * Copie datée de reussite.txt (même format que FS-ENR-REUSSITE)
+       FD F-REUSSITE-ARCHIVE.
+       01 FS-ENR-REUSSITE-ARCHIVE    PIC X(80).
+
+      * Fichier témoin de mode batch (contenu sans importance)
+       FD F-LOT-FLAG.
+       01 FS-ENR-LOT-FLAG            PIC X(01).
 
        WORKING-STORAGE SECTION.
        
@@ -64,58 +143,226 @@
        01 FLAG-STOP                  PIC X.
            88 QUITTER                            VALUE 'Y'.
 
+      * Code retour de l'ouverture du fichier d'élèves
+       01 WS-FS-ELEVES               PIC X(02).
+
+      * Code retour de l'ouverture du fichier de sortie des réussites
+       01 WS-FS-REUSSITE             PIC X(02).
+
+      * Code retour de l'ouverture du fichier des rejets
+       01 WS-FS-ERREURS              PIC X(02).
+
+      * Codes retour des copies datées
+       01 WS-FS-ELEVES-ARCHIVE       PIC X(02).
+       01 WS-FS-REUSSITE-ARCHIVE     PIC X(02).
+
+      * Noms des copies datees, construits a partir de la date systeme
+       01 WS-DATE-ARCHIVE            PIC 9(08).
+       01 WS-NOM-ARCHIVE-ELEVES      PIC X(30).
+       01 WS-NOM-ARCHIVE-REUSSITE    PIC X(30).
+
+      * Seuil de réussite paramétrable (10/20, 12/20, etc.)
+       01 WS-SEUIL-REUSSITE           PIC 9(02)    VALUE 10.
+
+      * Détection des doublons de prénom et rejet des notes invalides
+       01 WS-IDX-VERIF                PIC 9(03).
+       01 WS-DOUBLON-TROUVE           PIC X VALUE 'N'.
+           88 WS-EST-DOUBLON                     VALUE 'Y'.
+       01 WS-NB-ERREURS               PIC 9(03)    VALUE ZERO.
+       01 WS-MOTIF-ERREUR             PIC X(30).
+       01 WS-LIGNE-ERREUR             PIC X(80).
+
+      * Pied de page statistique du fichier de réussite
+       01 WS-NB-ELEVES-LUS            PIC 9(03)    VALUE ZERO.
+       01 WS-TOTAL-NOTES              PIC 9(05)    VALUE ZERO.
+       01 WS-MOYENNE                  PIC 9(02)V9(02).
+       01 WS-MOYENNE-ED               PIC Z9.99.
+       01 WS-NB-REUSSITE              PIC 9(03)    VALUE ZERO.
+       01 WS-TAUX-REUSSITE            PIC 9(03)V9(02).
+       01 WS-TAUX-REUSSITE-ED         PIC ZZ9.99.
+       01 WS-NOTE-MAX                 PIC 9(02)    VALUE ZERO.
+       01 WS-NOTE-MIN                 PIC 9(02)    VALUE 99.
+       01 WS-LIGNE-PIED               PIC X(80).
+
+      * Pagination de l'affichage console (pause toutes les N lignes)
+       01 WS-NB-LIGNES-PAGE           PIC 9(02)    VALUE 10.
+       01 WS-NB-LIGNES-AFFICHEES      PIC 9(03)    VALUE ZERO.
+       01 WS-RESTE-PAGE               PIC 9(03).
+       01 WS-DIVIDE-TEMP              PIC 9(03).
+       01 WS-TOUCHE-PAGE              PIC X(01).
+
+      * Mode d'exécution : détecté par la présence du fichier
+      * témoin F-LOT-FLAG (posé par lot-nocturne le temps du lot),
+      * pour indiquer une exécution batch, où les saisies
+      * interactives (seuil de réussite, pause de pagination)
+      * doivent être sautées
+       01 WS-MODE-BATCH               PIC X(01) VALUE SPACE.
+           88 MODE-BATCH                          VALUE "1".
+
+      * Code retour de l'ouverture (sondage) du fichier témoin
+       01 WS-FS-LOT-FLAG              PIC X(02).
+
        PROCEDURE DIVISION.
 
       ******************************************************************
       * COMPOSANT PRINCIPAL : enchaînement des traitements
       ******************************************************************
        0000-TRT-PRINCIPAL-DEB.
-      * Ouverture du fichier d'entrée
+      * Détection du mode d'exécution (interactif ou batch)
+           PERFORM 4000-DETECTER-MODE-BATCH-DEB
+              THRU 4000-DETECTER-MODE-BATCH-FIN.
+
+      * Saisie du seuil de réussite (note minimale pour être admis),
+      * sautée en exécution batch (valeur par défaut conservée)
+           IF NOT MODE-BATCH
+               DISPLAY "Seuil de réussite (défaut 10) : "
+                       SPACE WITH NO ADVANCING
+               ACCEPT WS-SEUIL-REUSSITE
+               IF WS-SEUIL-REUSSITE = ZERO
+                   MOVE 10 TO WS-SEUIL-REUSSITE
+               END-IF
+           END-IF.
+
+      * Construction des noms des copies datées du jour
+           PERFORM 6040-CONSTRUIRE-NOMS-ARCHIVE-DEB
+              THRU 6040-CONSTRUIRE-NOMS-ARCHIVE-FIN.
+
+      * Ouverture des fichiers d'entrée et de rejets
            PERFORM 6010-OPEN-F-ELEVES-DEB
               THRU 6010-OPEN-F-ELEVES-FIN.
+           PERFORM 6030-OPEN-F-ERREURS-DEB
+              THRU 6030-OPEN-F-ERREURS-FIN.
+           PERFORM 6045-OPEN-F-ELEVES-ARCHIVE-DEB
+              THRU 6045-OPEN-F-ELEVES-ARCHIVE-FIN.
 
       * Lecture fichier + stockage en mémoire
            PERFORM 6110-READ-F-ELEVES-DEB
               THRU 6110-READ-F-ELEVES-FIN.
 
-      * Fermeture du fichier d'entrée
+      * Fermeture des fichiers d'entrée et de rejets
            PERFORM 6210-CLOSE-F-ELEVES-DEB
               THRU 6210-CLOSE-F-ELEVES-FIN.
+           PERFORM 6230-CLOSE-F-ERREURS-DEB
+              THRU 6230-CLOSE-F-ERREURS-FIN.
+           PERFORM 6245-CLOSE-F-ELEVES-ARCHIVE-DEB
+              THRU 6245-CLOSE-F-ELEVES-ARCHIVE-FIN.
 
       * Affichage des élèves retenus
            PERFORM 8000-AFFICHAGE-DEB
               THRU 8000-AFFICHAGE-FIN.
-        
+
       * Ouverture du fichier de sortie
            PERFORM 6020-OPEN-F-REUSSITE-DEB
               THRU 6020-OPEN-F-REUSSITE-FIN.
+           PERFORM 6050-OPEN-F-REUSSITE-ARCHIVE-DEB
+              THRU 6050-OPEN-F-REUSSITE-ARCHIVE-FIN.
 
       * Écriture des élèves retenus
            PERFORM 6320-WRITE-F-REUSSITE-DEB
               THRU 6320-WRITE-F-REUSSITE-FIN.
 
+      * Écriture du pied de page statistique
+           PERFORM 6330-WRITE-STATS-DEB
+              THRU 6330-WRITE-STATS-FIN.
+
       * Fermeture du fichier de sortie
            PERFORM 6220-CLOSE-F-REUSSITE-DEB
               THRU 6220-CLOSE-F-REUSSITE-FIN.
+           PERFORM 6250-CLOSE-F-REUSSITE-ARCHIVE-DEB
+              THRU 6250-CLOSE-F-REUSSITE-ARCHIVE-FIN.
 
        0000-TRT-PRINCIPAL-FIN.
            EXIT.
 
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+      * DÉTECTION DU MODE D'EXÉCUTION (INTERACTIF OU BATCH)
+      ******************************************************************
+      * Le fichier témoin n'est présent que le temps du lot nocturne
+       4000-DETECTER-MODE-BATCH-DEB.
+           MOVE SPACE TO WS-MODE-BATCH.
+           OPEN INPUT F-LOT-FLAG.
+           IF WS-FS-LOT-FLAG = "00"
+               MOVE "1" TO WS-MODE-BATCH
+               CLOSE F-LOT-FLAG
+           END-IF.
+       4000-DETECTER-MODE-BATCH-FIN.
+           EXIT.
 
       ******************************************************************
       * SOUS-PROGRAMMES DE GESTION FICHIER
       ******************************************************************
        6010-OPEN-F-ELEVES-DEB.
            OPEN INPUT F-ELEVES.
+           IF WS-FS-ELEVES NOT = "00"
+               DISPLAY "Erreur ouverture eleves.txt, code : "
+                   WS-FS-ELEVES
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
        6010-OPEN-F-ELEVES-FIN.
            EXIT.
 
        6020-OPEN-F-REUSSITE-DEB.
            OPEN OUTPUT F-REUSSITE.
+           IF WS-FS-REUSSITE NOT = "00"
+               DISPLAY "Erreur ouverture reussite.txt, code : "
+                   WS-FS-REUSSITE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
        6020-OPEN-F-REUSSITE-FIN.
            EXIT.
 
+       6030-OPEN-F-ERREURS-DEB.
+           OPEN OUTPUT F-ERREURS.
+           IF WS-FS-ERREURS NOT = "00"
+               DISPLAY "Erreur ouverture erreurs.txt, code : "
+                   WS-FS-ERREURS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-OPEN-F-ERREURS-FIN.
+           EXIT.
+
+      ******************************************************************
+      * CONSTRUCTION DES NOMS DE FICHIERS D'ARCHIVE DU JOUR
+      ******************************************************************
+       6040-CONSTRUIRE-NOMS-ARCHIVE-DEB.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-ARCHIVE.
+           STRING "eleves-" WS-DATE-ARCHIVE ".txt"
+               INTO WS-NOM-ARCHIVE-ELEVES
+           END-STRING.
+           STRING "reussite-" WS-DATE-ARCHIVE ".txt"
+               INTO WS-NOM-ARCHIVE-REUSSITE
+           END-STRING.
+       6040-CONSTRUIRE-NOMS-ARCHIVE-FIN.
+           EXIT.
+
+       6045-OPEN-F-ELEVES-ARCHIVE-DEB.
+           OPEN OUTPUT F-ELEVES-ARCHIVE.
+           IF WS-FS-ELEVES-ARCHIVE NOT = "00"
+               DISPLAY "Erreur ouverture archive eleves, code : "
+                   WS-FS-ELEVES-ARCHIVE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6045-OPEN-F-ELEVES-ARCHIVE-FIN.
+           EXIT.
+
+       6050-OPEN-F-REUSSITE-ARCHIVE-DEB.
+           OPEN OUTPUT F-REUSSITE-ARCHIVE.
+           IF WS-FS-REUSSITE-ARCHIVE NOT = "00"
+               DISPLAY "Erreur ouverture archive reussite, code : "
+                   WS-FS-REUSSITE-ARCHIVE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-OPEN-F-REUSSITE-ARCHIVE-FIN.
+           EXIT.
+
        6210-CLOSE-F-ELEVES-DEB.
            CLOSE F-ELEVES.
        6210-CLOSE-F-ELEVES-FIN.
@@ -126,43 +373,179 @@
        6220-CLOSE-F-REUSSITE-FIN.
            EXIT.
 
+       6230-CLOSE-F-ERREURS-DEB.
+           CLOSE F-ERREURS.
+       6230-CLOSE-F-ERREURS-FIN.
+           EXIT.
+
+       6245-CLOSE-F-ELEVES-ARCHIVE-DEB.
+           CLOSE F-ELEVES-ARCHIVE.
+       6245-CLOSE-F-ELEVES-ARCHIVE-FIN.
+           EXIT.
+
+       6250-CLOSE-F-REUSSITE-ARCHIVE-DEB.
+           CLOSE F-REUSSITE-ARCHIVE.
+       6250-CLOSE-F-REUSSITE-ARCHIVE-FIN.
+           EXIT.
+
       ******************************************************************
       * LECTURE DU FICHIER D'ÉLÈVES ET STOCKAGE EN MÉMOIRE
       ******************************************************************
        6110-READ-F-ELEVES-DEB.
            MOVE 'N' TO FLAG-STOP.
            PERFORM UNTIL QUITTER
-               READ F-ELEVES
-                   AT END 
+               READ F-ELEVES NEXT RECORD
+                   AT END
                        SET QUITTER TO TRUE
                    NOT AT END
+                       MOVE FS-ENR-ELEVES TO FS-ENR-ELEVES-ARCHIVE
+                       WRITE FS-ENR-ELEVES-ARCHIVE
                        IF WS-IDX <= WS-IDX-FIN
-                           MOVE FS-PRENOM TO WS-PRENOM(WS-IDX)
-                           MOVE FS-NOTE   TO WS-NOTE(WS-IDX)              
-                           ADD 1 TO WS-IDX
+                           PERFORM 6111-VERIF-DOUBLON-DEB
+                              THRU 6111-VERIF-DOUBLON-FIN
+                           IF WS-EST-DOUBLON
+                               MOVE "Prenom en double"
+                                   TO WS-MOTIF-ERREUR
+                               PERFORM 6115-ECRIRE-ERREUR-DEB
+                                  THRU 6115-ECRIRE-ERREUR-FIN
+                           ELSE
+                               IF FS-NOTE IS NOT NUMERIC
+                                   MOVE "Note non numerique"
+                                       TO WS-MOTIF-ERREUR
+                                   PERFORM 6115-ECRIRE-ERREUR-DEB
+                                      THRU 6115-ECRIRE-ERREUR-FIN
+                               ELSE
+                                   MOVE FS-PRENOM TO WS-PRENOM(WS-IDX)
+                                   MOVE FS-NOTE   TO WS-NOTE(WS-IDX)
+                                   ADD 1 TO WS-IDX
+                               END-IF
+                           END-IF
                        ELSE
                            SET QUITTER TO TRUE
                        END-IF
                END-READ
            END-PERFORM.
+           SUBTRACT 1 FROM WS-IDX GIVING WS-NB-ELEVES-LUS.
        6110-READ-F-ELEVES-FIN.
            EXIT.
 
+      ******************************************************************
+      * VÉRIFICATION D'UN PRÉNOM EN DOUBLE PARMI LES ÉLÈVES DÉJÀ LUS
+      ******************************************************************
+       6111-VERIF-DOUBLON-DEB.
+           MOVE 'N' TO WS-DOUBLON-TROUVE.
+           PERFORM VARYING WS-IDX-VERIF FROM 1 BY 1
+                   UNTIL WS-IDX-VERIF >= WS-IDX
+               IF WS-PRENOM(WS-IDX-VERIF) = FS-PRENOM
+                   SET WS-EST-DOUBLON TO TRUE
+               END-IF
+           END-PERFORM.
+       6111-VERIF-DOUBLON-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ÉCRITURE D'UN ENREGISTREMENT REJETÉ DANS F-ERREURS
+      ******************************************************************
+       6115-ECRIRE-ERREUR-DEB.
+           ADD 1 TO WS-NB-ERREURS
+           INITIALIZE WS-LIGNE-ERREUR
+           STRING FS-PRENOM " (" FS-NOTE ") -- Motif : " WS-MOTIF-ERREUR
+               INTO WS-LIGNE-ERREUR
+           END-STRING
+           MOVE WS-LIGNE-ERREUR TO FS-ENR-ERREURS
+           WRITE FS-ENR-ERREURS.
+       6115-ECRIRE-ERREUR-FIN.
+           EXIT.
+
       ******************************************************************
       * ÉCRITURE DU FICHIER DE SORTIE POUR LES ÉLÈVES RÉUSSIS
       ******************************************************************
        6320-WRITE-F-REUSSITE-DEB.
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
-               UNTIL WS-IDX > WS-IDX-FIN
-               IF WS-NOTE(WS-IDX) > 10
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-ELEVES-LUS
+               IF WS-NOTE(WS-IDX) > WS-SEUIL-REUSSITE
                    MOVE WS-PRENOM(WS-IDX) TO FS-PRENOM-REUSSITE
                    MOVE WS-NOTE(WS-IDX)   TO FS-NOTE-REUSSITE
                    WRITE FS-ENR-REUSSITE
+                   MOVE FS-ENR-REUSSITE TO FS-ENR-REUSSITE-ARCHIVE
+                   WRITE FS-ENR-REUSSITE-ARCHIVE
                END-IF
            END-PERFORM.
        6320-WRITE-F-REUSSITE-FIN.
            EXIT.
 
+      ******************************************************************
+      * PIED DE PAGE STATISTIQUE : MOYENNE, TAUX DE RÉUSSITE, MIN/MAX
+      ******************************************************************
+       6330-WRITE-STATS-DEB.
+           MOVE ZERO TO WS-TOTAL-NOTES.
+           MOVE ZERO TO WS-NB-REUSSITE.
+           MOVE ZERO TO WS-NOTE-MAX.
+           MOVE 99   TO WS-NOTE-MIN.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-ELEVES-LUS
+               ADD WS-NOTE(WS-IDX) TO WS-TOTAL-NOTES
+               IF WS-NOTE(WS-IDX) > WS-SEUIL-REUSSITE
+                   ADD 1 TO WS-NB-REUSSITE
+               END-IF
+               IF WS-NOTE(WS-IDX) > WS-NOTE-MAX
+                   MOVE WS-NOTE(WS-IDX) TO WS-NOTE-MAX
+               END-IF
+               IF WS-NOTE(WS-IDX) < WS-NOTE-MIN
+                   MOVE WS-NOTE(WS-IDX) TO WS-NOTE-MIN
+               END-IF
+           END-PERFORM.
+           IF WS-NB-ELEVES-LUS = ZERO
+               MOVE ZERO TO WS-MOYENNE
+               MOVE ZERO TO WS-TAUX-REUSSITE
+               MOVE ZERO TO WS-NOTE-MIN
+           ELSE
+               COMPUTE WS-MOYENNE ROUNDED =
+                   WS-TOTAL-NOTES / WS-NB-ELEVES-LUS
+               COMPUTE WS-TAUX-REUSSITE ROUNDED =
+                   (WS-NB-REUSSITE / WS-NB-ELEVES-LUS) * 100
+           END-IF.
+
+           MOVE WS-MOYENNE TO WS-MOYENNE-ED
+           INITIALIZE WS-LIGNE-PIED
+           STRING "Moyenne de classe : " WS-MOYENNE-ED
+               INTO WS-LIGNE-PIED
+           END-STRING
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-PIED
+           WRITE FS-ENR-REUSSITE-PIED.
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-ARCHIVE
+           WRITE FS-ENR-REUSSITE-ARCHIVE.
+
+           MOVE WS-TAUX-REUSSITE TO WS-TAUX-REUSSITE-ED
+           INITIALIZE WS-LIGNE-PIED
+           STRING "Taux de reussite : " WS-TAUX-REUSSITE-ED " %"
+               INTO WS-LIGNE-PIED
+           END-STRING
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-PIED
+           WRITE FS-ENR-REUSSITE-PIED.
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-ARCHIVE
+           WRITE FS-ENR-REUSSITE-ARCHIVE.
+
+           INITIALIZE WS-LIGNE-PIED
+           STRING "Note la plus haute : " WS-NOTE-MAX
+               INTO WS-LIGNE-PIED
+           END-STRING
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-PIED
+           WRITE FS-ENR-REUSSITE-PIED.
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-ARCHIVE
+           WRITE FS-ENR-REUSSITE-ARCHIVE.
+
+           INITIALIZE WS-LIGNE-PIED
+           STRING "Note la plus basse : " WS-NOTE-MIN
+               INTO WS-LIGNE-PIED
+           END-STRING
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-PIED
+           WRITE FS-ENR-REUSSITE-PIED.
+           MOVE WS-LIGNE-PIED TO FS-ENR-REUSSITE-ARCHIVE
+           WRITE FS-ENR-REUSSITE-ARCHIVE.
+       6330-WRITE-STATS-FIN.
+           EXIT.
+
       ******************************************************************
       * AFFICHAGE À L'ÉCRAN DES ÉLÈVES RÉUSSIS
       ******************************************************************
@@ -170,15 +553,36 @@
            DISPLAY "*******************".
            DISPLAY "|   Prénom   |Note|".
            DISPLAY "*******************".
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
-               UNTIL WS-IDX > WS-IDX-FIN
-               IF WS-NOTE(WS-IDX) > 10  
-                   DISPLAY "| " WS-PRENOM(WS-IDX) 
+           MOVE ZERO TO WS-NB-LIGNES-AFFICHEES.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-ELEVES-LUS
+               IF WS-NOTE(WS-IDX) > WS-SEUIL-REUSSITE
+                   DISPLAY "| " WS-PRENOM(WS-IDX)
                            SPACE WITH NO ADVANCING
                    DISPLAY "|" SPACE WITH NO ADVANCING
                    DISPLAY WS-NOTE(WS-IDX) " |"
                    DISPLAY "*-----------------*"
+                   ADD 1 TO WS-NB-LIGNES-AFFICHEES
+                   DIVIDE WS-NB-LIGNES-AFFICHEES BY WS-NB-LIGNES-PAGE
+                       GIVING WS-DIVIDE-TEMP
+                       REMAINDER WS-RESTE-PAGE
+                   IF WS-RESTE-PAGE = ZERO
+                       AND WS-IDX < WS-NB-ELEVES-LUS
+                       AND NOT MODE-BATCH
+                       DISPLAY "-- Appuyez sur ENTREE pour continuer --"
+                           WITH NO ADVANCING
+                       ACCEPT WS-TOUCHE-PAGE
+                   END-IF
                END-IF
            END-PERFORM.
        8000-AFFICHAGE-FIN.
            EXIT.
+
+      ******************************************************************
+      * ARRÊT D'URGENCE EN CAS D'ERREUR FICHIER
+      ******************************************************************
+       9999-ERREUR-PROGRAMME-DEB.
+           MOVE 8 TO RETURN-CODE.
+           GOBACK.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.

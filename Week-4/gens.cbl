@@ -7,6 +7,13 @@
       * FORMAT    : Le fichier "gens.txt" est de type ligne séquentielle.
       * STRUCTURE : Chaque ligne contient un prénom (12 caractères)
       *             suivi d’un nom (17 caractères).
+      *
+      * MODIFICATION : 09/08/2026 - Ajout d'un menu de recherche par
+      *                 nom et d'un export CSV de l'annuaire (gens.csv).
+      * MODIFICATION : 09/08/2026 - Contrôle du status d'ouverture de
+      *                 FICHIER-GENS et F-GENS-CSV.
+      * MODIFICATION : 09/08/2026 - Pause d'affichage toutes les 10
+      *                 lignes dans la liste des agents.
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -18,8 +25,14 @@
        FILE-CONTROL.
       * Déclaration du fichier d’entrée texte
                SELECT FICHIER-GENS ASSIGN TO "gens.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GENS.
+
+      * Déclaration du fichier d’export CSV de l’annuaire
+               SELECT F-GENS-CSV ASSIGN TO "gens.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GENS-CSV.
+
        DATA DIVISION.
        FILE SECTION.
        FD FICHIER-GENS.
@@ -28,6 +41,9 @@
            05 FS-PRENOM     PIC X(12).
            05 FS-NOM        PIC X(17).
 
+       FD F-GENS-CSV.
+       01 FS-ENR-GENS-CSV   PIC X(40).
+
        WORKING-STORAGE SECTION.
 
        01 WS-ENR-GENS.
@@ -43,13 +59,37 @@
 
       * Drapeau de fin de lecture
        01 FLAG-STOP             PIC X.
-           88 QUITTER                        VALUE 'Y'. 
+           88 QUITTER                        VALUE 'Y'.
+
+      * Menu de recherche et d’export de l’annuaire
+       01 WS-CHOIX-MENU         PIC 9(01).
+       01 WS-FLAG-QUITTER-MENU  PIC X VALUE 'N'.
+           88 WS-QUITTER-MENU               VALUE 'Y'.
+       01 WS-NOM-RECHERCHE      PIC X(17).
+       01 WS-FLAG-TROUVE        PIC X VALUE 'N'.
+           88 WS-AGENT-TROUVE               VALUE 'Y'.
+       01 WS-LIGNE-CSV          PIC X(40).
+
+      * Codes retour des fichiers
+       01 WS-FS-GENS            PIC X(02).
+       01 WS-FS-GENS-CSV        PIC X(02).
+
+      * Pagination de l'affichage console (pause toutes les N lignes)
+       01 WS-NB-LIGNES-PAGE     PIC 9(02) VALUE 10.
+       01 WS-NB-LIGNES-AFFICHEES PIC 9(03) VALUE ZERO.
+       01 WS-RESTE-PAGE         PIC 9(03).
+       01 WS-DIVIDE-TEMP        PIC 9(03).
+       01 WS-TOUCHE-PAGE        PIC X(01).
 
        PROCEDURE DIVISION.
 
       * Ouverture du fichier texte
            OPEN INPUT FICHIER-GENS.
-       
+           IF WS-FS-GENS NOT = "00"
+               DISPLAY "Erreur ouverture gens.txt, code : " WS-FS-GENS
+               STOP RUN
+           END-IF.
+
       * Lecture des 10 lignes du fichier jusqu’à la fin
            PERFORM UNTIL QUITTER
                READ FICHIER-GENS
@@ -72,15 +112,104 @@
            DISPLAY "***********************************".  
 
       * Affichage des noms et prénoms formatés
-           PERFORM VARYING WS-IDX-DEB FROM 1 BY 1 
+           MOVE ZERO TO WS-NB-LIGNES-AFFICHEES.
+           PERFORM VARYING WS-IDX-DEB FROM 1 BY 1
                  UNTIL WS-IDX-DEB > WS-IDX-FIN
-               DISPLAY "| " WS-PRENOM(WS-IDX-DEB) 
+               DISPLAY "| " WS-PRENOM(WS-IDX-DEB)
                        SPACE WITH NO ADVANCING
                DISPLAY "|" SPACE WITH NO ADVANCING
                DISPLAY WS-NOM(WS-IDX-DEB) "|"
                DISPLAY "*---------------------------------*"
+               ADD 1 TO WS-NB-LIGNES-AFFICHEES
+               DIVIDE WS-NB-LIGNES-AFFICHEES BY WS-NB-LIGNES-PAGE
+                   GIVING WS-DIVIDE-TEMP
+                   REMAINDER WS-RESTE-PAGE
+               IF WS-RESTE-PAGE = ZERO AND WS-IDX-DEB < WS-IDX-FIN
+                   DISPLAY "-- Appuyez sur ENTREE pour continuer --"
+                       WITH NO ADVANCING
+                   ACCEPT WS-TOUCHE-PAGE
+               END-IF
            END-PERFORM.
 
+      * Menu de recherche et d’export de l’annuaire
+           PERFORM 8000-MENU-DEB
+              THRU 8000-MENU-FIN.
+
       * Fin du programme
            STOP RUN.
 
+      ******************************************************************
+      * MENU : RECHERCHE PAR NOM ET EXPORT CSV DE L’ANNUAIRE
+      ******************************************************************
+       8000-MENU-DEB.
+           PERFORM UNTIL WS-QUITTER-MENU
+               DISPLAY "***********************************"
+               DISPLAY "* 1 - Rechercher un agent par nom *"
+               DISPLAY "* 2 - Exporter l'annuaire en CSV  *"
+               DISPLAY "* 3 - Quitter                     *"
+               DISPLAY "***********************************"
+               DISPLAY "Choix : " SPACE WITH NO ADVANCING
+               ACCEPT WS-CHOIX-MENU
+               EVALUATE WS-CHOIX-MENU
+                   WHEN 1
+                       PERFORM 8100-RECHERCHE-NOM-DEB
+                          THRU 8100-RECHERCHE-NOM-FIN
+                   WHEN 2
+                       PERFORM 8200-EXPORT-CSV-DEB
+                          THRU 8200-EXPORT-CSV-FIN
+                   WHEN OTHER
+                       SET WS-QUITTER-MENU TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+       8000-MENU-FIN.
+           EXIT.
+
+      ******************************************************************
+      * RECHERCHE D’UN AGENT PAR NOM DANS LE TABLEAU EN MÉMOIRE
+      ******************************************************************
+       8100-RECHERCHE-NOM-DEB.
+           DISPLAY "Nom recherché : " SPACE WITH NO ADVANCING.
+           ACCEPT WS-NOM-RECHERCHE.
+           MOVE 'N' TO WS-FLAG-TROUVE.
+           PERFORM VARYING WS-IDX-DEB FROM 1 BY 1
+                   UNTIL WS-IDX-DEB > WS-IDX-FIN
+               IF WS-NOM(WS-IDX-DEB) = WS-NOM-RECHERCHE
+                   SET WS-AGENT-TROUVE TO TRUE
+                   DISPLAY "Prénom : " WS-PRENOM(WS-IDX-DEB)
+                   DISPLAY "Nom    : " WS-NOM(WS-IDX-DEB)
+               END-IF
+           END-PERFORM.
+           IF NOT WS-AGENT-TROUVE
+               DISPLAY "/!\ Agent introuvable /!\"
+           END-IF.
+       8100-RECHERCHE-NOM-FIN.
+           EXIT.
+
+      ******************************************************************
+      * EXPORT DE L’ANNUAIRE EN MÉMOIRE VERS gens.csv
+      ******************************************************************
+       8200-EXPORT-CSV-DEB.
+           OPEN OUTPUT F-GENS-CSV.
+           IF WS-FS-GENS-CSV NOT = "00"
+               DISPLAY "Erreur ouverture gens.csv, code : "
+                   WS-FS-GENS-CSV
+           ELSE
+               MOVE "Prenom,Nom" TO WS-LIGNE-CSV
+               MOVE WS-LIGNE-CSV TO FS-ENR-GENS-CSV
+               WRITE FS-ENR-GENS-CSV
+               PERFORM VARYING WS-IDX-DEB FROM 1 BY 1
+                       UNTIL WS-IDX-DEB > WS-IDX-FIN
+                   INITIALIZE WS-LIGNE-CSV
+                   STRING FUNCTION TRIM(WS-PRENOM(WS-IDX-DEB)) ","
+                          FUNCTION TRIM(WS-NOM(WS-IDX-DEB))
+                       INTO WS-LIGNE-CSV
+                   END-STRING
+                   MOVE WS-LIGNE-CSV TO FS-ENR-GENS-CSV
+                   WRITE FS-ENR-GENS-CSV
+               END-PERFORM
+               CLOSE F-GENS-CSV
+               DISPLAY "Annuaire exporté vers gens.csv"
+           END-IF.
+       8200-EXPORT-CSV-FIN.
+           EXIT.
+

@@ -9,6 +9,15 @@
       * FICHIER ENTREE : personnes.txt (séquentiel, LINE SEQUENTIAL) *
       * TABLEAU      : 15 personnes maximum                           *
       * REMARQUE     : Programme non normalisé HN, structure mixte.   *
+      *                                                                *
+      * MODIFICATION : 09/08/2026 - Controle du status d'ouverture    *
+      *                de F-PERSONNES.                                *
+      * MODIFICATION : 09/08/2026 - Passage en fichier indexe (cle :  *
+      *                FS-NOM) ; la recherche par nom lit directement *
+      *                l'enregistrement au lieu de reparcourir le     *
+      *                tableau memoire.                               *
+      * MODIFICATION : 09/08/2026 - Pause d'affichage toutes les 10   *
+      *                lignes dans la liste des personnes.            *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -18,8 +27,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      * Indexé par nom, afin que la recherche par nom lise directement
+      * l'enregistrement voulu sans reparcourir le tableau mémoire
            SELECT F-PERSONNES ASSIGN TO "personnes.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-NOM
+               FILE STATUS IS WS-FS-PERSONNES.
 
        DATA DIVISION.
        FILE SECTION.
@@ -60,6 +74,36 @@
        01 FLAG-STOP             PIC X.
            88 QUITTER VALUE 'Y'.
 
+      * Indicateurs et compteur pour la recherche partielle de secours
+       01 WS-FLAG-PARTIEL       PIC X VALUE 'N'.
+           88 WS-TROUVE-PARTIEL VALUE 'Y'.
+       01 WS-NB-OCCURRENCES     PIC 9(03).
+
+      * Variables pour le rapport des anniversaires à venir
+       01 WS-MOIS-COURANT       PIC 9(02).
+       01 WS-MOIS-SUIVANT       PIC 9(02).
+       01 WS-NB-ANNIV-A-VENIR   PIC 9(03) VALUE ZERO.
+
+      * Code retour de l'ouverture du fichier source
+       01 WS-FS-PERSONNES       PIC X(02).
+
+      * Zone d'édition de la date de naissance de la personne trouvée
+      * par la recherche directe par clé (FS-DATE-N de l'enregistrement
+      * lu, et non celle d'une entrée du tableau mémoire)
+       01 WS-DATE-N-RECH.
+           05 WS-DD-RECH        PIC 9(02).
+           05 FILLER            PIC X(01) VALUE "/".
+           05 WS-MM-RECH        PIC 9(02).
+           05 FILLER            PIC X(01) VALUE "/".
+           05 WS-AAAA-RECH      PIC 9(04).
+
+      * Pagination de l'affichage console (pause toutes les N lignes)
+       01 WS-NB-LIGNES-PAGE      PIC 9(02) VALUE 10.
+       01 WS-NB-LIGNES-AFFICHEES PIC 9(03) VALUE ZERO.
+       01 WS-RESTE-PAGE          PIC 9(03).
+       01 WS-DIVIDE-TEMP         PIC 9(03).
+       01 WS-TOUCHE-PAGE         PIC X(01).
+
        PROCEDURE DIVISION.
 
       * Initialisation de l’index
@@ -67,11 +111,16 @@
 
       * Ouverture du fichier
            OPEN INPUT F-PERSONNES.
+           IF WS-FS-PERSONNES NOT = "00"
+               DISPLAY "Erreur ouverture personnes.txt, code : "
+                   WS-FS-PERSONNES
+               STOP RUN
+           END-IF.
 
       * Lecture et stockage des lignes du fichier dans le tableau
            PERFORM UNTIL QUITTER
-               READ F-PERSONNES
-                   AT END 
+               READ F-PERSONNES NEXT RECORD
+                   AT END
                        SET QUITTER TO TRUE
                    NOT AT END
                        IF WS-IDX-DEB <= WS-IDX-FIN
@@ -87,14 +136,12 @@
                END-READ
            END-PERFORM.
 
-      * Fermeture du fichier
-           CLOSE F-PERSONNES.
-
       * Affichage du tableau des personnes
            DISPLAY "|    Prénom       |       Nom       | Naissance | "
            DISPLAY "**************************************************"
 
-           PERFORM VARYING WS-IDX-DEB FROM 1 BY 1 
+           MOVE ZERO TO WS-NB-LIGNES-AFFICHEES.
+           PERFORM VARYING WS-IDX-DEB FROM 1 BY 1
                UNTIL WS-IDX-DEB > WS-IDX-FIN
                DISPLAY "| " WS-PRENOM(WS-IDX-DEB)
                        SPACE WITH NO ADVANCING
@@ -104,8 +151,21 @@
                DISPLAY "|" SPACE WITH NO ADVANCING
                DISPLAY WS-DATE-ED(WS-IDX-DEB) " |"
             DISPLAY "*------------------------------------------------*"
+               ADD 1 TO WS-NB-LIGNES-AFFICHEES
+               DIVIDE WS-NB-LIGNES-AFFICHEES BY WS-NB-LIGNES-PAGE
+                   GIVING WS-DIVIDE-TEMP
+                   REMAINDER WS-RESTE-PAGE
+               IF WS-RESTE-PAGE = ZERO AND WS-IDX-DEB < WS-IDX-FIN
+                   DISPLAY "-- Appuyez sur ENTREE pour continuer --"
+                       WITH NO ADVANCING
+                   ACCEPT WS-TOUCHE-PAGE
+               END-IF
            END-PERFORM.
 
+      * Rapport des anniversaires du mois en cours et du mois suivant
+           PERFORM 8200-ANNIVERSAIRES-A-VENIR-DEB
+              THRU 8200-ANNIVERSAIRES-A-VENIR-FIN.
+
       * Demande de saisie à l'utilisateur
            DISPLAY "**************************************************"
            DISPLAY "* Saisir un nom pour afficher son âge           *"
@@ -113,20 +173,65 @@
            DISPLAY "Nom choisi : " SPACE WITH NO ADVANCING
            ACCEPT WS-NOM-AGE.
 
-      * Recherche séquentielle dans le tableau
-           SET WS-IDX-DEB TO 1
-           SEARCH WS-TB-PERSONNES
-               AT END DISPLAY "/!\ Nom introuvable /!\"
-               WHEN WS-NOM(WS-IDX-DEB) = WS-NOM-AGE
-                   DISPLAY "Nom    : " WS-NOM(WS-IDX-DEB)   
+      * Recherche directe par clé (nom), sans reparcourir le tableau
+           MOVE WS-NOM-AGE TO FS-NOM
+           READ F-PERSONNES
+               INVALID KEY
+                   PERFORM 8100-RECHERCHE-PARTIELLE-DEB
+                      THRU 8100-RECHERCHE-PARTIELLE-FIN
+               NOT INVALID KEY
+                   DISPLAY "Nom    : " FS-NOM
+                   DISPLAY "Prénom : " FS-PRENOM
+      * Extraction des composantes de la date de naissance trouvée
+                   MOVE FS-DATE-N(3:2) TO WS-DD-RECH
+                   MOVE FS-DATE-N(1:2) TO WS-MM-RECH
+                   MOVE FS-DATE-N(5:4) TO WS-AAAA-RECH
+      * Récupération de la date courante système
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-COURANTE
+                   MOVE WS-DATE-COURANTE(1:4) TO WS-AAAA-TEMP
+                   MOVE WS-DATE-COURANTE(5:2) TO WS-MM-TEMP
+                   MOVE WS-DATE-COURANTE(7:2) TO WS-DD-TEMP
+      * Calcul approximatif de l'âge
+                  COMPUTE WS-AGE = WS-AAAA-TEMP - WS-AAAA-RECH
+      * Ajustement si la date d’anniversaire n’est pas encore passée
+                   IF WS-MM-RECH > WS-MM-TEMP
+                       IF WS-DD-RECH > WS-DD-TEMP
+                           SUBTRACT 1 FROM WS-AGE GIVING WS-AGE
+                       END-IF
+                   END-IF
+                   DISPLAY "Âge : " WS-AGE
+           END-READ.
+
+      * Fermeture du fichier
+           CLOSE F-PERSONNES.
+
+      * Fin du programme
+           STOP RUN.
+
+      ******************************************************************
+      * Recherche de secours : correspondance partielle (contient)     *
+      * Appelée quand la recherche exacte du nom échoue                *
+      ******************************************************************
+       8100-RECHERCHE-PARTIELLE-DEB.
+           MOVE 'N' TO WS-FLAG-PARTIEL.
+           PERFORM VARYING WS-IDX-DEB FROM 1 BY 1
+                   UNTIL WS-IDX-DEB > WS-IDX-FIN OR WS-TROUVE-PARTIEL
+               MOVE 0 TO WS-NB-OCCURRENCES
+               INSPECT WS-NOM(WS-IDX-DEB) TALLYING WS-NB-OCCURRENCES
+                   FOR ALL FUNCTION TRIM(WS-NOM-AGE)
+               IF WS-NB-OCCURRENCES > 0
+                   SET WS-TROUVE-PARTIEL TO TRUE
+                   DISPLAY "/!\ Correspondance partielle /!\"
+                   DISPLAY "Nom    : " WS-NOM(WS-IDX-DEB)
                    DISPLAY "Prénom : " WS-PRENOM(WS-IDX-DEB)
       * Récupération de la date courante système
                    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-COURANTE
                    MOVE WS-DATE-COURANTE(1:4) TO WS-AAAA-TEMP
                    MOVE WS-DATE-COURANTE(5:2) TO WS-MM-TEMP
-                   MOVE WS-DATE-COURANTE(7:2) TO WS-DD-TEMP 
+                   MOVE WS-DATE-COURANTE(7:2) TO WS-DD-TEMP
       * Calcul approximatif de l'âge
-                  COMPUTE WS-AGE = WS-AAAA-TEMP - WS-AAAA-ED(WS-IDX-DEB)
+                   COMPUTE WS-AGE =
+                       WS-AAAA-TEMP - WS-AAAA-ED(WS-IDX-DEB)
       * Ajustement si la date d’anniversaire n’est pas encore passée
                    IF WS-MM-ED(WS-IDX-DEB) > WS-MM-TEMP
                        IF WS-DD-ED(WS-IDX-DEB) > WS-DD-TEMP
@@ -134,7 +239,41 @@
                        END-IF
                    END-IF
                    DISPLAY "Âge : " WS-AGE
-           END-SEARCH.
+               END-IF
+           END-PERFORM.
+           IF NOT WS-TROUVE-PARTIEL
+               DISPLAY "/!\ Nom introuvable (même partiellement) /!\"
+           END-IF.
+       8100-RECHERCHE-PARTIELLE-FIN.
+           EXIT.
 
-      * Fin du programme
-           STOP RUN.
+      ******************************************************************
+      * Rapport des anniversaires à venir (mois courant + mois suivant)*
+      ******************************************************************
+       8200-ANNIVERSAIRES-A-VENIR-DEB.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-COURANTE.
+           MOVE WS-DATE-COURANTE(5:2) TO WS-MOIS-COURANT.
+           IF WS-MOIS-COURANT = 12
+               MOVE 1 TO WS-MOIS-SUIVANT
+           ELSE
+               COMPUTE WS-MOIS-SUIVANT = WS-MOIS-COURANT + 1
+           END-IF.
+
+           MOVE ZERO TO WS-NB-ANNIV-A-VENIR.
+           DISPLAY "**************************************************".
+           DISPLAY "* Anniversaires a venir (mois en cours+suivant) *".
+           DISPLAY "**************************************************".
+           PERFORM VARYING WS-IDX-DEB FROM 1 BY 1
+                   UNTIL WS-IDX-DEB > WS-IDX-FIN
+               IF WS-MM-ED(WS-IDX-DEB) = WS-MOIS-COURANT
+                  OR WS-MM-ED(WS-IDX-DEB) = WS-MOIS-SUIVANT
+                   ADD 1 TO WS-NB-ANNIV-A-VENIR
+                   DISPLAY WS-PRENOM(WS-IDX-DEB) " " WS-NOM(WS-IDX-DEB)
+                           " - " WS-DATE-ED(WS-IDX-DEB)
+               END-IF
+           END-PERFORM.
+           IF WS-NB-ANNIV-A-VENIR = ZERO
+               DISPLAY "Aucun anniversaire ce mois-ci ou prochain"
+           END-IF.
+       8200-ANNIVERSAIRES-A-VENIR-FIN.
+           EXIT.

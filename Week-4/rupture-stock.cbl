@@ -5,16 +5,50 @@
       *
       * OBJET     : Ce programme lit un fichier contenant un inventaire
       *             de produits avec leur stock. Il détecte les produits
-      *             en rupture (stock à 0) et les écrit dans un fichier
-      *             de sortie.
+      *             en rupture ou sous le seuil de réapprovisionnement
+      *             et les écrit dans un fichier de sortie.
       *
       * FICHIERS  :
       *   - F-INVENTAIRE : fichier source (entrée)
       *   - F-RUPTURE    : fichier destination (sortie)
+      *   - F-HISTORIQUE : historique des ruptures passées (entrée),
+      *                    sert à suggérer une quantité de commande
       *
       * COMMENTAIRES :
-      *   - Le programme traite jusqu'à 15 produits maximum.
+      *   - Le programme traite jusqu'à 300 produits maximum et
+      *     signale toute capacité dépassée.
       *   - L’affichage donne un résumé du nombre de ruptures.
+      *
+      * MODIFICATION : 09/08/2026 - Contrôle du status d'ouverture de
+      *                 F-INVENTAIRE et code retour (RETURN-CODE) en
+      *                 sortie, pour être invocable depuis un programme
+      *                 orchestrateur (chaînage batch nocturne).
+      * MODIFICATION : 09/08/2026 - Contrôle du status d'ouverture de
+      *                 F-RUPTURE egalement.
+      * MODIFICATION : 09/08/2026 - Passage en fichier indexé (clé :
+      *                 FS-PRODUIT) et ajout d'une recherche directe
+      *                 par nom de produit.
+      * MODIFICATION : 09/08/2026 - Archivage date de inventaire.txt
+      *                 et de rupture.txt a chaque execution
+      *                 (inventaire-AAAAMMJJ.txt / rupture-AAAAMMJJ
+      *                 .txt), pour conserver un historique des
+      *                 donnees et resultats de chaque jour
+      *                 d'execution.
+      * MODIFICATION : 09/08/2026 - Nom du fichier d'inventaire et
+      *                 seuil de reapprovisionnement acceptes en
+      *                 parametres a l'execution (valeurs par defaut
+      *                 conservees si la saisie est vide).
+      * MODIFICATION : 09/08/2026 - L'historique des ruptures est
+      *                 desormais alimente a chaque execution (au
+      *                 lieu d'etre seulement lu), et le rapport de
+      *                 rupture indique le nombre d'executions
+      *                 consecutives ou le produit etait en rupture.
+      * MODIFICATION : 09/08/2026 - L'ouverture en ajout de l'historique
+      *                 cree desormais le fichier s'il n'existe pas
+      *                 encore, et les saisies interactives sont
+      *                 sautees en execution batch (chainage depuis
+      *                 lot-nocturne), pour ne plus bloquer sur la
+      *                 console.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -25,13 +59,47 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-      * Fichier source contenant les noms de produits et leur stock
-           SELECT F-INVENTAIRE ASSIGN TO "inventaire.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      * Fichier source contenant les noms de produits et leur stock,
+      * indexé par nom de produit afin qu'une recherche ponctuelle
+      * n'ait pas besoin de reparcourir tout le tableau mémoire ; le
+      * nom est résolu à l'exécution dans WS-NOM-INVENTAIRE (par
+      * défaut "inventaire.txt", modifiable en paramètre)
+           SELECT F-INVENTAIRE ASSIGN TO WS-NOM-INVENTAIRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PRODUIT
+               FILE STATUS IS WS-FS-INVENTAIRE.
 
       * Fichier de sortie contenant les produits en rupture
            SELECT F-RUPTURE ASSIGN TO "rupture.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUPTURE.
+
+      * Historique des ruptures passées, utilisé pour suggérer une
+      * quantité de réapprovisionnement
+           SELECT F-HISTORIQUE ASSIGN TO "historique-rupture.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HISTORIQUE.
+
+      * Copie datée de inventaire.txt, nom résolu à l'exécution dans
+      * WS-NOM-ARCHIVE-INVENTAIRE
+           SELECT F-INVENTAIRE-ARCHIVE
+               ASSIGN TO WS-NOM-ARCHIVE-INVENTAIRE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-INVENTAIRE-ARCHIVE.
+
+      * Copie datée de rupture.txt, nom résolu à l'exécution dans
+      * WS-NOM-ARCHIVE-RUPTURE
+           SELECT F-RUPTURE-ARCHIVE ASSIGN TO WS-NOM-ARCHIVE-RUPTURE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RUPTURE-ARCHIVE.
+
+      * Fichier témoin posé par lot-nocturne le temps du lot ; sa
+      * seule présence indique une exécution batch, sans opérateur
+      * au clavier
+           SELECT F-LOT-FLAG ASSIGN TO "lot-nocturne.flg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOT-FLAG.
 
        DATA DIVISION.
        FILE SECTION.
@@ -40,33 +108,141 @@
        FD F-INVENTAIRE.
        01 FS-ENR-INVENTAIRE.
            05 FS-PRODUIT             PIC X(10).
-           05 FS-STOCK               PIC 9(02).
+           05 FS-STOCK               PIC 9(05).
 
       * Définition du fichier de sortie
        FD F-RUPTURE.
        01 FS-ENR-RUPTURE.
            05 FS-RUPTURE-PRODUIT     PIC X(10).
-           05 FS-RUPTURE-STOCK       PIC X(02).
+           05 FILLER                 PIC X(01).
+           05 FS-RUPTURE-STOCK       PIC X(05).
+           05 FILLER                 PIC X(01).
+           05 FS-RUPTURE-QTE-SUGG    PIC 9(05).
+           05 FILLER                 PIC X(01).
+           05 FS-RUPTURE-CONSECUTIF  PIC 9(03).
+
+      * Définition du fichier d'historique des ruptures
+       FD F-HISTORIQUE.
+       01 FS-ENR-HISTORIQUE.
+           05 FS-HIST-PRODUIT        PIC X(10).
+           05 FILLER                 PIC X(01).
+           05 FS-HIST-DATE           PIC 9(08).
+           05 FILLER                 PIC X(01).
+           05 FS-HIST-STOCK          PIC 9(05).
+           05 FILLER                 PIC X(01).
+           05 FS-HIST-QTE-COMMANDEE  PIC 9(05).
+
+      * Copie datée de inventaire.txt (même format que FS-ENR-
+      * INVENTAIRE)
+       FD F-INVENTAIRE-ARCHIVE.
+       01 FS-ENR-INVENTAIRE-ARCHIVE.
+           05 FS-PRODUIT-ARCHIVE     PIC X(10).
+           05 FS-STOCK-ARCHIVE       PIC 9(05).
+
+      * Fichier témoin de mode batch (contenu sans importance)
+       FD F-LOT-FLAG.
+       01 FS-ENR-LOT-FLAG            PIC X(01).
+
+      * Copie datée de rupture.txt (même format que FS-ENR-RUPTURE)
+       FD F-RUPTURE-ARCHIVE.
+       01 FS-ENR-RUPTURE-ARCHIVE     PIC X(26).
 
        WORKING-STORAGE SECTION.
 
-      * Stockage mémoire des produits (15 max)
+      * Stockage mémoire des produits (300 max, catalogue complet)
        01 WS-ENR-INVENTAIRE.
-           05 WS-INVENTAIRE OCCURS 15 TIMES.
+           05 WS-INVENTAIRE OCCURS 300 TIMES.
                10 WS-PRODUIT         PIC X(10).
-               10 WS-STOCK           PIC X(02).
+               10 WS-STOCK           PIC X(05).
 
       * Compteur de produits en rupture
        01 WS-NB-RUPTURE              PIC 9(02) VALUE 0.
 
+      * Seuil de réapprovisionnement : tout stock à ce niveau ou en
+      * dessous est considéré comme à surveiller / à commander
+       01 WS-SEUIL-REAPPRO           PIC 9(02) VALUE 5.
+
+      * Zone de saisie du seuil en paramètre (0 = conserver le défaut)
+       01 WS-SEUIL-SAISIE            PIC 9(02).
+
+      * Nombre de produits non chargés faute de place dans le tableau
+       01 WS-NB-TRONQUES             PIC 9(05) VALUE 0.
+
+      * Nombre de produits réellement chargés en mémoire
+       01 WS-NB-PRODUITS             PIC 9(03) VALUE 0.
+
+      * Historique des ruptures passées (300 max), chargé en mémoire
+      * pour déterminer la dernière quantité commandée par produit
+       01 WS-ENR-HISTORIQUE.
+           05 WS-HISTORIQUE OCCURS 300 TIMES.
+               10 WS-HIST-PRODUIT       PIC X(10).
+               10 WS-HIST-DATE          PIC 9(08).
+               10 WS-HIST-STOCK         PIC 9(05).
+               10 WS-HIST-QTE-COMMANDEE PIC 9(05).
+       01 WS-NB-HISTORIQUE            PIC 9(03) VALUE 0.
+       01 WS-IDX-HIST                 PIC 9(03).
+
+      * Nombre d'exécutions consécutives où le produit courant a
+      * été signalé en rupture, historique + exécution courante
+       01 WS-NB-CONSECUTIF            PIC 9(03).
+
+      * Quantité de réapprovisionnement suggérée pour le produit
+      * courant et quantité par défaut si aucun historique n'existe
+       01 WS-QTE-SUGGEREE             PIC 9(05).
+       01 WS-QTE-DEFAUT               PIC 9(05) VALUE 20.
+
+      * Code retour de l'ouverture du fichier d'historique (peut ne
+      * pas encore exister lors de la toute première exécution)
+       01 WS-FS-HISTORIQUE            PIC X(02).
+
+      * Code retour de l'ouverture du fichier d'inventaire
+       01 WS-FS-INVENTAIRE            PIC X(02).
+
+      * Code retour de l'ouverture du fichier de sortie des ruptures
+       01 WS-FS-RUPTURE               PIC X(02).
+
+      * Codes retour des copies datées
+       01 WS-FS-INVENTAIRE-ARCHIVE    PIC X(02).
+       01 WS-FS-RUPTURE-ARCHIVE       PIC X(02).
+
+      * Noms des copies datees, construits a partir de la date systeme
+       01 WS-DATE-ARCHIVE             PIC 9(08).
+       01 WS-NOM-ARCHIVE-INVENTAIRE   PIC X(30).
+       01 WS-NOM-ARCHIVE-RUPTURE      PIC X(30).
+
+      * Nom (base + extension) et extension du fichier d'inventaire,
+      * pour construire le nom de la copie datée à partir du nom
+      * réellement utilisé à l'exécution
+       01 WS-BASE-INVENTAIRE          PIC X(20).
+       01 WS-EXT-INVENTAIRE           PIC X(10).
+
+      * Nom du fichier d'inventaire réellement utilisé à l'exécution
+      * (paramétrable) et sa valeur par défaut
+       01 WS-NOM-INVENTAIRE           PIC X(30) VALUE "inventaire.txt".
+       01 WS-NOM-INVENTAIRE-SAISIE    PIC X(30).
+
+      * Zone de saisie pour la recherche directe par nom de produit
+       01 WS-PRODUIT-RECHERCHE        PIC X(10).
+
       * Index pour parcours du tableau
        01 WS-IDX                     PIC 9(03) VALUE 1.
-       01 WS-IDX-FIN                 PIC 9(03) VALUE 15.
+       01 WS-IDX-FIN                 PIC 9(03) VALUE 300.
 
       * Drapeau pour signaler fin de lecture
        01 FLAG-STOP                  PIC X.
            88 QUITTER                            VALUE 'Y'.
 
+      * Mode d'exécution : détecté par la présence du fichier
+      * témoin F-LOT-FLAG (posé par lot-nocturne le temps du lot),
+      * pour indiquer une exécution batch, où les saisies
+      * interactives doivent être sautées et les valeurs par défaut
+      * conservées
+       01 WS-MODE-BATCH               PIC X(01) VALUE SPACE.
+           88 MODE-BATCH                          VALUE "1".
+
+      * Code retour de l'ouverture (sondage) du fichier témoin
+       01 WS-FS-LOT-FLAG              PIC X(02).
+
        PROCEDURE DIVISION.
 
       ******************************************************************
@@ -74,30 +250,72 @@
       ******************************************************************
        0000-TRT-PRINCIPAL-DEB.
 
+      * Saisie des paramètres d'exécution (nom d'inventaire, seuil)
+           PERFORM 6005-PARAMETRES-DEB
+              THRU 6005-PARAMETRES-FIN.
+
+      * Construction des noms des copies datées du jour
+           PERFORM 6040-CONSTRUIRE-NOMS-ARCHIVE-DEB
+              THRU 6040-CONSTRUIRE-NOMS-ARCHIVE-FIN.
+
       * Ouverture du fichier d'entrée
            PERFORM 6010-OPEN-F-INVENTAIRE-DEB
               THRU 6010-OPEN-F-INVENTAIRE-FIN.
 
+      * Ouverture de la copie datée de l'inventaire
+           PERFORM 6045-OPEN-F-INVENTAIRE-ARCHIVE-DEB
+              THRU 6045-OPEN-F-INVENTAIRE-ARCHIVE-FIN.
+
       * Lecture et stockage des données en mémoire
            PERFORM 6110-READ-F-INVENTAIRE-DEB
               THRU 6110-READ-F-INVENTAIRE-FIN.
 
+      * Recherche directe d'un produit par sa clé, avant fermeture
+      * du fichier (nécessaire pour une lecture par accès direct)
+           PERFORM 8300-RECHERCHE-PRODUIT-DEB
+              THRU 8300-RECHERCHE-PRODUIT-FIN.
+
       * Fermeture du fichier d'entrée
            PERFORM 6210-CLOSE-F-INVENTAIRE-DEB
               THRU 6210-CLOSE-F-INVENTAIRE-FIN.
 
+      * Fermeture de la copie datée de l'inventaire
+           PERFORM 6245-CLOSE-F-INVENTAIRE-ARCHIVE-DEB
+              THRU 6245-CLOSE-F-INVENTAIRE-ARCHIVE-FIN.
+
+      * Chargement de l'historique des ruptures passées
+           PERFORM 6120-READ-F-HISTORIQUE-DEB
+              THRU 6120-READ-F-HISTORIQUE-FIN.
+
       * Ouverture du fichier de sortie
            PERFORM 6020-OPEN-F-RUPTURE-DEB
               THRU 6020-OPEN-F-RUPTURE-FIN.
 
+      * Ouverture de la copie datée des ruptures
+           PERFORM 6050-OPEN-F-RUPTURE-ARCHIVE-DEB
+              THRU 6050-OPEN-F-RUPTURE-ARCHIVE-FIN.
+
+      * Ouverture de l'historique en ajout, pour y consigner les
+      * ruptures constatées lors de cette exécution
+           PERFORM 6060-OPEN-F-HISTORIQUE-APPEND-DEB
+              THRU 6060-OPEN-F-HISTORIQUE-APPEND-FIN.
+
       * Écriture des produits en rupture dans le fichier de sortie
            PERFORM 6320-WRITE-F-RUPTURE-DEB
               THRU 6320-WRITE-F-RUPTURE-FIN.
 
+      * Fermeture de l'historique
+           PERFORM 6260-CLOSE-F-HISTORIQUE-APPEND-DEB
+              THRU 6260-CLOSE-F-HISTORIQUE-APPEND-FIN.
+
       * Fermeture du fichier de sortie
            PERFORM 6220-CLOSE-F-RUPTURE-DEB
               THRU 6220-CLOSE-F-RUPTURE-FIN.
 
+      * Fermeture de la copie datée des ruptures
+           PERFORM 6250-CLOSE-F-RUPTURE-ARCHIVE-DEB
+              THRU 6250-CLOSE-F-RUPTURE-ARCHIVE-FIN.
+
       * Affichage du résultat à l'écran
            PERFORM 8000-AFFICHAGE-DEB
               THRU 8000-AFFICHAGE-FIN.
@@ -105,21 +323,134 @@
        0000-TRT-PRINCIPAL-FIN.
            EXIT.
 
-           STOP RUN.
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+      * SAISIE DES PARAMÈTRES D'EXÉCUTION
+      ******************************************************************
+      * Nom du fichier d'inventaire et seuil de réapprovisionnement,
+      * saisis à l'exécution ; la valeur par défaut est conservée si
+      * l'utilisateur laisse la saisie vide (ou à zéro pour le seuil).
+      * En exécution batch (chaînage depuis lot-nocturne), la saisie
+      * est sautée et les valeurs par défaut / déjà en place sont
+      * conservées telles quelles
+       6005-PARAMETRES-DEB.
+           MOVE SPACE TO WS-MODE-BATCH.
+           OPEN INPUT F-LOT-FLAG.
+           IF WS-FS-LOT-FLAG = "00"
+               MOVE "1" TO WS-MODE-BATCH
+               CLOSE F-LOT-FLAG
+           END-IF.
+
+           IF NOT MODE-BATCH
+               DISPLAY "Fichier d'inventaire (defaut inventaire.txt) : "
+                   WITH NO ADVANCING
+               ACCEPT WS-NOM-INVENTAIRE-SAISIE
+               IF WS-NOM-INVENTAIRE-SAISIE NOT = SPACES
+                   MOVE WS-NOM-INVENTAIRE-SAISIE TO WS-NOM-INVENTAIRE
+               END-IF
+
+               DISPLAY "Seuil de reapprovisionnement (defaut 5) : "
+                   WITH NO ADVANCING
+               ACCEPT WS-SEUIL-SAISIE
+               IF WS-SEUIL-SAISIE NOT = ZERO
+                   MOVE WS-SEUIL-SAISIE TO WS-SEUIL-REAPPRO
+               END-IF
+           END-IF.
+       6005-PARAMETRES-FIN.
+           EXIT.
 
       ******************************************************************
       * OUVERTURE ET FERMETURE DES FICHIERS
       ******************************************************************
        6010-OPEN-F-INVENTAIRE-DEB.
            OPEN INPUT F-INVENTAIRE.
+           IF WS-FS-INVENTAIRE NOT = "00"
+               DISPLAY "Erreur ouverture inventaire.txt, code : "
+                   WS-FS-INVENTAIRE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
        6010-OPEN-F-INVENTAIRE-FIN.
            EXIT.
 
        6020-OPEN-F-RUPTURE-DEB.
            OPEN OUTPUT F-RUPTURE.
+           IF WS-FS-RUPTURE NOT = "00"
+               DISPLAY "Erreur ouverture rupture.txt, code : "
+                   WS-FS-RUPTURE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
        6020-OPEN-F-RUPTURE-FIN.
            EXIT.
 
+      * Construction des noms de fichiers d'archive du jour, à
+      * partir de la date système et du nom d'inventaire réellement
+      * utilisé (paramétrable, cf. 6005-PARAMETRES-DEB)
+       6040-CONSTRUIRE-NOMS-ARCHIVE-DEB.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-ARCHIVE.
+
+           MOVE SPACES TO WS-BASE-INVENTAIRE WS-EXT-INVENTAIRE.
+           UNSTRING WS-NOM-INVENTAIRE DELIMITED BY "."
+               INTO WS-BASE-INVENTAIRE WS-EXT-INVENTAIRE
+           END-UNSTRING.
+           STRING FUNCTION TRIM(WS-BASE-INVENTAIRE) "-" WS-DATE-ARCHIVE
+                  "." FUNCTION TRIM(WS-EXT-INVENTAIRE)
+               INTO WS-NOM-ARCHIVE-INVENTAIRE
+           END-STRING.
+
+           STRING "rupture-" WS-DATE-ARCHIVE ".txt"
+               INTO WS-NOM-ARCHIVE-RUPTURE
+           END-STRING.
+       6040-CONSTRUIRE-NOMS-ARCHIVE-FIN.
+           EXIT.
+
+       6045-OPEN-F-INVENTAIRE-ARCHIVE-DEB.
+           OPEN OUTPUT F-INVENTAIRE-ARCHIVE.
+           IF WS-FS-INVENTAIRE-ARCHIVE NOT = "00"
+               DISPLAY "Erreur ouverture archive inventaire, code : "
+                   WS-FS-INVENTAIRE-ARCHIVE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6045-OPEN-F-INVENTAIRE-ARCHIVE-FIN.
+           EXIT.
+
+       6050-OPEN-F-RUPTURE-ARCHIVE-DEB.
+           OPEN OUTPUT F-RUPTURE-ARCHIVE.
+           IF WS-FS-RUPTURE-ARCHIVE NOT = "00"
+               DISPLAY "Erreur ouverture archive rupture, code : "
+                   WS-FS-RUPTURE-ARCHIVE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6050-OPEN-F-RUPTURE-ARCHIVE-FIN.
+           EXIT.
+
+      * Ouvre l'historique des ruptures en ajout (EXTEND), afin de
+      * conserver les lignes déjà présentes et de ne consigner que
+      * les nouvelles ruptures de cette exécution à la suite. Le
+      * fichier peut ne pas encore exister lors du tout premier
+      * lancement (code "35") : dans ce cas on le crée d'abord vide
+      * avant d'y ouvrir l'ajout
+       6060-OPEN-F-HISTORIQUE-APPEND-DEB.
+           OPEN EXTEND F-HISTORIQUE.
+           IF WS-FS-HISTORIQUE = "35"
+               OPEN OUTPUT F-HISTORIQUE
+               CLOSE F-HISTORIQUE
+               OPEN EXTEND F-HISTORIQUE
+           END-IF.
+           IF WS-FS-HISTORIQUE NOT = "00"
+               DISPLAY "Erreur ouverture historique-rupture.txt, "
+                       "code : " WS-FS-HISTORIQUE
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6060-OPEN-F-HISTORIQUE-APPEND-FIN.
+           EXIT.
+
        6210-CLOSE-F-INVENTAIRE-DEB.
            CLOSE F-INVENTAIRE.
        6210-CLOSE-F-INVENTAIRE-FIN.
@@ -128,7 +459,22 @@
        6220-CLOSE-F-RUPTURE-DEB.
            CLOSE F-RUPTURE.
        6220-CLOSE-F-RUPTURE-FIN.
-           EXIT. 
+           EXIT.
+
+       6245-CLOSE-F-INVENTAIRE-ARCHIVE-DEB.
+           CLOSE F-INVENTAIRE-ARCHIVE.
+       6245-CLOSE-F-INVENTAIRE-ARCHIVE-FIN.
+           EXIT.
+
+       6250-CLOSE-F-RUPTURE-ARCHIVE-DEB.
+           CLOSE F-RUPTURE-ARCHIVE.
+       6250-CLOSE-F-RUPTURE-ARCHIVE-FIN.
+           EXIT.
+
+       6260-CLOSE-F-HISTORIQUE-APPEND-DEB.
+           CLOSE F-HISTORIQUE.
+       6260-CLOSE-F-HISTORIQUE-APPEND-FIN.
+           EXIT.
 
       ******************************************************************
       * LECTURE DU FICHIER D’INVENTAIRE ET STOCKAGE EN MÉMOIRE
@@ -136,39 +482,172 @@
        6110-READ-F-INVENTAIRE-DEB.
            MOVE 'N' TO FLAG-STOP.
            PERFORM UNTIL QUITTER
-               READ F-INVENTAIRE
-                   AT END 
+               READ F-INVENTAIRE NEXT RECORD
+                   AT END
                        SET QUITTER TO TRUE
                    NOT AT END
+                       MOVE FS-ENR-INVENTAIRE
+                           TO FS-ENR-INVENTAIRE-ARCHIVE
+                       WRITE FS-ENR-INVENTAIRE-ARCHIVE
                        IF WS-IDX <= WS-IDX-FIN
                            MOVE FS-PRODUIT TO WS-PRODUIT(WS-IDX)
-                           MOVE FS-STOCK   TO WS-STOCK(WS-IDX)              
+                           MOVE FS-STOCK   TO WS-STOCK(WS-IDX)
                            ADD 1 TO WS-IDX
+                           ADD 1 TO WS-NB-PRODUITS
                        ELSE
-                           SET QUITTER TO TRUE
+                           ADD 1 TO WS-NB-TRONQUES
                        END-IF
                END-READ
            END-PERFORM.
+
+           IF WS-NB-TRONQUES > ZERO
+               DISPLAY "/!\ ATTENTION : capacité du tableau ("
+                       WS-IDX-FIN
+                       ") atteinte, " WS-NB-TRONQUES
+                       " produit(s) non chargé(s) /!\"
+           END-IF.
        6110-READ-F-INVENTAIRE-FIN.
            EXIT.
 
+      ******************************************************************
+      * LECTURE DE L'HISTORIQUE DES RUPTURES PASSÉES
+      ******************************************************************
+      * Le fichier peut ne pas exister lors du tout premier lancement ;
+      * dans ce cas on continue simplement sans historique disponible
+       6120-READ-F-HISTORIQUE-DEB.
+           MOVE 'N' TO FLAG-STOP.
+           OPEN INPUT F-HISTORIQUE.
+           IF WS-FS-HISTORIQUE NOT = "00"
+               SET QUITTER TO TRUE
+           END-IF.
+
+           PERFORM UNTIL QUITTER
+               READ F-HISTORIQUE
+                   AT END
+                       SET QUITTER TO TRUE
+                   NOT AT END
+                       IF WS-NB-HISTORIQUE < 300
+                           ADD 1 TO WS-NB-HISTORIQUE
+                           MOVE FS-HIST-PRODUIT
+                               TO WS-HIST-PRODUIT(WS-NB-HISTORIQUE)
+                           MOVE FS-HIST-DATE
+                               TO WS-HIST-DATE(WS-NB-HISTORIQUE)
+                           MOVE FS-HIST-STOCK
+                               TO WS-HIST-STOCK(WS-NB-HISTORIQUE)
+                           MOVE FS-HIST-QTE-COMMANDEE TO
+                               WS-HIST-QTE-COMMANDEE(WS-NB-HISTORIQUE)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-FS-HISTORIQUE = "00"
+               CLOSE F-HISTORIQUE
+           END-IF.
+       6120-READ-F-HISTORIQUE-FIN.
+           EXIT.
+
       ******************************************************************
       * ÉCRITURE DES PRODUITS EN RUPTURE DANS LE FICHIER DE SORTIE
       ******************************************************************
        6320-WRITE-F-RUPTURE-DEB.
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
-               UNTIL WS-IDX > WS-IDX-FIN
-               IF FUNCTION NUMVAL(WS-STOCK(WS-IDX)) EQUAL 0
-                   MOVE WS-PRODUIT(WS-IDX) TO FS-RUPTURE-PRODUIT 
-                   MOVE FUNCTION NUMVAL(WS-STOCK(WS-IDX)) 
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-NB-PRODUITS
+               IF FUNCTION NUMVAL(WS-STOCK(WS-IDX)) <= WS-SEUIL-REAPPRO
+                   PERFORM 7100-SUGGERER-QTE-DEB
+                      THRU 7100-SUGGERER-QTE-FIN
+                   PERFORM 7150-COMPTER-CONSECUTIVES-DEB
+                      THRU 7150-COMPTER-CONSECUTIVES-FIN
+                   MOVE WS-PRODUIT(WS-IDX) TO FS-RUPTURE-PRODUIT
+                   MOVE FUNCTION NUMVAL(WS-STOCK(WS-IDX))
                                            TO FS-RUPTURE-STOCK
+                   MOVE WS-QTE-SUGGEREE    TO FS-RUPTURE-QTE-SUGG
+                   MOVE WS-NB-CONSECUTIF   TO FS-RUPTURE-CONSECUTIF
                    WRITE FS-ENR-RUPTURE
+                   MOVE FS-ENR-RUPTURE TO FS-ENR-RUPTURE-ARCHIVE
+                   WRITE FS-ENR-RUPTURE-ARCHIVE
                    ADD 1 TO WS-NB-RUPTURE
+
+                   MOVE WS-PRODUIT(WS-IDX)    TO FS-HIST-PRODUIT
+                   MOVE WS-DATE-ARCHIVE        TO FS-HIST-DATE
+                   MOVE FUNCTION NUMVAL(WS-STOCK(WS-IDX))
+                                               TO FS-HIST-STOCK
+                   MOVE WS-QTE-SUGGEREE        TO FS-HIST-QTE-COMMANDEE
+                   WRITE FS-ENR-HISTORIQUE
                END-IF
            END-PERFORM.
        6320-WRITE-F-RUPTURE-FIN.
            EXIT.
 
+      ******************************************************************
+      * COMPOSANT INDEPENDANT
+      ******************************************************************
+      * Détermine la quantité de réapprovisionnement à suggérer pour
+      * le produit courant (WS-IDX), à partir de la dernière commande
+      * enregistrée dans l'historique des ruptures, ou à défaut de la
+      * quantité standard WS-QTE-DEFAUT
+       7100-SUGGERER-QTE-DEB.
+           MOVE WS-QTE-DEFAUT TO WS-QTE-SUGGEREE.
+
+           PERFORM VARYING WS-IDX-HIST FROM 1 BY 1
+                   UNTIL WS-IDX-HIST > WS-NB-HISTORIQUE
+               IF WS-HIST-PRODUIT(WS-IDX-HIST) = WS-PRODUIT(WS-IDX)
+                   IF WS-HIST-QTE-COMMANDEE(WS-IDX-HIST) > ZERO
+                       MOVE WS-HIST-QTE-COMMANDEE(WS-IDX-HIST)
+                           TO WS-QTE-SUGGEREE
+                   END-IF
+               END-IF
+           END-PERFORM.
+       7100-SUGGERER-QTE-FIN.
+           EXIT.
+
+      * Détermine, pour le produit courant (WS-IDX), le nombre
+      * d'exécutions consécutives (historique + exécution courante)
+      * où le stock est resté au niveau du seuil de
+      * réapprovisionnement ou en dessous, pour signaler les
+      * ruptures qui persistent
+       7150-COMPTER-CONSECUTIVES-DEB.
+           MOVE ZERO TO WS-NB-CONSECUTIF.
+
+           PERFORM VARYING WS-IDX-HIST FROM 1 BY 1
+                   UNTIL WS-IDX-HIST > WS-NB-HISTORIQUE
+               IF WS-HIST-PRODUIT(WS-IDX-HIST) = WS-PRODUIT(WS-IDX)
+                   IF WS-HIST-STOCK(WS-IDX-HIST) <= WS-SEUIL-REAPPRO
+                       ADD 1 TO WS-NB-CONSECUTIF
+                   ELSE
+                       MOVE ZERO TO WS-NB-CONSECUTIF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           ADD 1 TO WS-NB-CONSECUTIF.
+       7150-COMPTER-CONSECUTIVES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * RECHERCHE DIRECTE D'UN PRODUIT PAR SA CLÉ (ACCÈS INDEXÉ)
+      ******************************************************************
+      * Lit directement l'enregistrement voulu par sa clé, sans
+      * reparcourir le tableau mémoire ni le fichier séquentiellement.
+      * Sautée en exécution batch (pas de console à interroger)
+       8300-RECHERCHE-PRODUIT-DEB.
+           IF NOT MODE-BATCH
+               DISPLAY "Produit recherché (vide pour ignorer) : "
+                   SPACE WITH NO ADVANCING
+               ACCEPT WS-PRODUIT-RECHERCHE
+               IF WS-PRODUIT-RECHERCHE NOT = SPACES
+                   MOVE WS-PRODUIT-RECHERCHE TO FS-PRODUIT
+                   READ F-INVENTAIRE
+                       INVALID KEY
+                           DISPLAY "/!\ Produit introuvable /!\"
+                       NOT INVALID KEY
+                           DISPLAY "Produit : " FS-PRODUIT
+                           DISPLAY "Stock   : " FS-STOCK
+                   END-READ
+               END-IF
+           END-IF.
+       8300-RECHERCHE-PRODUIT-FIN.
+           EXIT.
+
       ******************************************************************
       * AFFICHAGE DU RÉSULTAT EN CONSOLE
       ******************************************************************
@@ -181,3 +660,12 @@
        8000-AFFICHAGE-FIN.
            EXIT.
 
+      ******************************************************************
+      * ARRÊT D'URGENCE EN CAS D'ERREUR FICHIER
+      ******************************************************************
+       9999-ERREUR-PROGRAMME-DEB.
+           MOVE 8 TO RETURN-CODE.
+           GOBACK.
+       9999-ERREUR-PROGRAMME-FIN.
+           EXIT.
+

@@ -47,22 +47,15 @@
       * Zone de construction des lignes de données étudiants           *
       *----------------------------------------------------------------*
        01 WS-LIGNE-ELEVE-ED             PIC X(100).
+       01 WS-ABSENCE-LIGNE-ED           PIC X(100).
 
       *----------------------------------------------------------------*
       * Descriptions des cours avec coefficients et matières           *
+      * Chargées dynamiquement depuis catalogue-cours.txt (cf. 1100)   *
       *----------------------------------------------------------------*
-       01 WS-LIGNE-C1                   PIC X(60)      
-           VALUE "Cours-1 = Coef: 1.0 ; Matiere: Systeme d'information".
-       01 WS-LIGNE-C2                   PIC X(60)      
-           VALUE "Cours-2 = Coef: 1.0 ; Matiere: Programmation VBA".    
-       01 WS-LIGNE-C3                   PIC X(60)      
-           VALUE "Cours-3 = Coef: 2.0 ; Matiere: SQL".
-       01 WS-LIGNE-C4                   PIC X(60)      
-           VALUE "Cours-4 = Coef: 2.0 ; Matiere: Schema relationnel".
-       01 WS-LIGNE-C5                   PIC X(60)      
-           VALUE "Cours-5 = Coef: 1.0 ; Matiere: Reseaux informatiques".
-       01 WS-LIGNE-C6                   PIC X(60)      
-           VALUE "Cours-6 = Coef: 1.5 ; Matière: Modelisation".
+       01 WS-CATALOGUE-COURS.
+           05 WS-NB-CATALOGUE           PIC 9(02)    VALUE ZEROS.
+           05 WS-LIGNE-CATALOGUE OCCURS 20 TIMES     PIC X(60).
   
       *----------------------------------------------------------------*
       * Libellés pour les statistiques finales                         *
@@ -76,6 +69,16 @@
        01 WS-NB-ELEVES-TXT-ED           PIC X(100).
        01 WS-NB-COURS-TXT-ED            PIC X(100).
        01 WS-NB-NOTES-TXT-ED            PIC X(100).
+       01 WS-MOY-CLASSE-ED              PIC X(28)
+                                     VALUE " Moyenne de la classe : ".
+       01 WS-MOY-CLASSE-TXT-ED          PIC X(100).
+       01 WS-MOY-MATIERE-TITRE-ED       PIC X(100)
+                                     VALUE " -- Moyennes par matiere --".
+       01 WS-MAT-MOYENNE-ED             PIC Z9,99.
+       01 WS-MAT-LIGNE-TXT-ED           PIC X(100).
+       01 WS-NB-REJETS-ED               PIC X(30)
+                                     VALUE " Enregistrements rejetes : ".
+       01 WS-NB-REJETS-TXT-ED           PIC X(100).
 
       *----------------------------------------------------------------*
       * Pied de page du bulletin                                        *
@@ -102,8 +105,6 @@
            05 WS-LIGNE-VIDE             PIC X(100)   VALUE SPACES.
            05 WS-SEPARATEUR-SECTION     PIC X(100)   VALUE ALL "=".
            05 WS-LIGNE-TITRE-SECTION    PIC X(100).
-           05 WS-COMPTEUR-LIGNE         PIC 9(03)    VALUE ZEROS.
-           05 WS-NB-LIGNES-PAGE         PIC 9(03)    VALUE 50.
 
       ******************************************************************
       * FIN DU SOUS-PROGRAMME BULLETIN-ED                              *

@@ -3,6 +3,17 @@
       * Auteur    : Vincent-Cmd1                                       *
       * Création  : 21/05/2025                                         *
       * Mise à jour : 25/05/2025                                       *
+      * Mise à jour : 09/08/2026 - Ajout de la moyenne de classe       *
+      * Mise à jour : 09/08/2026 - Catalogue des cours en fichier      *
+      * Mise à jour : 09/08/2026 - GOBACK au lieu de STOP RUN, pour    *
+      *               rester invocable depuis un programme            *
+      *               orchestrateur (chaînage batch nocturne)         *
+      * Mise à jour : 09/08/2026 - Export CSV (output.csv) en plus    *
+      *               du bulletin au format fixe                     *
+      * Mise à jour : 09/08/2026 - Saut de page avant chaque bulletin *
+      *               (un etudiant par page a l'impression)          *
+      * Mise à jour : 09/08/2026 - Troncature de REC-DATA dans la    *
+      *               ligne de rejet, pour laisser la place au motif *
       *                                                                *
       * Objet : Génération de bulletins de notes étudiants             *
       *            à partir d’un fichier brut de données.              *
@@ -16,8 +27,6 @@
       * Limitations :                                                  *
       *  - Ne gère pas les erreurs de format ou de contenu dans les    *
       *    fichiers input-test1.txt et input.txt                       *
-      *  - Ne calcule pas les moyennes par matière                     *
-      *  - Ne calcule pas la moyenne globale de la classe              *
       *                                                                *
       * Remarques :                                                    *
       *  - Le traitement s’arrête proprement sur EOF ou sur erreur     *
@@ -61,7 +70,27 @@
                ASSIGN TO 'output.dat'
                ACCESS MODE IS SEQUENTIAL
                ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS F-OUTPUT-STATUS.  
+               FILE STATUS IS F-OUTPUT-STATUS.
+
+           SELECT F-CATALOGUE
+               ASSIGN TO 'catalogue-cours.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CATALOGUE-STATUS.
+
+           SELECT F-REJETS
+               ASSIGN TO 'rejets.txt'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJETS-STATUS.
+
+      * Export CSV du même détail étudiant/cours/note que F-OUTPUT,
+      * pour ouverture directe dans un tableur
+           SELECT F-OUTPUT-CSV
+               ASSIGN TO 'output.csv'
+               ACCESS MODE IS SEQUENTIAL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OUTPUT-CSV-STATUS.
 
       ****************************************************************** 
        DATA DIVISION.
@@ -88,6 +117,28 @@
 
        01  REC-F-OUTPUT                     PIC X(100).
 
+      * Catalogue des cours : une ligne descriptive par cours
+       FD  F-CATALOGUE
+           RECORD CONTAINS 60 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-CATALOGUE                  PIC X(60).
+
+      * Enregistrements rejetés lors du contrôle de saisie
+       FD  F-REJETS
+           RECORD CONTAINS 120 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-REJETS                     PIC X(120).
+
+      * Une ligne CSV par cours de chaque étudiant (ou par étudiant
+      * s'il n'a aucun cours)
+       FD  F-OUTPUT-CSV
+           RECORD CONTAINS 100 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-OUTPUT-CSV                 PIC X(100).
+
        WORKING-STORAGE SECTION.
 
       *----------------------------------------------------------------*
@@ -99,9 +150,45 @@
            88 WS-FS-INPUT-STATUS-EOF                     VALUE '10'.
 
        01  F-OUTPUT-STATUS                  PIC X(02)    VALUE SPACE.
-           88 F-OUTPUT-STATUS-OK                         VALUE '00'.        
+           88 F-OUTPUT-STATUS-OK                         VALUE '00'.
            88 F-OUTPUT-STATUS-EOF                        VALUE '10'.
 
+       01  WS-FS-CATALOGUE-STATUS           PIC X(02)    VALUE SPACE.
+           88 WS-FS-CATALOGUE-STATUS-OK                  VALUE '00'.
+           88 WS-FS-CATALOGUE-STATUS-EOF                 VALUE '10'.
+
+       01  WS-FS-REJETS-STATUS              PIC X(02)    VALUE SPACE.
+           88 WS-FS-REJETS-STATUS-OK                     VALUE '00'.
+
+       01  WS-FS-OUTPUT-CSV-STATUS          PIC X(02)    VALUE SPACE.
+           88 WS-FS-OUTPUT-CSV-STATUS-OK                 VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * ZONES D'ÉDITION POUR L'EXPORT CSV (point décimal, pas de     *
+      * virgule, afin de rester compatible avec un tableur). Editées *
+      * avec une virgule (le programme est en DECIMAL-POINT IS       *
+      * COMMA), puis la virgule est substituée par un point avant    *
+      * d'être ecrites dans la ligne CSV.                             *
+      *----------------------------------------------------------------*
+       01  WS-CSV-ED.
+           05 WS-CSV-AGE-ED                 PIC Z9.
+           05 WS-CSV-COEF-ED                PIC 9,9.
+           05 WS-CSV-NOTE-ED                PIC Z9,99.
+           05 WS-CSV-LIGNE                  PIC X(100).
+
+      *----------------------------------------------------------------*
+      * CONTRÔLE DE SAISIE DES ENREGISTREMENTS D'ENTRÉE                *
+      *----------------------------------------------------------------*
+       01  WS-CTRL-SAISIE.
+           05 WS-CHAMP-BRUT-02          PIC X(02).
+           05 WS-CHAMP-BRUT-04          PIC X(04).
+           05 WS-CHAMP-BRUT-06          PIC X(06).
+           05 WS-LIGNE-VALIDE           PIC X    VALUE 'O'.
+               88 WS-LIGNE-EST-VALIDE            VALUE 'O'.
+           05 WS-MOTIF-REJET            PIC X(40).
+           05 WS-NB-REJETS              PIC 9(05) VALUE ZEROS.
+           05 WS-LIGNE-REJET-ED         PIC X(120).
+
       *----------------------------------------------------------------*
       * STRUCTURE PRINCIPALE DE DONNÉES ÉTUDIANTS                      *
       * Table multidimensionnelle pour stocker jusqu'à 999 étudiants   *
@@ -116,6 +203,8 @@
                10 WS-S-AGE                 PIC 9(02).
                10 WS-S-NB-COURS            PIC 9(02)    VALUE ZEROS.
                10 WS-S-MOYENNE             PIC 99V99    VALUE ZEROS.
+               10 WS-S-NB-ABSENCES         PIC 9(02)    VALUE ZEROS.
+               10 WS-S-MENTION             PIC X(20)    VALUE SPACES.
                10 WS-C-COURS OCCURS 20 TIMES. 
                    15 WS-C-LIBELLE         PIC X(21).
                    15 WS-C-COEF            PIC 9V9.
@@ -134,7 +223,27 @@
            05 WS-TOTAL-COEF             PIC 9(03)V9  VALUE ZEROS.
            05 WS-TOTAL-POND             PIC 9(03)V99 VALUE ZEROS.
            05 WS-TOTAL-TEMP             PIC 9(03)V99 VALUE ZEROS.
-           05 WS-TOTAL-NOTE             PIC 9(02)    VALUE ZEROS.    
+           05 WS-TOTAL-NOTE             PIC 9(02)    VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * STATISTIQUES DE CLASSE                                         *
+      * Moyenne globale de la classe, calculée sur tous les étudiants  *
+      *----------------------------------------------------------------*
+       01 WS-STATS-CLASSE.
+           05 WS-MOYENNE-CLASSE         PIC 99V99    VALUE ZEROS.
+           05 WS-TOTAL-MOYENNES-CLASSE  PIC 9(05)V99 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      * STATISTIQUES PAR MATIÈRE                                       *
+      * Moyenne de chaque matière (identifiée par sa position dans le  *
+      * tableau de cours) calculée sur l'ensemble des étudiants        *
+      *----------------------------------------------------------------*
+       01 WS-STATS-MATIERE.
+           05 WS-STATS-MATIERE-D OCCURS 20 TIMES.
+               10 WS-MAT-LIBELLE        PIC X(21)    VALUE SPACES.
+               10 WS-MAT-TOTAL-NOTES    PIC 9(05)V99 VALUE ZEROS.
+               10 WS-MAT-NB-NOTES       PIC 9(03)    VALUE ZEROS.
+               10 WS-MAT-MOYENNE        PIC 99V99    VALUE ZEROS.
 
       *----------------------------------------------------------------*
       * SOUS-PROGRAMME DES VARIABLES D'ÉDITION                         *
@@ -164,10 +273,22 @@
            PERFORM 3000-TRAITEMENT-DATA-DEB
               THRU 3000-TRAITEMENT-DATA-FIN.
 
+      * 3bis. Calcul de la moyenne globale de la classe
+           PERFORM 3100-MOYENNE-CLASSE-DEB
+              THRU 3100-MOYENNE-CLASSE-FIN.
+
+      * 3ter. Calcul des moyennes par matière sur toute la classe
+           PERFORM 3200-MOYENNE-MATIERE-DEB
+              THRU 3200-MOYENNE-MATIERE-FIN.
+
       * 4. Génération du bulletin de sortie formaté
            PERFORM 6320-WRITE-F-OUTPUT-DEB
               THRU 6320-WRITE-F-OUTPUT-FIN.
 
+      * 4bis. Export CSV du même détail étudiant/cours
+           PERFORM 6330-WRITE-F-OUTPUT-CSV-DEB
+              THRU 6330-WRITE-F-OUTPUT-CSV-FIN.
+
       * 5. Finalisation et nettoyage
            PERFORM 5000-FIN-PROGRAMME-DEB
               THRU 5000-FIN-PROGRAMME-FIN.
@@ -192,14 +313,59 @@
            PERFORM 6020-OPEN-F-OUTPUT-DEB
               THRU 6020-OPEN-F-OUTPUT-FIN.
 
+      * Ouverture du fichier des rejets de saisie
+           PERFORM 6030-OPEN-F-REJETS-DEB
+              THRU 6030-OPEN-F-REJETS-FIN.
+
+      * Ouverture du fichier d'export CSV
+           PERFORM 6040-OPEN-F-OUTPUT-CSV-DEB
+              THRU 6040-OPEN-F-OUTPUT-CSV-FIN.
+
       * Initialisation des compteurs de données
            MOVE 0 TO WS-STUDENT-LGHT.
            MOVE 0 TO WS-CURRENT-STUDENT.
 
+      * Chargement du catalogue des cours (matières et coefficients)
+           PERFORM 1100-READ-F-CATALOGUE-DEB
+              THRU 1100-READ-F-CATALOGUE-FIN.
+
        1000-INIT-FIN.
            EXIT.
 
 
+      ******************************************************************
+      * === 1100 === CHARGEMENT DU CATALOGUE DES COURS                 *
+      * Lit catalogue-cours.txt et stocke chaque ligne descriptive      *
+      * dans WS-LIGNE-CATALOGUE, pour remplacer le catalogue en dur     *
+      ******************************************************************
+
+       1100-READ-F-CATALOGUE-DEB.
+           OPEN INPUT F-CATALOGUE.
+           IF NOT WS-FS-CATALOGUE-STATUS-OK
+               DISPLAY "Probleme ouverture F-CATALOGUE"
+               DISPLAY "Code F-STATUS : " WS-FS-CATALOGUE-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+
+           PERFORM UNTIL WS-FS-CATALOGUE-STATUS-EOF
+               READ F-CATALOGUE
+                   AT END
+                       SET WS-FS-CATALOGUE-STATUS-EOF TO TRUE
+                   NOT AT END
+                       IF WS-NB-CATALOGUE < 20
+                           ADD 1 TO WS-NB-CATALOGUE
+                           MOVE REC-F-CATALOGUE
+                               TO WS-LIGNE-CATALOGUE(WS-NB-CATALOGUE)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-CATALOGUE.
+       1100-READ-F-CATALOGUE-FIN.
+           EXIT.
+
+
       ******************************************************************
       * === 2000 === MODULE DE LECTURE ET STOCKAGE DES DONNÉES         *
       * Traitement séquentiel du fichier d'entrée                      *
@@ -223,51 +389,105 @@
       * Analyse du code type et traitement adapté
                EVALUATE REC-TYPE-CODE
       * ---- TRAITEMENT TYPE 01 : NOUVEL ÉTUDIANT ----
-                  WHEN 01 
-                      ADD 1 TO WS-STUDENT-LGHT
-                      MOVE WS-STUDENT-LGHT 
-                        TO WS-CURRENT-STUDENT
-      * Extraction des données étudiant depuis l'enregistrement                
-                      MOVE REC-DATA(1:7) 
-                        TO WS-S-NOM(WS-CURRENT-STUDENT)
-                      MOVE REC-DATA(8:6) 
-                        TO WS-S-PRENOM(WS-CURRENT-STUDENT)
-                      MOVE REC-DATA(14:2) 
-                        TO WS-S-AGE(WS-CURRENT-STUDENT)
+                  WHEN 01
+                      MOVE REC-DATA(14:2) TO WS-CHAMP-BRUT-02
+                      SET WS-LIGNE-EST-VALIDE TO TRUE
+                      IF WS-CHAMP-BRUT-02 NOT NUMERIC
+                          MOVE 'N' TO WS-LIGNE-VALIDE
+                          MOVE "Age non numerique" TO WS-MOTIF-REJET
+                      END-IF
+                      IF WS-LIGNE-EST-VALIDE
+                          ADD 1 TO WS-STUDENT-LGHT
+                          MOVE WS-STUDENT-LGHT
+                            TO WS-CURRENT-STUDENT
+      * Extraction des données étudiant depuis l'enregistrement
+                          MOVE REC-DATA(1:7)
+                            TO WS-S-NOM(WS-CURRENT-STUDENT)
+                          MOVE REC-DATA(8:6)
+                            TO WS-S-PRENOM(WS-CURRENT-STUDENT)
+                          MOVE WS-CHAMP-BRUT-02
+                            TO WS-S-AGE(WS-CURRENT-STUDENT)
       * Initialisation du compteur de cours pour ce nouvel étudiant
-                      MOVE 0 TO WS-S-NB-COURS(WS-CURRENT-STUDENT)
-      D               DISPLAY "  Ajout étudiant: " 
-      D                   WS-S-NOM(WS-CURRENT-STUDENT) " " 
-      D                   WS-S-PRENOM(WS-CURRENT-STUDENT) ", "
-      D                   WS-S-AGE(WS-CURRENT-STUDENT) " ans"
+                          MOVE 0 TO WS-S-NB-COURS(WS-CURRENT-STUDENT)
+      D                   DISPLAY "  Ajout étudiant: "
+      D                       WS-S-NOM(WS-CURRENT-STUDENT) " "
+      D                       WS-S-PRENOM(WS-CURRENT-STUDENT) ", "
+      D                       WS-S-AGE(WS-CURRENT-STUDENT) " ans"
+                      ELSE
+                          PERFORM 2900-ECRIRE-REJET-DEB
+                             THRU 2900-ECRIRE-REJET-FIN
+                      END-IF
       
       * ---- TRAITEMENT TYPE 02 : NOUVEAU COURS ----
                   WHEN 02
       * Vérification qu'un étudiant actuel existe
                       IF WS-CURRENT-STUDENT > 0
-                          ADD 1 TO WS-S-NB-COURS(WS-CURRENT-STUDENT)
-      * Extraction des données cours depuis l'enregistrement                    
-                          MOVE REC-DATA(1:21) 
-                            TO WS-C-LIBELLE(WS-CURRENT-STUDENT, 
+                          MOVE REC-DATA(22:4) TO WS-CHAMP-BRUT-04
+                          MOVE REC-DATA(24:6) TO WS-CHAMP-BRUT-06
+                          SET WS-LIGNE-EST-VALIDE TO TRUE
+                          IF WS-CHAMP-BRUT-04 NOT NUMERIC
+                              MOVE 'N' TO WS-LIGNE-VALIDE
+                              MOVE "Coefficient non numerique"
+                                TO WS-MOTIF-REJET
+                          END-IF
+                          IF WS-LIGNE-EST-VALIDE
+                             AND WS-CHAMP-BRUT-06 NOT NUMERIC
+                              MOVE 'N' TO WS-LIGNE-VALIDE
+                              MOVE "Note non numerique"
+                                TO WS-MOTIF-REJET
+                          END-IF
+                          IF WS-LIGNE-EST-VALIDE
+                              ADD 1 TO WS-S-NB-COURS(WS-CURRENT-STUDENT)
+      * Extraction des données cours depuis l'enregistrement
+                              MOVE REC-DATA(1:21)
+                                TO WS-C-LIBELLE(WS-CURRENT-STUDENT,
                                     WS-S-NB-COURS(WS-CURRENT-STUDENT))
-                          MOVE REC-DATA(22:4)
-                            TO WS-C-COEF(WS-CURRENT-STUDENT, 
+                              MOVE WS-CHAMP-BRUT-04
+                                TO WS-C-COEF(WS-CURRENT-STUDENT,
                                     WS-S-NB-COURS(WS-CURRENT-STUDENT))
-                          MOVE REC-DATA(24:6) 
-                            TO WS-C-NOTE(WS-CURRENT-STUDENT, 
+                              MOVE WS-CHAMP-BRUT-06
+                                TO WS-C-NOTE(WS-CURRENT-STUDENT,
                                     WS-S-NB-COURS(WS-CURRENT-STUDENT))
-      * Traces de débogage pour vérification des données                   
-      D                   DISPLAY "  Ajout cours: " 
-      D                       WS-C-LIBELLE(WS-CURRENT-STUDENT,
-      D                             WS-S-NB-COURS(WS-CURRENT-STUDENT))
-      D                       ", Note: "
-      D                       WS-C-NOTE(WS-CURRENT-STUDENT,
-      D                             WS-S-NB-COURS(WS-CURRENT-STUDENT))
-      D                       ", Coef: "
-      D                       WS-C-COEF(WS-CURRENT-STUDENT,
-      D                             WS-S-NB-COURS(WS-CURRENT-STUDENT))
+      * Traces de débogage pour vérification des données
+      D                       DISPLAY "  Ajout cours: "
+      D                           WS-C-LIBELLE(WS-CURRENT-STUDENT,
+      D                                 WS-S-NB-COURS(WS-CURRENT-STUDENT))
+      D                           ", Note: "
+      D                           WS-C-NOTE(WS-CURRENT-STUDENT,
+      D                                 WS-S-NB-COURS(WS-CURRENT-STUDENT))
+      D                           ", Coef: "
+      D                           WS-C-COEF(WS-CURRENT-STUDENT,
+      D                                 WS-S-NB-COURS(WS-CURRENT-STUDENT))
+                          ELSE
+                              PERFORM 2900-ECRIRE-REJET-DEB
+                                 THRU 2900-ECRIRE-REJET-FIN
+                          END-IF
                       END-IF
-      * ---- TRAITEMENT CODES INCONNUS ----                
+
+      * ---- TRAITEMENT TYPE 03 : ABSENCES / MENTION ----
+                  WHEN 03
+                      IF WS-CURRENT-STUDENT > 0
+                          MOVE REC-DATA(1:2) TO WS-CHAMP-BRUT-02
+                          SET WS-LIGNE-EST-VALIDE TO TRUE
+                          IF WS-CHAMP-BRUT-02 NOT NUMERIC
+                              MOVE 'N' TO WS-LIGNE-VALIDE
+                              MOVE "Absences non numeriques"
+                                TO WS-MOTIF-REJET
+                          END-IF
+                          IF WS-LIGNE-EST-VALIDE
+                              MOVE WS-CHAMP-BRUT-02
+                                TO WS-S-NB-ABSENCES(WS-CURRENT-STUDENT)
+                              MOVE REC-DATA(3:20)
+                                TO WS-S-MENTION(WS-CURRENT-STUDENT)
+      D                       DISPLAY "  Absences/mention: "
+      D                           WS-S-NB-ABSENCES(WS-CURRENT-STUDENT)
+      D                           " - " WS-S-MENTION(WS-CURRENT-STUDENT)
+                          ELSE
+                              PERFORM 2900-ECRIRE-REJET-DEB
+                                 THRU 2900-ECRIRE-REJET-FIN
+                          END-IF
+                      END-IF
+      * ---- TRAITEMENT CODES INCONNUS ----
                   WHEN OTHER
                       DISPLAY "Code inconnu: " REC-TYPE-CODE
                END-EVALUATE
@@ -280,6 +500,27 @@
        2000-ENRG-DATA-FIN.
            EXIT.
 
+      ******************************************************************
+      * === 2900 === ÉCRITURE D'UN ENREGISTREMENT REJETÉ                *
+      * Trace dans F-REJETS le type, le contenu et le motif du rejet    *
+      ******************************************************************
+
+       2900-ECRIRE-REJET-DEB.
+           ADD 1 TO WS-NB-REJETS
+           INITIALIZE WS-LIGNE-REJET-ED
+      * REC-DATA (998 caractères) est tronqué à 50 caractères : la
+      * ligne d'édition (120 caractères) doit aussi laisser la place
+      * au motif du rejet, ajouté à la suite
+           STRING "Type " REC-TYPE-CODE " : " REC-DATA(1:50)
+                  " -- Motif : " WS-MOTIF-REJET
+               INTO WS-LIGNE-REJET-ED
+           END-STRING
+           MOVE WS-LIGNE-REJET-ED TO REC-F-REJETS
+           WRITE REC-F-REJETS
+      D    DISPLAY "  /!\ Ligne rejetée : " WS-MOTIF-REJET
+       2900-ECRIRE-REJET-FIN.
+           EXIT.
+
 
       ******************************************************************
       * === 3000 === MODULE DE CALCUL DES MOYENNES                     *
@@ -328,6 +569,62 @@
            EXIT.
 
 
+      ******************************************************************
+      * === 3100 === MODULE DE CALCUL DE LA MOYENNE DE CLASSE          *
+      * Fait la moyenne des moyennes de chaque étudiant                *
+      ******************************************************************
+
+       3100-MOYENNE-CLASSE-DEB.
+           MOVE 0 TO WS-TOTAL-MOYENNES-CLASSE.
+           MOVE 0 TO WS-MOYENNE-CLASSE.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-STUDENT-LGHT
+               ADD WS-S-MOYENNE(WS-IDX) TO WS-TOTAL-MOYENNES-CLASSE
+           END-PERFORM.
+
+           IF WS-STUDENT-LGHT > 0
+               COMPUTE WS-MOYENNE-CLASSE ROUNDED =
+                       WS-TOTAL-MOYENNES-CLASSE / WS-STUDENT-LGHT
+           END-IF.
+      D    DISPLAY "Moyenne de la classe : " WS-MOYENNE-CLASSE
+       3100-MOYENNE-CLASSE-FIN.
+           EXIT.
+
+
+      ******************************************************************
+      * === 3200 === MODULE DE CALCUL DES MOYENNES PAR MATIÈRE         *
+      * Une matière est identifiée par sa position (1 à 20) dans le    *
+      * tableau de cours de chaque étudiant                            *
+      ******************************************************************
+
+       3200-MOYENNE-MATIERE-DEB.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-STUDENT-LGHT
+               PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+                       UNTIL WS-IDX-COURS > WS-S-NB-COURS(WS-IDX)
+                   IF WS-MAT-LIBELLE(WS-IDX-COURS) = SPACES
+                       MOVE WS-C-LIBELLE(WS-IDX, WS-IDX-COURS)
+                           TO WS-MAT-LIBELLE(WS-IDX-COURS)
+                   END-IF
+                   ADD WS-C-NOTE(WS-IDX, WS-IDX-COURS)
+                       TO WS-MAT-TOTAL-NOTES(WS-IDX-COURS)
+                   ADD 1 TO WS-MAT-NB-NOTES(WS-IDX-COURS)
+               END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1
+                   UNTIL WS-IDX-MATIERE > 20
+               IF WS-MAT-NB-NOTES(WS-IDX-MATIERE) > 0
+                   COMPUTE WS-MAT-MOYENNE(WS-IDX-MATIERE) ROUNDED =
+                       WS-MAT-TOTAL-NOTES(WS-IDX-MATIERE)
+                           / WS-MAT-NB-NOTES(WS-IDX-MATIERE)
+               END-IF
+           END-PERFORM.
+       3200-MOYENNE-MATIERE-FIN.
+           EXIT.
+
+
       ******************************************************************
       * == 5000 == MODULE DE FINALISATION                              *
       * Affichage, fermeture des fichiers et terminaison               *
@@ -349,7 +646,16 @@
       * Fermeture sécurisée du fichier de sortie
            PERFORM 6220-CLOSE-F-OUTPUT-DEB
               THRU 6220-CLOSE-F-OUTPUT-FIN.
-               
+
+      * Fermeture du fichier des rejets de saisie
+           PERFORM 6230-CLOSE-F-REJETS-DEB
+              THRU 6230-CLOSE-F-REJETS-FIN.
+
+      * Fermeture du fichier d'export CSV
+           PERFORM 6240-CLOSE-F-OUTPUT-CSV-DEB
+              THRU 6240-CLOSE-F-OUTPUT-CSV-FIN.
+
+
       * Terminaison normale du programme
            PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
               THRU 9999-FIN-NORMALE-PROGRAMME-FIN.
@@ -399,6 +705,36 @@
            EXIT.
 
 
+       6030-OPEN-F-REJETS-DEB.
+      *----------------------------------------------------------------*
+      * Ouverture du fichier des rejets en mode OUTPUT                 *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT F-REJETS.
+           IF NOT WS-FS-REJETS-STATUS-OK
+               DISPLAY "Probleme ouverture F-REJETS"
+               DISPLAY "Code F-STATUS : " WS-FS-REJETS-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6030-OPEN-F-REJETS-FIN.
+           EXIT.
+
+
+       6040-OPEN-F-OUTPUT-CSV-DEB.
+      *----------------------------------------------------------------*
+      * Ouverture du fichier d'export CSV en mode OUTPUT               *
+      *----------------------------------------------------------------*
+           OPEN OUTPUT F-OUTPUT-CSV.
+           IF NOT WS-FS-OUTPUT-CSV-STATUS-OK
+               DISPLAY "Probleme ouverture F-OUTPUT-CSV"
+               DISPLAY "Code F-STATUS : " WS-FS-OUTPUT-CSV-STATUS
+               PERFORM 9999-ERREUR-PROGRAMME-DEB
+                  THRU 9999-ERREUR-PROGRAMME-FIN
+           END-IF.
+       6040-OPEN-F-OUTPUT-CSV-FIN.
+           EXIT.
+
+
        6110-READ-F-INPUT-DEB.
       *----------------------------------------------------------------*
       * Lecture d'un enregistrement depuis le fichier d'entrée         *
@@ -464,6 +800,24 @@
            EXIT.
 
 
+       6230-CLOSE-F-REJETS-DEB.
+      *----------------------------------------------------------------*
+      * Fermeture du fichier des rejets après traitement complet       *
+      *----------------------------------------------------------------*
+           CLOSE F-REJETS.
+       6230-CLOSE-F-REJETS-FIN.
+           EXIT.
+
+
+       6240-CLOSE-F-OUTPUT-CSV-DEB.
+      *----------------------------------------------------------------*
+      * Fermeture du fichier d'export CSV après écriture complète   *
+      *----------------------------------------------------------------*
+           CLOSE F-OUTPUT-CSV.
+       6240-CLOSE-F-OUTPUT-CSV-FIN.
+           EXIT.
+
+
        6320-WRITE-F-OUTPUT-DEB.
       *----------------------------------------------------------------*
       * Construction et écriture du bulletin de notes formaté         *
@@ -487,9 +841,16 @@
        
       * === SECTION DONNÉES DES ÉTUDIANTS ===
       * Boucle de traitement pour chaque étudiant enregistré
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+           PERFORM VARYING WS-IDX FROM 1 BY 1
                                   UNTIL WS-IDX > WS-STUDENT-LGHT
-       
+
+      * Saut de page avant chaque nouveau bulletin, sauf le premier,
+      * pour qu'une impression papier sorte un étudiant par page
+               IF WS-IDX > 1
+                   WRITE REC-F-OUTPUT FROM WS-ASTX-ED
+                       AFTER ADVANCING PAGE
+               END-IF
+
       * Initialisation de la ligne d'édition pour cet étudiant
                INITIALIZE WS-LIGNE-ELEVE-ED
                MOVE 1 TO WS-POINTER
@@ -549,7 +910,15 @@
                     PERFORM 9999-ERREUR-PROGRAMME-DEB
                        THRU 9999-ERREUR-PROGRAMME-FIN
                END-IF
-       
+
+      * Écriture de la ligne d'assiduité (absences / mention)
+               INITIALIZE WS-ABSENCE-LIGNE-ED
+               STRING "     Absences : " WS-S-NB-ABSENCES(WS-IDX)
+                      "   Mention : " WS-S-MENTION(WS-IDX)
+                   INTO WS-ABSENCE-LIGNE-ED
+               END-STRING
+               WRITE REC-F-OUTPUT FROM WS-ABSENCE-LIGNE-ED   AFTER 1
+
            END-PERFORM.
 
       * === SECTION PIED DE PAGE DU BULLETIN ===
@@ -559,13 +928,13 @@
            WRITE REC-F-OUTPUT FROM WS-ASTX-ED           AFTER 2.
       * Écriture du séparateur avant les statistiques
            WRITE REC-F-OUTPUT FROM WS-TIRET-ED          AFTER 1.
-      * Écriture des lignes de commentaires fixes
-           WRITE REC-F-OUTPUT FROM WS-LIGNE-C1          AFTER 1.
-           WRITE REC-F-OUTPUT FROM WS-LIGNE-C2          AFTER 1.
-           WRITE REC-F-OUTPUT FROM WS-LIGNE-C3          AFTER 1.
-           WRITE REC-F-OUTPUT FROM WS-LIGNE-C4          AFTER 1.
-           WRITE REC-F-OUTPUT FROM WS-LIGNE-C5          AFTER 1.
-           WRITE REC-F-OUTPUT FROM WS-LIGNE-C6          AFTER 1.
+      * Écriture des lignes descriptives du catalogue de cours,
+      * chargées dynamiquement depuis catalogue-cours.txt
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-CATALOGUE
+               WRITE REC-F-OUTPUT FROM WS-LIGNE-CATALOGUE(WS-IDX)
+                   AFTER 1
+           END-PERFORM.
       * Écriture du séparateur avant les statistiques
            WRITE REC-F-OUTPUT FROM WS-TIRET-ED          AFTER 1.
       * Écriture de l'encadrement des statistiques
@@ -590,8 +959,36 @@
            STRING WS-NB-NOTES-ED WS-TOTAL-NOTE
            INTO WS-NB-NOTES-TXT-ED 
            END-STRING.
-           WRITE REC-F-OUTPUT FROM WS-NB-NOTES-TXT-ED   AFTER 1.    
-      
+           WRITE REC-F-OUTPUT FROM WS-NB-NOTES-TXT-ED   AFTER 1.
+
+      * Construction et écriture de la moyenne globale de la classe
+           MOVE WS-MOYENNE-CLASSE TO WS-S-MOYENNE-ED.
+           STRING WS-MOY-CLASSE-ED WS-S-MOYENNE-ED
+               INTO WS-MOY-CLASSE-TXT-ED
+           END-STRING.
+           WRITE REC-F-OUTPUT FROM WS-MOY-CLASSE-TXT-ED AFTER 1.
+
+      * === SECTION MOYENNES PAR MATIÈRE ===
+           WRITE REC-F-OUTPUT FROM WS-MOY-MATIERE-TITRE-ED AFTER 1.
+           PERFORM VARYING WS-IDX-MATIERE FROM 1 BY 1
+                   UNTIL WS-IDX-MATIERE > 20
+               IF WS-MAT-NB-NOTES(WS-IDX-MATIERE) > 0
+                   MOVE WS-MAT-MOYENNE(WS-IDX-MATIERE)
+                       TO WS-MAT-MOYENNE-ED
+                   STRING " " WS-MAT-LIBELLE(WS-IDX-MATIERE)
+                          " : " WS-MAT-MOYENNE-ED
+                       INTO WS-MAT-LIGNE-TXT-ED
+                   END-STRING
+                   WRITE REC-F-OUTPUT FROM WS-MAT-LIGNE-TXT-ED AFTER 1
+               END-IF
+           END-PERFORM.
+
+      * Construction et écriture du nombre d'enregistrements rejetés
+           STRING WS-NB-REJETS-ED WS-NB-REJETS
+               INTO WS-NB-REJETS-TXT-ED
+           END-STRING.
+           WRITE REC-F-OUTPUT FROM WS-NB-REJETS-TXT-ED  AFTER 1.
+
       * Écriture de l'encadrement final
            WRITE REC-F-OUTPUT FROM WS-ASTX-ED           AFTER 1.
       * Écriture du message de fin de bulletin
@@ -599,7 +996,98 @@
 
        6320-WRITE-F-OUTPUT-FIN.
            EXIT.
-      
+
+
+      ******************************************************************
+      * === 6330 === EXPORT CSV DU DÉTAIL ÉTUDIANT/COURS            *
+      * Une ligne d'en-tête, puis une ligne par couple étudiant/cours*
+      * (ou une ligne à colonnes cours vides si l'étudiant n'a aucun *
+      * cours), pour ouverture directe dans un tableur                *
+      ******************************************************************
+
+       6330-WRITE-F-OUTPUT-CSV-DEB.
+           MOVE "Nom,Prenom,Age,Cours,Coefficient,Note"
+               TO REC-F-OUTPUT-CSV.
+           WRITE REC-F-OUTPUT-CSV.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-STUDENT-LGHT
+
+               MOVE WS-S-AGE(WS-IDX) TO WS-CSV-AGE-ED
+
+               IF WS-S-NB-COURS(WS-IDX) > 0
+                   PERFORM VARYING WS-IDX-COURS FROM 1 BY 1
+                       UNTIL WS-IDX-COURS > WS-S-NB-COURS(WS-IDX)
+
+                       MOVE WS-C-COEF(WS-IDX, WS-IDX-COURS)
+                           TO WS-CSV-COEF-ED
+                       INSPECT WS-CSV-COEF-ED
+                           REPLACING ALL "," BY "."
+                       MOVE WS-C-NOTE(WS-IDX, WS-IDX-COURS)
+                           TO WS-CSV-NOTE-ED
+                       INSPECT WS-CSV-NOTE-ED
+                           REPLACING ALL "," BY "."
+
+                       INITIALIZE WS-CSV-LIGNE
+                       STRING
+                           FUNCTION TRIM(WS-S-NOM(WS-IDX))
+                               DELIMITED BY SIZE
+                           ","                     DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-S-PRENOM(WS-IDX))
+                               DELIMITED BY SIZE
+                           ","                     DELIMITED BY SIZE
+                           WS-CSV-AGE-ED           DELIMITED BY SIZE
+                           ","                     DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-C-LIBELLE(WS-IDX,
+                                                       WS-IDX-COURS))
+                               DELIMITED BY SIZE
+                           ","                     DELIMITED BY SIZE
+                           WS-CSV-COEF-ED          DELIMITED BY SIZE
+                           ","                     DELIMITED BY SIZE
+                           WS-CSV-NOTE-ED          DELIMITED BY SIZE
+                           INTO WS-CSV-LIGNE
+                       END-STRING
+
+                       MOVE WS-CSV-LIGNE TO REC-F-OUTPUT-CSV
+                       WRITE REC-F-OUTPUT-CSV
+                       IF NOT WS-FS-OUTPUT-CSV-STATUS-OK
+                           DISPLAY "Erreur ecriture F-OUTPUT-CSV"
+                           DISPLAY "Status: " WS-FS-OUTPUT-CSV-STATUS
+                           PERFORM 9999-ERREUR-PROGRAMME-DEB
+                              THRU 9999-ERREUR-PROGRAMME-FIN
+                       END-IF
+                   END-PERFORM
+               ELSE
+      * Étudiant sans cours : une ligne quand même, colonnes cours
+      * laissées vides
+                   INITIALIZE WS-CSV-LIGNE
+                   STRING
+                       FUNCTION TRIM(WS-S-NOM(WS-IDX))
+                           DELIMITED BY SIZE
+                       ","                     DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-S-PRENOM(WS-IDX))
+                           DELIMITED BY SIZE
+                       ","                     DELIMITED BY SIZE
+                       WS-CSV-AGE-ED           DELIMITED BY SIZE
+                       ",,,"                   DELIMITED BY SIZE
+                       INTO WS-CSV-LIGNE
+                   END-STRING
+
+                   MOVE WS-CSV-LIGNE TO REC-F-OUTPUT-CSV
+                   WRITE REC-F-OUTPUT-CSV
+                   IF NOT WS-FS-OUTPUT-CSV-STATUS-OK
+                       DISPLAY "Erreur ecriture F-OUTPUT-CSV"
+                       DISPLAY "Status: " WS-FS-OUTPUT-CSV-STATUS
+                       PERFORM 9999-ERREUR-PROGRAMME-DEB
+                          THRU 9999-ERREUR-PROGRAMME-FIN
+                   END-IF
+               END-IF
+
+           END-PERFORM.
+
+       6330-WRITE-F-OUTPUT-CSV-FIN.
+           EXIT.
+
 
       ******************************************************************
       * === 8000 === MODULE D'AFFICHAGE CONSOLE                        *
@@ -681,8 +1169,10 @@
            DISPLAY "****************************************".
       * Fermeture de sécurité du fichier d'entrée
            CLOSE F-INPUT.
-      * Terminaison normale avec code retour 0
-           STOP RUN.
+      * Terminaison normale avec code retour 0, GOBACK pour rester
+      * invocable depuis un programme orchestrateur (chaînage batch)
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
        9999-FIN-NORMALE-PROGRAMME-FIN.
            EXIT.       
 
@@ -703,9 +1193,11 @@
            DISPLAY "* erreur détectée dans le traitement   *".
            DISPLAY "*                                      *".  
            DISPLAY "****************************************".
-      * Fermeture de sécurité du fichier d'entrée     
+      * Fermeture de sécurité du fichier d'entrée
            CLOSE F-INPUT.
-      * Terminaison normale avec code retour 0 
-           STOP RUN.
+      * Terminaison anormale avec code retour d'erreur, GOBACK pour
+      * remonter l'échec à un éventuel programme orchestrateur
+           MOVE 8 TO RETURN-CODE.
+           GOBACK.
        9999-ERREUR-PROGRAMME-FIN.
            EXIT.

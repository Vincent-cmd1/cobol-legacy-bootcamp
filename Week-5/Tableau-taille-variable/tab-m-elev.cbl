@@ -2,85 +2,265 @@
       * PROGRAMME : TAB-M-ELEV                                        *
       * AUTEUR    : Vincent-Cmd1                                      *
       * OBJET     : Saisie et affichage de noms/prénoms d'élèves      *
-      *             répartis dans deux classes (CM1 et CM2).          *
+      *             répartis dans un nombre variable de classes, avec *
+      *             un nombre variable d'élèves par classe.           *
       *                                                               *
       * STRUCTURE  :                                                  *
-      *   - Saisie des noms de classe                                 *
-      *   - Saisie des élèves pour chaque classe                      *
-      *   - Affichage des résultats saisis                            *
+      *   - Chargement du roster existant (roster.txt) s'il existe    *
+      *   - Sinon, saisie du nombre de classes, puis pour chaque      *
+      *     classe son nom et son nombre d'élèves, puis les élèves    *
+      *   - Affichage des résultats                                   *
+      *   - Sauvegarde du roster dans roster.txt pour la prochaine    *
+      *     exécution                                                 *
       *                                                               *
       * NB : Aucun contrôle de validité n'est effectué.               *
       *                                                               *
       * DATE : Un jour où le COBOL n'est pas encore mort.             *
+      *                                                               *
+      * MODIFICATION : 09/08/2026 - Le roster n'était gardé qu'en     *
+      *                 mémoire (ACCEPT puis STOP RUN) ; il est       *
+      *                 désormais persisté dans roster.txt et         *
+      *                 rechargé au démarrage.                        *
+      * MODIFICATION : 09/08/2026 - Le nombre de classes (WS-F-CLASSE)*
+      *                 et le nombre d'élèves par classe              *
+      *                 (WS-F-ELEVE) étaient figés à 2 et 6 ; ils sont*
+      *                 maintenant saisis en début d'exécution.       *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tab-m-elev.
        AUTHOR. Vincent-Cmd1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Déclaration du fichier de persistance du roster
+           SELECT F-ROSTER ASSIGN TO "roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ROSTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      * Description du fichier de roster : une ligne par élève
+       FD F-ROSTER.
+       01 FS-ENR-ROSTER.
+           05 FS-NOM-CLASSE                 PIC X(04).
+           05 FS-NOM-ELEVE                  PIC X(15).
+           05 FS-PRENOM-ELEVE               PIC X(15).
+
        WORKING-STORAGE SECTION.
-       
-      * Déclaration du tableau des élèves pour 2 classes de 6 élèves 
+
+      * Déclaration du tableau des élèves : jusqu'à 10 classes de
+      * 15 élèves maximum chacune
        01 TAB-ELEVES.
-           05 WS-CLASSE OCCURS 2 TIMES.        
-               10 WS-NOM-CLASSE             PIC X(04).  *> Classe
-               10 WS-ELEVE OCCURS 6 TIMES.
-                   15 WS-NOM-ELEVES         PIC X(15).  *> Nom 
-                   15 WS-PRENOM-ELEVES      PIC X(15).  *> Prénom 
+           05 WS-CLASSE OCCURS 10 TIMES.
+               10 WS-NOM-CLASSE             PIC X(04).
+               10 WS-NB-ELEVES-CLASSE       PIC 9(02) VALUE ZERO.
+               10 WS-ELEVE OCCURS 15 TIMES.
+                   15 WS-NOM-ELEVES         PIC X(15).
+                   15 WS-PRENOM-ELEVES      PIC X(15).
+
+      * Nombre réel de classes et bornes maximales des tableaux
+       01 WS-NB-CLASSES                     PIC 9(02) VALUE ZERO.
+       01 WS-F-CLASSE-MAX                   PIC 9(02) VALUE 10.
+       01 WS-F-ELEVE-MAX                    PIC 9(02) VALUE 15.
 
       * Index de boucle
-       01 WS-I-CLASSE                       PIC 9(01) VALUE 1.
-       01 WS-I-ELEVE                        PIC 9(01) VALUE 1.
-       01 WS-F-CLASSE                       PIC 9(01) VALUE 2.
-       01 WS-F-ELEVE                        PIC 9(01) VALUE 6.
+       01 WS-I-CLASSE                       PIC 9(02) VALUE 1.
+       01 WS-I-ELEVE                        PIC 9(02) VALUE 1.
+
+      * Drapeau de fin de lecture et statut fichier
+       01 FLAG-STOP                         PIC X.
+           88 QUITTER                                 VALUE 'Y'.
+       01 WS-FS-ROSTER-STATUS               PIC X(02) VALUE SPACE.
+           88 WS-FS-ROSTER-STATUS-OK                  VALUE '00'.
 
        PROCEDURE DIVISION.
 
       ******************************************************************
-      * 1. SAISIE DES CLASSES ET DES ÉLÈVES
-      ******************************************************************         
-       PERFORM VARYING WS-I-CLASSE FROM 1 BY 1 
-               UNTIL WS-I-CLASSE > WS-F-CLASSE
+      * COMPOSANT PRINCIPAL : chaîne de traitement principale
+      ******************************************************************
+       0000-TRT-PRINCIPAL-DEB.
 
-           DISPLAY "Veuillez entrer la classe des élèves (CM1/CM2)."
-           ACCEPT WS-NOM-CLASSE(WS-I-CLASSE) 
+      * Tentative de chargement d'un roster déjà sauvegardé
+           PERFORM 6010-OPEN-F-ROSTER-INPUT-DEB
+              THRU 6010-OPEN-F-ROSTER-INPUT-FIN.
 
-           PERFORM VARYING WS-I-ELEVE FROM 1 BY 1 
-                   UNTIL WS-I-ELEVE > WS-F-ELEVE
+           IF WS-FS-ROSTER-STATUS-OK
+               PERFORM 6110-READ-F-ROSTER-DEB
+                  THRU 6110-READ-F-ROSTER-FIN
+               PERFORM 6210-CLOSE-F-ROSTER-DEB
+                  THRU 6210-CLOSE-F-ROSTER-FIN
+               DISPLAY "Roster existant chargé depuis roster.txt."
+           ELSE
+               DISPLAY "Aucun roster existant, nouvelle saisie."
+               PERFORM 1000-SAISIE-DEB
+                  THRU 1000-SAISIE-FIN
+           END-IF.
 
-               DISPLAY "Veuillez entrer son nom, puis son prénom."
-               DISPLAY "Nom : " SPACE WITH NO ADVANCING 
-               ACCEPT WS-NOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE) 
+      * Affichage des données du roster
+           PERFORM 8000-AFFICHAGE-DEB
+              THRU 8000-AFFICHAGE-FIN.
 
-               DISPLAY "Prénom : " SPACE WITH NO ADVANCING
-               ACCEPT WS-PRENOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE) 
+      * Sauvegarde du roster pour la prochaine exécution
+           PERFORM 6020-OPEN-F-ROSTER-OUTPUT-DEB
+              THRU 6020-OPEN-F-ROSTER-OUTPUT-FIN.
+           PERFORM 6320-WRITE-F-ROSTER-DEB
+              THRU 6320-WRITE-F-ROSTER-FIN.
+           PERFORM 6220-CLOSE-F-ROSTER-DEB
+              THRU 6220-CLOSE-F-ROSTER-FIN.
 
-           END-PERFORM
+       0000-TRT-PRINCIPAL-FIN.
+           EXIT.
 
-       END-PERFORM.
+           STOP RUN.
 
       ******************************************************************
-      * 2. AFFICHAGE DES DONNÉES SAISIES
-      ******************************************************************         
-       PERFORM VARYING WS-I-CLASSE FROM 1 BY 1 
-               UNTIL WS-I-CLASSE > WS-F-CLASSE
+      * SAISIE DES CLASSES ET DES ÉLÈVES (NOMBRES VARIABLES)
+      ******************************************************************
+       1000-SAISIE-DEB.
+           DISPLAY "Nombre de classes : " SPACE WITH NO ADVANCING.
+           ACCEPT WS-NB-CLASSES.
+           IF WS-NB-CLASSES > WS-F-CLASSE-MAX
+               MOVE WS-F-CLASSE-MAX TO WS-NB-CLASSES
+           END-IF.
+
+           PERFORM VARYING WS-I-CLASSE FROM 1 BY 1
+                   UNTIL WS-I-CLASSE > WS-NB-CLASSES
+
+               DISPLAY "Nom de la classe (CM1/CM2/...) : "
+                       SPACE WITH NO ADVANCING
+               ACCEPT WS-NOM-CLASSE(WS-I-CLASSE)
 
-           DISPLAY "Classe : " WS-NOM-CLASSE(WS-I-CLASSE)
-       
-           PERFORM VARYING WS-I-ELEVE FROM 1 BY 1 
-                   UNTIL WS-I-ELEVE > WS-F-ELEVE
+               DISPLAY "Nombre d'élèves dans cette classe : "
+                       SPACE WITH NO ADVANCING
+               ACCEPT WS-NB-ELEVES-CLASSE(WS-I-CLASSE)
+               IF WS-NB-ELEVES-CLASSE(WS-I-CLASSE) > WS-F-ELEVE-MAX
+                   MOVE WS-F-ELEVE-MAX
+                       TO WS-NB-ELEVES-CLASSE(WS-I-CLASSE)
+               END-IF
 
-               DISPLAY "Nom : " WS-NOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
-               SPACE WITH NO ADVANCING 
-               DISPLAY "Prénom : " 
-               WS-PRENOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+               PERFORM VARYING WS-I-ELEVE FROM 1 BY 1
+                   UNTIL WS-I-ELEVE > WS-NB-ELEVES-CLASSE(WS-I-CLASSE)
 
-           END-PERFORM
+                   DISPLAY "Veuillez entrer son nom, puis son prénom."
+                   DISPLAY "Nom : " SPACE WITH NO ADVANCING
+                   ACCEPT WS-NOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
 
-       END-PERFORM.
+                   DISPLAY "Prénom : " SPACE WITH NO ADVANCING
+                   ACCEPT WS-PRENOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+
+               END-PERFORM
+
+           END-PERFORM.
+       1000-SAISIE-FIN.
+           EXIT.
 
       ******************************************************************
-      * FIN DU PROGRAMME
+      * OUVERTURE / FERMETURE DU FICHIER DE ROSTER
       ******************************************************************
-           STOP RUN.
+       6010-OPEN-F-ROSTER-INPUT-DEB.
+           OPEN INPUT F-ROSTER.
+       6010-OPEN-F-ROSTER-INPUT-FIN.
+           EXIT.
+
+       6020-OPEN-F-ROSTER-OUTPUT-DEB.
+           OPEN OUTPUT F-ROSTER.
+       6020-OPEN-F-ROSTER-OUTPUT-FIN.
+           EXIT.
+
+       6210-CLOSE-F-ROSTER-DEB.
+           CLOSE F-ROSTER.
+       6210-CLOSE-F-ROSTER-FIN.
+           EXIT.
+
+       6220-CLOSE-F-ROSTER-DEB.
+           CLOSE F-ROSTER.
+       6220-CLOSE-F-ROSTER-FIN.
+           EXIT.
+
+      ******************************************************************
+      * LECTURE DU ROSTER SAUVEGARDÉ (REGROUPEMENT PAR CLASSE)
+      ******************************************************************
+       6110-READ-F-ROSTER-DEB.
+           MOVE 'N' TO FLAG-STOP.
+           MOVE 0 TO WS-NB-CLASSES.
+           MOVE 1 TO WS-I-CLASSE.
+           MOVE 1 TO WS-I-ELEVE.
+
+           PERFORM UNTIL QUITTER
+               READ F-ROSTER
+                   AT END
+                       SET QUITTER TO TRUE
+                   NOT AT END
+                       IF WS-NB-CLASSES = 0
+                           MOVE 1 TO WS-NB-CLASSES
+                           MOVE FS-NOM-CLASSE
+                               TO WS-NOM-CLASSE(WS-I-CLASSE)
+                       ELSE
+                           IF FS-NOM-CLASSE
+                               NOT = WS-NOM-CLASSE(WS-I-CLASSE)
+                               ADD 1 TO WS-I-CLASSE
+                               MOVE WS-I-CLASSE TO WS-NB-CLASSES
+                               MOVE 1 TO WS-I-ELEVE
+                               MOVE FS-NOM-CLASSE
+                                   TO WS-NOM-CLASSE(WS-I-CLASSE)
+                           END-IF
+                       END-IF
+                       MOVE FS-NOM-ELEVE
+                           TO WS-NOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+                       MOVE FS-PRENOM-ELEVE
+                           TO WS-PRENOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+                       MOVE WS-I-ELEVE
+                           TO WS-NB-ELEVES-CLASSE(WS-I-CLASSE)
+                       ADD 1 TO WS-I-ELEVE
+               END-READ
+           END-PERFORM.
+       6110-READ-F-ROSTER-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ÉCRITURE DU ROSTER (UNE LIGNE PAR ÉLÈVE) POUR LA PROCHAINE
+      * EXÉCUTION
+      ******************************************************************
+       6320-WRITE-F-ROSTER-DEB.
+           PERFORM VARYING WS-I-CLASSE FROM 1 BY 1
+                   UNTIL WS-I-CLASSE > WS-NB-CLASSES
+               PERFORM VARYING WS-I-ELEVE FROM 1 BY 1
+                   UNTIL WS-I-ELEVE > WS-NB-ELEVES-CLASSE(WS-I-CLASSE)
+                   MOVE WS-NOM-CLASSE(WS-I-CLASSE)   TO FS-NOM-CLASSE
+                   MOVE WS-NOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+                       TO FS-NOM-ELEVE
+                   MOVE WS-PRENOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+                       TO FS-PRENOM-ELEVE
+                   WRITE FS-ENR-ROSTER
+               END-PERFORM
+           END-PERFORM.
+       6320-WRITE-F-ROSTER-FIN.
+           EXIT.
+
+      ******************************************************************
+      * AFFICHAGE DES DONNÉES DU ROSTER
+      ******************************************************************
+       8000-AFFICHAGE-DEB.
+           PERFORM VARYING WS-I-CLASSE FROM 1 BY 1
+                   UNTIL WS-I-CLASSE > WS-NB-CLASSES
+
+               DISPLAY "Classe : " WS-NOM-CLASSE(WS-I-CLASSE)
+
+               PERFORM VARYING WS-I-ELEVE FROM 1 BY 1
+                   UNTIL WS-I-ELEVE > WS-NB-ELEVES-CLASSE(WS-I-CLASSE)
+
+                   DISPLAY "Nom : "
+                           WS-NOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+                           SPACE WITH NO ADVANCING
+                   DISPLAY "Prénom : "
+                           WS-PRENOM-ELEVES(WS-I-CLASSE, WS-I-ELEVE)
+
+               END-PERFORM
+
+           END-PERFORM.
+       8000-AFFICHAGE-FIN.
+           EXIT.

@@ -4,6 +4,13 @@
       * AUTEUR       : Vincent-cmd1                                    *
       * DATE CREATION: 28/05/2025                                      *
       * MODIFICATION : 30/05/2025                                      *
+      * MODIFICATION : 09/08/2026 - Recherche par nom/prenom (LIKE)    *
+      * MODIFICATION : 09/08/2026 - Controle doublon telephone ajout   *
+      * MODIFICATION : 09/08/2026 - Trace d'audit table audit_individus*
+      * MODIFICATION : 09/08/2026 - Identifiants lus depuis            *
+      *                crud-params.txt (plus de mdp en dur)            *
+      * MODIFICATION : 09/08/2026 - Id genere recupere apres l'ajout,  *
+      *                pour que l'audit pointe sur la bonne ligne      *
       *                                                                *
       * RESUME :                                                       *
       * Programme de gestion CRUD (Create, Read, Update, Delete)       *
@@ -14,12 +21,17 @@
       * - Modifier les informations d'un individu existant             *
       * - Supprimer un individu de la base                             *
       * - Afficher les details d'un individu                           *
+      * - Rechercher un individu par nom/prenom partiel                *
       * - Interface menu interactive                                   *
       *                                                                *
       * BASE DE DONNEES :                                              *
       * - Table : individus                                            *
       * - Champs : id, nom, prenom, telephone                          *
+      * - Table : audit_individus (trace des ajouts/modifs/suppr.)     *
       * - SGBD : Compatible SQL standard                               *
+      * - Identifiants de connexion lus dans crud-params.txt (non      *
+      *   versionne : copier crud-params.txt.example et renseigner     *
+      *   les vraies valeurs)                                          *
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -27,24 +39,68 @@
        AUTHOR. Vincent-cmd1.
        DATE-WRITTEN. 2025-05-28.
 
-      ****************************************************************** 
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier de parametres de connexion (username/passwd/dbname),
+      * un champ par ligne, pour ne plus figer les identifiants dans
+      * le source et permettre un changement d'environnement sans
+      * recompilation
+           SELECT F-PARAMETRES
+               ASSIGN TO 'crud-params.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMETRES-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
       ******************************************************************
+
+       FILE SECTION.
+
+       FD  F-PARAMETRES
+           RECORD CONTAINS 30 CHARACTERS
+           RECORDING MODE IS F.
+
+       01  REC-F-PARAMETRES                 PIC X(30).
+
        WORKING-STORAGE SECTION.
 
+      * Statut du fichier de parametres de connexion
+       01 WS-FS-PARAMETRES-STATUS PIC X(02) VALUE SPACE.
+           88 WS-FS-PARAMETRES-STATUS-OK              VALUE '00'.
+
       * Variables de controle du menu et navigation
        01 WS-CHOIX                PIC 9(01).
        01 WS-INDIVIDU-ID          PIC 9(04).
        01 WS-STOP                 PIC 9(01).
 
+      * Variables de controle de la recherche par nom/prenom
+       01 WS-RECHERCHE            PIC X(50).
+       01 WS-NB-TROUVES           PIC 9(03).
+
+      * Variable de controle de la confirmation de doublon telephone
+       01 WS-CONFIRM-DOUBLON      PIC 9(01).
+
+      * Zone de conservation des valeurs avant modification/suppression
+       01 WS-NOM-AVANT            PIC X(50).
+       01 WS-PRENOM-AVANT         PIC X(50).
+       01 WS-TELEPHONE-AVANT      PIC X(10).
+
       * Section SQL - Variables hotes pour communication avec la BD
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  WS-NOM             PIC X(50).
        01  WS-PRENOM          PIC X(50).
        01  WS-TELEPHONE       PIC X(10).
-       01  USERNAME           PIC X(30) VALUE "vincent-cmd1".
-       01  PASSWD             PIC X(30) VALUE "13051994".
-       01  DBNAME             PIC X(10) VALUE "testdb".
+       01  WS-RECHERCHE-LIKE  PIC X(52).
+       01  WS-NB-DOUBLONS     PIC S9(04) COMP.
+       01  WS-AUDIT-ACTION    PIC X(10).
+       01  WS-AUDIT-AVANT     PIC X(116).
+       01  WS-AUDIT-APRES     PIC X(116).
+       01  USERNAME           PIC X(30).
+       01  PASSWD             PIC X(30).
+       01  DBNAME             PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
       * Inclusion de la zone de communication SQL
@@ -64,8 +120,12 @@
       ******************************************************************
        0000-INTITIALISATION-DEB.
 
+      * Chargement des identifiants de connexion depuis crud-params.txt
+           DISPLAY "Début de l'initialisation...".
+           PERFORM 0010-LIRE-PARAMETRES-DEB
+              THRU 0010-LIRE-PARAMETRES-FIN.
+
       * Établissement de la connexion à la base de données
-           DISPLAY "Début de l'initialisation...". 
            DISPLAY "Connexion à la base de données...".
            EXEC SQL
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
@@ -80,6 +140,44 @@
        0000-INTITIALISATION-FIN.
            EXIT.
 
+      ******************************************************************
+      * Lecture des identifiants de connexion externes                 *
+      * Format attendu (une valeur par ligne) : username / passwd /    *
+      * dbname, dans crud-params.txt                                   *
+      ******************************************************************
+       0010-LIRE-PARAMETRES-DEB.
+           OPEN INPUT F-PARAMETRES.
+           IF NOT WS-FS-PARAMETRES-STATUS-OK
+               DISPLAY "Impossible d'ouvrir crud-params.txt"
+               DISPLAY "Code F-STATUS : " WS-FS-PARAMETRES-STATUS
+               STOP RUN
+           END-IF.
+
+           READ F-PARAMETRES
+               AT END
+                   DISPLAY "crud-params.txt incomplet (USERNAME)"
+                   STOP RUN
+           END-READ.
+           MOVE REC-F-PARAMETRES TO USERNAME.
+
+           READ F-PARAMETRES
+               AT END
+                   DISPLAY "crud-params.txt incomplet (PASSWD)"
+                   STOP RUN
+           END-READ.
+           MOVE REC-F-PARAMETRES TO PASSWD.
+
+           READ F-PARAMETRES
+               AT END
+                   DISPLAY "crud-params.txt incomplet (DBNAME)"
+                   STOP RUN
+           END-READ.
+           MOVE REC-F-PARAMETRES TO DBNAME.
+
+           CLOSE F-PARAMETRES.
+       0010-LIRE-PARAMETRES-FIN.
+           EXIT.
+
       ******************************************************************
       * === 0000 === MODULE MENU PRINCIPAL                             *
       * Gestion de la navigation et dispatch des fonctions             *
@@ -106,7 +204,10 @@
                       THRU 1040-AFFICHER-FIN
            WHEN 5
                    PERFORM 9999-FIN-NORMALE-PROGRAMME-DEB
-                      THRU 9999-FIN-NORMALE-PROGRAMME-FIN        
+                      THRU 9999-FIN-NORMALE-PROGRAMME-FIN
+           WHEN 6
+                   PERFORM 1050-RECHERCHER-DEB
+                      THRU 1050-RECHERCHER-FIN
            WHEN OTHER
                    DISPLAY "Erreur de saisie"
                    DISPLAY "Veuillez reessayer." 
@@ -134,21 +235,57 @@
            ACCEPT WS-PRENOM.
            DISPLAY "Entrez le numero de telephone : ".
            ACCEPT WS-TELEPHONE.
-       
-      * Insertion en base de donnees
+
+      * Recherche d'un doublon eventuel sur le telephone
            EXEC SQL
-               INSERT INTO individus (nom, prenom, telephone)
-               VALUES (:WS-NOM, :WS-PRENOM, :WS-TELEPHONE)
+               SELECT COUNT(*)
+               INTO :WS-NB-DOUBLONS
+               FROM individus
+               WHERE telephone = :WS-TELEPHONE
            END-EXEC.
 
-      * Verification du resultat et validation
-           IF SQLCODE = 0
-               DISPLAY "Insertion reussie."
-           ELSE
-               DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+           MOVE 1 TO WS-CONFIRM-DOUBLON.
+           IF WS-NB-DOUBLONS > 0
+               DISPLAY "/!\ Ce numero de telephone existe deja ("
+                       WS-NB-DOUBLONS " fois) /!\"
+               DISPLAY "Confirmer l'ajout malgre le doublon ?"
+               DISPLAY "(Oui = 1 | Non = 2)"
+               ACCEPT WS-CONFIRM-DOUBLON
            END-IF.
 
-           EXEC SQL COMMIT END-EXEC.
+      * Insertion en base de donnees, sauf annulation du doublon
+           IF WS-CONFIRM-DOUBLON = 1
+               EXEC SQL
+                   INSERT INTO individus (nom, prenom, telephone)
+                   VALUES (:WS-NOM, :WS-PRENOM, :WS-TELEPHONE)
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "Insertion reussie."
+
+      * Recuperation de l'id genere par l'insertion, pour que
+      * l'audit pointe sur la ligne reellement creee et non sur un
+      * WS-INDIVIDU-ID laisse par une operation precedente
+                   EXEC SQL
+                       SELECT LAST_INSERT_ID()
+                       INTO :WS-INDIVIDU-ID
+                   END-EXEC
+
+                   MOVE "AJOUT" TO WS-AUDIT-ACTION
+                   MOVE SPACES TO WS-AUDIT-AVANT
+                   STRING WS-NOM " | " WS-PRENOM " | " WS-TELEPHONE
+                       INTO WS-AUDIT-APRES
+                   END-STRING
+                   PERFORM 1060-AUDIT-DEB
+                      THRU 1060-AUDIT-FIN
+               ELSE
+                   DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+               END-IF
+
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               DISPLAY "Ajout annule."
+           END-IF.
 
       * Retour au menu principal
            PERFORM 0000-MENU-DEB
@@ -189,6 +326,11 @@
                   THRU 0000-MENU-FIN
            END-IF.
 
+      * Conservation des valeurs actuelles pour l'audit
+           MOVE WS-NOM       TO WS-NOM-AVANT.
+           MOVE WS-PRENOM    TO WS-PRENOM-AVANT.
+           MOVE WS-TELEPHONE TO WS-TELEPHONE-AVANT.
+
       * Saisie des nouvelles valeurs
            DISPLAY "Entrez un nouveau nom".
            ACCEPT WS-NOM.
@@ -211,6 +353,16 @@
       * Verification et validation de la modification
            IF SQLCODE = 0
                DISPLAY "Modification reussie."
+               MOVE "MODIF" TO WS-AUDIT-ACTION
+               STRING WS-NOM-AVANT " | " WS-PRENOM-AVANT " | "
+                      WS-TELEPHONE-AVANT
+                   INTO WS-AUDIT-AVANT
+               END-STRING
+               STRING WS-NOM " | " WS-PRENOM " | " WS-TELEPHONE
+                   INTO WS-AUDIT-APRES
+               END-STRING
+               PERFORM 1060-AUDIT-DEB
+                  THRU 1060-AUDIT-FIN
                EXEC SQL COMMIT END-EXEC
            ELSE
                DISPLAY "Erreur de modification SQLCODE: " SQLCODE
@@ -290,6 +442,13 @@
                    DISPLAY "------------------------------------"
                    DISPLAY "********* Individu supprime ********"
                    DISPLAY "------------------------------------"
+                   MOVE "SUPPR" TO WS-AUDIT-ACTION
+                   STRING WS-NOM " | " WS-PRENOM " | " WS-TELEPHONE
+                       INTO WS-AUDIT-AVANT
+                   END-STRING
+                   MOVE SPACES TO WS-AUDIT-APRES
+                   PERFORM 1060-AUDIT-DEB
+                      THRU 1060-AUDIT-FIN
                    EXEC SQL COMMIT END-EXEC
                ELSE
                    DISPLAY "Erreur de suppression SQLCODE: " SQLCODE
@@ -337,6 +496,88 @@
        1040-AFFICHER-FIN.
            EXIT.
 
+      ******************************************************************
+      * READ - Recherche d'individus par nom ou prenom (LIKE)          *
+      ******************************************************************
+       1050-RECHERCHER-DEB.
+
+      * Saisie du critere de recherche, meme partiel
+           DISPLAY "Entrez tout ou partie du nom ou prenom : ".
+           ACCEPT WS-RECHERCHE.
+
+           STRING "%" FUNCTION TRIM(WS-RECHERCHE) "%"
+               INTO WS-RECHERCHE-LIKE
+           END-STRING.
+
+      * Declaration et ouverture du curseur de recherche
+           EXEC SQL
+               DECLARE CUR-RECHERCHE CURSOR FOR
+               SELECT id, nom, prenom, telephone
+               FROM individus
+               WHERE nom LIKE :WS-RECHERCHE-LIKE
+                  OR prenom LIKE :WS-RECHERCHE-LIKE
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-RECHERCHE END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur d'ouverture du curseur SQLCODE: " SQLCODE
+           ELSE
+               MOVE 0 TO WS-NB-TROUVES
+               DISPLAY "------------------------------------"
+               DISPLAY "Resultats de la recherche"
+               DISPLAY "------------------------------------"
+               PERFORM 1051-FETCH-RECHERCHE-DEB
+                  THRU 1051-FETCH-RECHERCHE-FIN
+                  UNTIL SQLCODE NOT = 0
+               EXEC SQL CLOSE CUR-RECHERCHE END-EXEC
+               IF WS-NB-TROUVES = 0
+                   DISPLAY "Aucun individu trouve."
+               END-IF
+           END-IF.
+
+           PERFORM 0000-MENU-DEB
+              THRU 0000-MENU-FIN.
+
+       1050-RECHERCHER-FIN.
+           EXIT.
+
+      * Recupere et affiche un resultat du curseur de recherche
+       1051-FETCH-RECHERCHE-DEB.
+           EXEC SQL
+               FETCH CUR-RECHERCHE
+               INTO :WS-INDIVIDU-ID, :WS-NOM, :WS-PRENOM, :WS-TELEPHONE
+           END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO WS-NB-TROUVES
+               DISPLAY "ID : " WS-INDIVIDU-ID
+               DISPLAY "Nom : " WS-NOM
+               DISPLAY "Prenom : " WS-PRENOM
+               DISPLAY "Telephone : " WS-TELEPHONE
+               DISPLAY "------------------------------------"
+           END-IF.
+       1051-FETCH-RECHERCHE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * Ecriture d'une trace d'audit pour une operation CRUD           *
+      * Attend WS-INDIVIDU-ID, WS-AUDIT-ACTION, WS-AUDIT-AVANT et      *
+      * WS-AUDIT-APRES deja renseignes par l'appelant                  *
+      ******************************************************************
+       1060-AUDIT-DEB.
+           EXEC SQL
+               INSERT INTO audit_individus
+                   (individu_id, action, avant, apres, date_action)
+               VALUES (:WS-INDIVIDU-ID, :WS-AUDIT-ACTION,
+                       :WS-AUDIT-AVANT, :WS-AUDIT-APRES,
+                       CURRENT_TIMESTAMP)
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur d'ecriture de l'audit SQLCODE: " SQLCODE
+           END-IF.
+       1060-AUDIT-FIN.
+           EXIT.
+
       ******************************************************************
       * === 8000 === MODULE D'AFFICHAGE CONSOLE                        *
       * Presentation structuree des donnees                            *
@@ -352,6 +593,7 @@
            DISPLAY "* 3 - Supprimer un individu            *".
            DISPLAY "* 4 - Afficher un individu             *".
            DISPLAY "* 5 - Quitter le programme             *".
+           DISPLAY "* 6 - Rechercher par nom/prenom        *".
            DISPLAY "*                                      *".
            DISPLAY "****************************************".
            DISPLAY "Entrez un choix : " WITH NO ADVANCING.

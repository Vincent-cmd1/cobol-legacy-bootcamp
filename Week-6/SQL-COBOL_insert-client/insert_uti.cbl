@@ -1,9 +1,19 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSERT_UTI.
 
+      * MODIFICATION : 09/08/2026 - Ajout d'un menu de consultation
+      *                (liste complete et recherche par nom/prenom)
+      *                a cote de la saisie, pour verifier une insertion
+      *                sans repasser par le client de base de donnees.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
+       01 WS-CHOIX                PIC 9(01).
+       01 WS-RECHERCHE            PIC X(100).
+       01 WS-RECHERCHE-LIKE       PIC X(102).
+       01 WS-NB-TROUVES           PIC 9(04)    VALUE ZERO.
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  UTI-NOM            PIC X(100).
        01  UTI-PRENOM         PIC X(100).
@@ -17,37 +27,191 @@
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
        PROCEDURE DIVISION.
-       DISPLAY "Connexion à la base de données...".
-       EXEC SQL
-            CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
-       END-EXEC.
-       IF SQLCODE NOT = 0
-           DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
-           STOP RUN
-       END-IF.
-
-       DISPLAY "Entrez le nom de l'utilisateur : ".
-       ACCEPT UTI-NOM.
-       DISPLAY "Entrez le prénom de l'utilisateur : ".
-       ACCEPT UTI-PRENOM.
-       DISPLAY "Entrez l'âge de l'utilisateur : ".
-       ACCEPT UTI-AGE.
-       DISPLAY "Entrez le numéro de telephone (10 chiffres) : ".
-       ACCEPT UTI-TELEPHONE.
-
-       EXEC SQL
-            INSERT INTO utilisateur (nom, prenom, age, telephone)
-            VALUES (:UTI-NOM, :UTI-PRENOM, :UTI-AGE, :UTI-TELEPHONE)
-       END-EXEC.
-
-       IF SQLCODE = 0
-           DISPLAY "Insertion réussie."
-       ELSE
-           DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
-       END-IF.
-
-       EXEC SQL COMMIT END-EXEC.
-       STOP RUN.
-
-
-       
\ No newline at end of file
+
+       0000-MENU-DEB.
+           DISPLAY "Connexion à la base de données...".
+           EXEC SQL
+                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur de connexion SQLCODE: " SQLCODE
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-CHOIX = 4
+               PERFORM 8000-AFFICHAGE-MENU-DEB
+                  THRU 8000-AFFICHAGE-MENU-FIN
+
+               EVALUATE WS-CHOIX
+                   WHEN 1
+                       PERFORM 1010-AJOUTER-DEB
+                          THRU 1010-AJOUTER-FIN
+                   WHEN 2
+                       PERFORM 1020-LISTER-DEB
+                          THRU 1020-LISTER-FIN
+                   WHEN 3
+                       PERFORM 1030-RECHERCHER-DEB
+                          THRU 1030-RECHERCHER-FIN
+                   WHEN 4
+                       DISPLAY "Fin du programme."
+                   WHEN OTHER
+                       DISPLAY "Choix invalide."
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL COMMIT END-EXEC.
+           STOP RUN.
+
+       0000-MENU-FIN.
+           EXIT.
+
+      ******************************************************************
+      * CREATE - Saisie et insertion d'un nouvel utilisateur           *
+      ******************************************************************
+       1010-AJOUTER-DEB.
+           DISPLAY "Entrez le nom de l'utilisateur : ".
+           ACCEPT UTI-NOM.
+           DISPLAY "Entrez le prénom de l'utilisateur : ".
+           ACCEPT UTI-PRENOM.
+           DISPLAY "Entrez l'âge de l'utilisateur : ".
+           ACCEPT UTI-AGE.
+           DISPLAY "Entrez le numéro de telephone (10 chiffres) : ".
+           ACCEPT UTI-TELEPHONE.
+
+           EXEC SQL
+                INSERT INTO utilisateur (nom, prenom, age, telephone)
+                VALUES (:UTI-NOM, :UTI-PRENOM, :UTI-AGE, :UTI-TELEPHONE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+               DISPLAY "Insertion réussie."
+               EXEC SQL COMMIT END-EXEC
+           ELSE
+               DISPLAY "Erreur d'insertion SQLCODE: " SQLCODE
+           END-IF.
+
+       1010-AJOUTER-FIN.
+           EXIT.
+
+      ******************************************************************
+      * READ - Liste complete des utilisateurs de la table             *
+      ******************************************************************
+       1020-LISTER-DEB.
+           EXEC SQL
+               DECLARE CUR-LISTE CURSOR FOR
+               SELECT nom, prenom, age, telephone
+               FROM utilisateur
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-LISTE END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur d'ouverture du curseur SQLCODE: " SQLCODE
+           ELSE
+               MOVE 0 TO WS-NB-TROUVES
+               DISPLAY "------------------------------------"
+               DISPLAY "Liste des utilisateurs"
+               DISPLAY "------------------------------------"
+               PERFORM 1021-FETCH-LISTE-DEB
+                  THRU 1021-FETCH-LISTE-FIN
+                  UNTIL SQLCODE NOT = 0
+               EXEC SQL CLOSE CUR-LISTE END-EXEC
+               IF WS-NB-TROUVES = 0
+                   DISPLAY "Aucun utilisateur enregistre."
+               END-IF
+           END-IF.
+
+       1020-LISTER-FIN.
+           EXIT.
+
+      * Recupere et affiche un resultat du curseur de liste
+       1021-FETCH-LISTE-DEB.
+           EXEC SQL
+               FETCH CUR-LISTE
+               INTO :UTI-NOM, :UTI-PRENOM, :UTI-AGE, :UTI-TELEPHONE
+           END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO WS-NB-TROUVES
+               DISPLAY "Nom : " UTI-NOM
+               DISPLAY "Prenom : " UTI-PRENOM
+               DISPLAY "Age : " UTI-AGE
+               DISPLAY "Telephone : " UTI-TELEPHONE
+               DISPLAY "------------------------------------"
+           END-IF.
+       1021-FETCH-LISTE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * READ - Recherche d'utilisateurs par nom ou prenom (LIKE)       *
+      ******************************************************************
+       1030-RECHERCHER-DEB.
+           DISPLAY "Entrez tout ou partie du nom ou prenom : ".
+           ACCEPT WS-RECHERCHE.
+
+           INITIALIZE WS-RECHERCHE-LIKE.
+           STRING "%" FUNCTION TRIM(WS-RECHERCHE) "%"
+               INTO WS-RECHERCHE-LIKE
+           END-STRING.
+
+           EXEC SQL
+               DECLARE CUR-RECHERCHE-UTI CURSOR FOR
+               SELECT nom, prenom, age, telephone
+               FROM utilisateur
+               WHERE nom LIKE :WS-RECHERCHE-LIKE
+                  OR prenom LIKE :WS-RECHERCHE-LIKE
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-RECHERCHE-UTI END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY "Erreur d'ouverture du curseur SQLCODE: " SQLCODE
+           ELSE
+               MOVE 0 TO WS-NB-TROUVES
+               DISPLAY "------------------------------------"
+               DISPLAY "Resultats de la recherche"
+               DISPLAY "------------------------------------"
+               PERFORM 1031-FETCH-RECHERCHE-DEB
+                  THRU 1031-FETCH-RECHERCHE-FIN
+                  UNTIL SQLCODE NOT = 0
+               EXEC SQL CLOSE CUR-RECHERCHE-UTI END-EXEC
+               IF WS-NB-TROUVES = 0
+                   DISPLAY "Aucun utilisateur trouve."
+               END-IF
+           END-IF.
+
+       1030-RECHERCHER-FIN.
+           EXIT.
+
+      * Recupere et affiche un resultat du curseur de recherche
+       1031-FETCH-RECHERCHE-DEB.
+           EXEC SQL
+               FETCH CUR-RECHERCHE-UTI
+               INTO :UTI-NOM, :UTI-PRENOM, :UTI-AGE, :UTI-TELEPHONE
+           END-EXEC.
+           IF SQLCODE = 0
+               ADD 1 TO WS-NB-TROUVES
+               DISPLAY "Nom : " UTI-NOM
+               DISPLAY "Prenom : " UTI-PRENOM
+               DISPLAY "Age : " UTI-AGE
+               DISPLAY "Telephone : " UTI-TELEPHONE
+               DISPLAY "------------------------------------"
+           END-IF.
+       1031-FETCH-RECHERCHE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * === 8000 === MODULE D'AFFICHAGE CONSOLE                        *
+      ******************************************************************
+       8000-AFFICHAGE-MENU-DEB.
+           DISPLAY "*****************************************".
+           DISPLAY "*        MENU UTILISATEUR              *".
+           DISPLAY "*****************************************".
+           DISPLAY "* 1 - Ajouter un utilisateur           *".
+           DISPLAY "* 2 - Lister tous les utilisateurs     *".
+           DISPLAY "* 3 - Rechercher par nom/prenom        *".
+           DISPLAY "* 4 - Quitter                          *".
+           DISPLAY "*****************************************".
+           DISPLAY "Choix : ".
+           ACCEPT WS-CHOIX.
+       8000-AFFICHAGE-MENU-FIN.
+           EXIT.

@@ -10,29 +10,45 @@
            ASSIGN TO "datassur.csv"
            ORGANIZATION IS SEQUENTIAL.
 
-       SELECT F-DATA-ASSURANCE-OUT 
+       SELECT F-DATA-ASSURANCE-OUT
            ASSIGN TO "datassur-output.txt"
            ORGANIZATION IS SEQUENTIAL.
 
+      * Fichier maitre des contrats, tenu a jour par assurances.cbl,
+      * utilise ici uniquement pour le rapprochement des numeros
+      * de contrat avec datassur.csv.
+       SELECT F-ASSURANCES-DAT
+           ASSIGN TO "assurances.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-DAT-CODE-CONTRAT
+           FILE STATUS IS WS-FS-ASSURANCES-DAT.
+
        DATA DIVISION.
        FILE SECTION.
-       FD F-DATA-ASSURANCE  
+       FD F-DATA-ASSURANCE
            RECORD CONTAINS 122 CHARACTERS
            DATA RECORDS IS FS-ENR-ASSURANCE.
 
        01 FS-ENR-ASSURANCE.
            05 FS-ASSURANCE   PIC X(122).
 
-       FD F-DATA-ASSURANCE-OUT  
+       FD F-DATA-ASSURANCE-OUT
            RECORD CONTAINS 150 CHARACTERS
            DATA RECORDS IS FS-ENR-ASSURANCE-OUT.
 
        01 FS-ENR-ASSURANCE-OUT.
-           05 FS-ASSURANCE-OUT   PIC X(150).  
+           05 FS-ASSURANCE-OUT   PIC X(150).
+
+       FD F-ASSURANCES-DAT.
+       01 FS-ENR-ASSURANCES-DAT.
+           05 FS-DAT-CODE-CONTRAT   PIC X(08).
+           05 FILLER                PIC X(114).
 
        WORKING-STORAGE SECTION.
        
        01 WS-FS-ASSURANCE    PIC X(02).
+       01 WS-FS-ASSURANCES-DAT PIC X(02).
 
        01 WS-ENR-ASSURANCE.
            05 WS-TAB-ASSURANCE OCCURS 999 TIMES.
@@ -56,7 +72,51 @@
        01 WS-ID              PIC X(20)      VALUE "PAR VINCENT FAIVRE".
        01 WS-DATE            PIC X(10)      VALUE "06/06/2025".
        01 WS-TIRET           PIC X(20)      VALUE ALL "-".
-       01 WS-COMPT           PIC 9(02).  
+       01 WS-COMPT           PIC 9(02).
+
+      * Sous-totaux par statut et par devise (symbole)
+       01 WS-VALEUR-NUM      PIC 9(07)V99   VALUE ZERO.
+       01 WS-IDX-STA         PIC 9(02)      VALUE ZERO.
+       01 WS-IDX-SYM         PIC 9(02)      VALUE ZERO.
+       01 WS-NB-STATUTS      PIC 9(02)      VALUE ZERO.
+       01 WS-NB-SYMBOLES     PIC 9(02)      VALUE ZERO.
+       01 WS-STA-TROUVE      PIC X(01)      VALUE "N".
+           88 WS-STA-EST-TROUVE           VALUE "Y".
+       01 WS-SYM-TROUVE      PIC X(01)      VALUE "N".
+           88 WS-SYM-EST-TROUVE           VALUE "Y".
+
+       01 WS-TAB-STATUT-TOTAUX.
+           05 WS-STA-TOTAUX OCCURS 20 TIMES.
+              10 WS-STA-LIBELLE  PIC X(08).
+              10 WS-STA-TOTAL    PIC 9(09)V99  VALUE ZERO.
+              10 WS-STA-NB       PIC 9(05)     VALUE ZERO.
+
+       01 WS-TAB-SYMBOLE-TOTAUX.
+           05 WS-SYM-TOTAUX OCCURS 20 TIMES.
+              10 WS-SYM-LIBELLE  PIC X(04).
+              10 WS-SYM-TOTAL    PIC 9(09)V99  VALUE ZERO.
+              10 WS-SYM-NB       PIC 9(05)     VALUE ZERO.
+
+       01 WS-LIGNE-TOTAUX     PIC X(150).
+
+      * Zones éditées pour l'affichage des sous-totaux (les champs
+      * numériques bruts WS-STA-TOTAL/WS-SYM-TOTAL n'ont pas de point
+      * décimal)
+       01 WS-STA-TOTAL-ED     PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-SYM-TOTAL-ED     PIC ZZZ,ZZZ,ZZ9.99.
+
+      * Rapprochement datassur.csv / assurances.dat
+       01 WS-STOP-DAT         PIC X(01)      VALUE "N".
+           88 WS-FIN-DAT                    VALUE "Y".
+       01 WS-TAB-CONTRATS-DAT.
+           05 WS-DAT-CONTRAT OCCURS 999 TIMES PIC X(08).
+       01 WS-NB-CONTRATS-DAT  PIC 9(03)      VALUE ZERO.
+       01 WS-IDX-DAT          PIC 9(03)      VALUE ZERO.
+       01 WS-FLAG-DAT-TROUVE  PIC X(01)      VALUE "N".
+           88 WS-DAT-EST-TROUVE             VALUE "Y".
+       01 WS-FLAG-CSV-TROUVE  PIC X(01)      VALUE "N".
+           88 WS-CSV-EST-TROUVE             VALUE "Y".
+       01 WS-LIGNE-RECONC     PIC X(150).
 
 
        PROCEDURE DIVISION.
@@ -76,46 +136,43 @@
 
 
        6010-READ-F-ASSU-DEB.
-       
+
            PERFORM UNTIL WS-STOP = "O"
-           READ F-DATA-ASSURANCE
-              AT END 
-                 MOVE "O" TO WS-STOP
-              NOT AT END
-            
-               ADD 1 TO WS-NB-LIGNES  
-
-               PERFORM VARYING WS-IDX FROM 1 BY 1 
-                                     UNTIL WS-IDX >= WS-NB-LIGNES
-                 MOVE FS-ASSURANCE(1:8)   TO WS-NUM(WS-IDX)
-                 MOVE FS-ASSURANCE(10:14) TO WS-CODE(WS-IDX)
-                 MOVE FS-ASSURANCE(25:14) TO WS-CONTRAT(WS-IDX)
-                 MOVE FS-ASSURANCE(40:41) TO WS-NOM(WS-IDX)
-                 MOVE FS-ASSURANCE(82:8) TO WS-STATUT(WS-IDX)
-                 MOVE FS-ASSURANCE(91:8) TO WS-DATE-ENTREE(WS-IDX)
-                 MOVE FS-ASSURANCE(100:8) TO WS-DATE-SORTIE(WS-IDX)
-                 MOVE FS-ASSURANCE(109:9) TO WS-VALEUR(WS-IDX)
-                 MOVE FS-ASSURANCE(119:4) TO WS-SYMBOLE(WS-IDX)
-                 
-                 DISPLAY "------------------------------------"
-                 DISPLAY "Ligne numero : " WS-NB-LIGNES
-                 DISPLAY "Numero : " WS-NUM(WS-IDX) 
-                 DISPLAY "Code : " WS-CODE(WS-IDX) 
-                 DISPLAY "Contrat : " WS-CONTRAT(WS-IDX) 
-                 DISPLAY "Nom : " WS-NOM(WS-IDX)
-                 DISPLAY "Statut : " WS-STATUT(WS-IDX)
-                 DISPLAY "Date entree : " WS-DATE-ENTREE(WS-IDX)
-                 DISPLAY "Date sortie : " WS-DATE-SORTIE(WS-IDX)
-                 DISPLAY "Valeur : " WS-VALEUR(WS-IDX) " " 
-                                     WS-SYMBOLE(WS-IDX)
-                 DISPLAY "------------------------------------"  
-
-              PERFORM 6010-READ-F-ASSU-DEB
-                 THRU 6010-READ-F-ASSU-FIN
-
-              END-PERFORM  
-
-           END-PERFORM.           
+              READ F-DATA-ASSURANCE
+                 AT END
+                    MOVE "O" TO WS-STOP
+                 NOT AT END
+                    ADD 1 TO WS-NB-LIGNES
+
+                    MOVE FS-ASSURANCE(1:8)   TO WS-NUM(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(10:14) TO WS-CODE(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(25:14) TO WS-CONTRAT(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(40:41) TO WS-NOM(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(82:8) TO WS-STATUT(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(91:8)
+                                       TO WS-DATE-ENTREE(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(100:8)
+                                       TO WS-DATE-SORTIE(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(109:9) TO WS-VALEUR(WS-NB-LIGNES)
+                    MOVE FS-ASSURANCE(119:4)
+                                       TO WS-SYMBOLE(WS-NB-LIGNES)
+
+                    DISPLAY "------------------------------------"
+                    DISPLAY "Ligne numero : " WS-NB-LIGNES
+                    DISPLAY "Numero : " WS-NUM(WS-NB-LIGNES)
+                    DISPLAY "Code : " WS-CODE(WS-NB-LIGNES)
+                    DISPLAY "Contrat : " WS-CONTRAT(WS-NB-LIGNES)
+                    DISPLAY "Nom : " WS-NOM(WS-NB-LIGNES)
+                    DISPLAY "Statut : " WS-STATUT(WS-NB-LIGNES)
+                    DISPLAY "Date entree : "
+                            WS-DATE-ENTREE(WS-NB-LIGNES)
+                    DISPLAY "Date sortie : "
+                            WS-DATE-SORTIE(WS-NB-LIGNES)
+                    DISPLAY "Valeur : " WS-VALEUR(WS-NB-LIGNES) " "
+                                        WS-SYMBOLE(WS-NB-LIGNES)
+                    DISPLAY "------------------------------------"
+              END-READ
+           END-PERFORM.
        6010-READ-F-ASSU-FIN.
            EXIT.
 
@@ -139,7 +196,7 @@
            MOVE "Contrat" TO WS-LIGNE-ED(25:14).
            MOVE "Nom" TO WS-LIGNE-ED(40:41).
            MOVE "Statut" TO WS-LIGNE-ED(82:8).
-           MOVE "Date E" TO WS-LIGNE-ED(82:8).
+           MOVE "Date E" TO WS-LIGNE-ED(91:8).
            MOVE "Date S" TO WS-LIGNE-ED(100:8).
            MOVE "Valeur" TO WS-LIGNE-ED(109:9).
 
@@ -158,7 +215,7 @@
               MOVE WS-CONTRAT(WS-IDX) TO WS-LIGNE-ED(25:14)
               MOVE WS-NOM(WS-IDX) TO WS-LIGNE-ED(40:41)
               MOVE WS-STATUT(WS-IDX) TO WS-LIGNE-ED(82:8)
-              MOVE WS-DATE-ENTREE(WS-IDX) TO WS-LIGNE-ED(82:8)
+              MOVE WS-DATE-ENTREE(WS-IDX) TO WS-LIGNE-ED(91:8)
               MOVE WS-DATE-SORTIE(WS-IDX) TO WS-LIGNE-ED(100:8)
               MOVE WS-VALEUR(WS-IDX) TO WS-LIGNE-ED(109:9)
               MOVE WS-SYMBOLE(WS-IDX) TO WS-LIGNE-ED(118:4)            
@@ -168,8 +225,19 @@
 
            END-PERFORM.
 
-           DISPLAY " IDX : " WS-IDX  
-           DISPLAY " NB-LIGNES : " WS-NB-LIGNES    
+           DISPLAY " IDX : " WS-IDX
+           DISPLAY " NB-LIGNES : " WS-NB-LIGNES
+
+      * Sous-totaux par statut et par devise
+           PERFORM 3200-TOTAUX-DEB
+              THRU 3200-TOTAUX-FIN.
+
+           PERFORM 3300-ECRIRE-TOTAUX-DEB
+              THRU 3300-ECRIRE-TOTAUX-FIN.
+
+      * Rapprochement avec le fichier maitre assurances.dat
+           PERFORM 3400-RECONCILIATION-DEB
+              THRU 3400-RECONCILIATION-FIN.
 
            PERFORM 6010-CLOSE-F-ASSU-OUT-DEB
               THRU 6010-CLOSE-F-ASSU-OUT-FIN.
@@ -206,9 +274,165 @@
            CLOSE F-DATA-ASSURANCE-OUT.
            DISPLAY "Fermeture OK".
        6010-CLOSE-F-ASSU-OUT-FIN.
-           EXIT. 
+           EXIT.
+
+
+      ******************************************************************
+      * ACCUMULATION DES TOTAUX PAR STATUT ET PAR SYMBOLE (DEVISE)
+      ******************************************************************
+       3200-TOTAUX-DEB.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-LIGNES
+
+               COMPUTE WS-VALEUR-NUM =
+                   FUNCTION NUMVAL(WS-VALEUR(WS-IDX))
+
+               MOVE "N" TO WS-STA-TROUVE
+               PERFORM VARYING WS-IDX-STA FROM 1 BY 1
+                       UNTIL WS-IDX-STA > WS-NB-STATUTS
+                   IF WS-STA-LIBELLE(WS-IDX-STA) = WS-STATUT(WS-IDX)
+                       SET WS-STA-EST-TROUVE TO TRUE
+                       ADD WS-VALEUR-NUM TO WS-STA-TOTAL(WS-IDX-STA)
+                       ADD 1 TO WS-STA-NB(WS-IDX-STA)
+                   END-IF
+               END-PERFORM
+               IF NOT WS-STA-EST-TROUVE
+                   ADD 1 TO WS-NB-STATUTS
+                   MOVE WS-STATUT(WS-IDX)
+                       TO WS-STA-LIBELLE(WS-NB-STATUTS)
+                   MOVE WS-VALEUR-NUM TO WS-STA-TOTAL(WS-NB-STATUTS)
+                   MOVE 1 TO WS-STA-NB(WS-NB-STATUTS)
+               END-IF
+
+               MOVE "N" TO WS-SYM-TROUVE
+               PERFORM VARYING WS-IDX-SYM FROM 1 BY 1
+                       UNTIL WS-IDX-SYM > WS-NB-SYMBOLES
+                   IF WS-SYM-LIBELLE(WS-IDX-SYM) = WS-SYMBOLE(WS-IDX)
+                       SET WS-SYM-EST-TROUVE TO TRUE
+                       ADD WS-VALEUR-NUM TO WS-SYM-TOTAL(WS-IDX-SYM)
+                       ADD 1 TO WS-SYM-NB(WS-IDX-SYM)
+                   END-IF
+               END-PERFORM
+               IF NOT WS-SYM-EST-TROUVE
+                   ADD 1 TO WS-NB-SYMBOLES
+                   MOVE WS-SYMBOLE(WS-IDX)
+                       TO WS-SYM-LIBELLE(WS-NB-SYMBOLES)
+                   MOVE WS-VALEUR-NUM TO WS-SYM-TOTAL(WS-NB-SYMBOLES)
+                   MOVE 1 TO WS-SYM-NB(WS-NB-SYMBOLES)
+               END-IF
+
+           END-PERFORM.
+       3200-TOTAUX-FIN.
+           EXIT.
 
+      ******************************************************************
+      * ECRITURE DES SOUS-TOTAUX DANS LE RAPPORT DE SYNTHESE
+      ******************************************************************
+       3300-ECRIRE-TOTAUX-DEB.
+           WRITE FS-ENR-ASSURANCE-OUT FROM WS-TIRET AFTER 1.
+           INITIALIZE WS-LIGNE-TOTAUX.
+           MOVE "TOTAUX PAR STATUT" TO WS-LIGNE-TOTAUX.
+           WRITE FS-ENR-ASSURANCE-OUT FROM WS-LIGNE-TOTAUX AFTER 1.
+
+           PERFORM VARYING WS-IDX-STA FROM 1 BY 1
+                   UNTIL WS-IDX-STA > WS-NB-STATUTS
+               MOVE WS-STA-TOTAL(WS-IDX-STA) TO WS-STA-TOTAL-ED
+               INITIALIZE WS-LIGNE-TOTAUX
+               STRING FUNCTION TRIM(WS-STA-LIBELLE(WS-IDX-STA))
+                      " : " WS-STA-TOTAL-ED
+                      " (" WS-STA-NB(WS-IDX-STA) " contrats)"
+                   INTO WS-LIGNE-TOTAUX
+               END-STRING
+               WRITE FS-ENR-ASSURANCE-OUT FROM WS-LIGNE-TOTAUX AFTER 1
+           END-PERFORM.
+
+           INITIALIZE WS-LIGNE-TOTAUX.
+           MOVE "TOTAUX PAR DEVISE" TO WS-LIGNE-TOTAUX.
+           WRITE FS-ENR-ASSURANCE-OUT FROM WS-LIGNE-TOTAUX AFTER 1.
+
+           PERFORM VARYING WS-IDX-SYM FROM 1 BY 1
+                   UNTIL WS-IDX-SYM > WS-NB-SYMBOLES
+               MOVE WS-SYM-TOTAL(WS-IDX-SYM) TO WS-SYM-TOTAL-ED
+               INITIALIZE WS-LIGNE-TOTAUX
+               STRING FUNCTION TRIM(WS-SYM-LIBELLE(WS-IDX-SYM))
+                      " : " WS-SYM-TOTAL-ED
+                      " (" WS-SYM-NB(WS-IDX-SYM) " contrats)"
+                   INTO WS-LIGNE-TOTAUX
+               END-STRING
+               WRITE FS-ENR-ASSURANCE-OUT FROM WS-LIGNE-TOTAUX AFTER 1
+           END-PERFORM.
+       3300-ECRIRE-TOTAUX-FIN.
+           EXIT.
+
+      ******************************************************************
+      * RAPPROCHEMENT DES NUMEROS DE CONTRAT ENTRE DATASSUR.CSV
+      * ET LE FICHIER MAITRE ASSURANCES.DAT
+      ******************************************************************
+       3400-RECONCILIATION-DEB.
+           OPEN INPUT F-ASSURANCES-DAT.
+
+           PERFORM UNTIL WS-FIN-DAT
+               READ F-ASSURANCES-DAT NEXT RECORD
+                   AT END
+                       SET WS-FIN-DAT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-CONTRATS-DAT
+                       MOVE FS-DAT-CODE-CONTRAT
+                           TO WS-DAT-CONTRAT(WS-NB-CONTRATS-DAT)
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-ASSURANCES-DAT.
 
-      
+           WRITE FS-ENR-ASSURANCE-OUT FROM WS-TIRET AFTER 1.
+           INITIALIZE WS-LIGNE-RECONC.
+           MOVE "RAPPROCHEMENT DATASSUR.CSV / ASSURANCES.DAT"
+               TO WS-LIGNE-RECONC.
+           WRITE FS-ENR-ASSURANCE-OUT FROM WS-LIGNE-RECONC AFTER 1.
+
+      * Contrats presents dans datassur.csv mais absents du maitre
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NB-LIGNES
+               MOVE "N" TO WS-FLAG-DAT-TROUVE
+               PERFORM VARYING WS-IDX-DAT FROM 1 BY 1
+                       UNTIL WS-IDX-DAT > WS-NB-CONTRATS-DAT
+                   IF WS-DAT-CONTRAT(WS-IDX-DAT) = WS-NUM(WS-IDX)
+                       SET WS-DAT-EST-TROUVE TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT WS-DAT-EST-TROUVE
+                   INITIALIZE WS-LIGNE-RECONC
+                   STRING "Contrat " FUNCTION TRIM(WS-NUM(WS-IDX))
+                          " absent de assurances.dat"
+                       INTO WS-LIGNE-RECONC
+                   END-STRING
+                   WRITE FS-ENR-ASSURANCE-OUT
+                                FROM WS-LIGNE-RECONC AFTER 1
+               END-IF
+           END-PERFORM.
+
+      * Contrats presents dans assurances.dat mais absents de datassur
+           PERFORM VARYING WS-IDX-DAT FROM 1 BY 1
+                   UNTIL WS-IDX-DAT > WS-NB-CONTRATS-DAT
+               MOVE "N" TO WS-FLAG-CSV-TROUVE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-NB-LIGNES
+                   IF WS-NUM(WS-IDX) = WS-DAT-CONTRAT(WS-IDX-DAT)
+                       SET WS-CSV-EST-TROUVE TO TRUE
+                   END-IF
+               END-PERFORM
+               IF NOT WS-CSV-EST-TROUVE
+                   INITIALIZE WS-LIGNE-RECONC
+                   STRING "Contrat "
+                          FUNCTION TRIM(WS-DAT-CONTRAT(WS-IDX-DAT))
+                          " absent de datassur.csv"
+                       INTO WS-LIGNE-RECONC
+                   END-STRING
+                   WRITE FS-ENR-ASSURANCE-OUT
+                                FROM WS-LIGNE-RECONC AFTER 1
+               END-IF
+           END-PERFORM.
+       3400-RECONCILIATION-FIN.
+           EXIT.
 
 

@@ -8,13 +8,14 @@
       * Version   : 1.0                                               *
       * Auteur    : Vincent-Cmd1                                      *
       * Création  : 11/06/2025                                        *
-      * Révision  : 11/06/2025                                        *
+      * Révision  : 09/08/2026                                        *
       *                                                                *
       * DESCRIPTION :                                                  *
       * Ce programme lit un fichier de données utilisateur contenant  *
       * des informations (ID, nom, email) et effectue une validation  *
-      * des adresses email via un sous-programme externe. Les erreurs *
-      * de validation sont consignées dans un fichier de log.         *
+      * des adresses email et des identifiants via deux sous-         *
+      * programmes externes. Les erreurs de validation sont           *
+      * consignées dans un fichier de log.                            *
       *                                                                *
       * FICHIERS UTILISÉS :                                            *
       * - Entrée  : user.dat (données utilisateur à valider)          *
@@ -27,6 +28,7 @@
       *                                                                *
       * MODULES EXTERNES :                                             *
       * - validate : Sous-programme de validation des emails          *
+      * - valid-id : Sous-programme de validation du format de l'ID  *
       *                                                                *
       * LIMITATIONS :                                                  *
       * - Maximum 999 enregistrements utilisateur                     *
@@ -128,26 +130,32 @@
       * TABLE DES ERREURS DE VALIDATION                                *
       * Stockage temporaire des enregistrements en erreur avant        *
       * écriture dans le fichier de log                                *
-      *----------------------------------------------------------------*  
+      * Un même enregistrement peut être signalé une fois pour l'email
+      * et une fois pour l'identifiant, d'où une capacité doublée par
+      * rapport à TAB-DATA-USER (999 enregistrements, 2 erreurs max.
+      * chacun)
+      *----------------------------------------------------------------*
        01  TAB-DATA-USER-ERREUR.
-           05 WS-USER-ERREUR OCCURS 999 TIMES.
+           05 WS-USER-ERREUR OCCURS 1998 TIMES.
                10 WS-NUM-LIGNE-ERREUR       PIC 9(04).
                10 WS-ID-ERREUR              PIC 9(10).
                10 WS-NOM-ERREUR             PIC X(46).
                10 WS-EMAIL-ERREUR           PIC X(30).
+               10 WS-MOTIF-ERREUR           PIC X(20).
 
       *----------------------------------------------------------------*
-      * STRUCTURE DE COMMUNICATION AVEC LE SOUS-PROGRAMME              *
-      * Variables utilisées pour passer les données au module          *
-      * de validation externe                                           *
+      * STRUCTURE DE COMMUNICATION AVEC LES SOUS-PROGRAMMES            *
+      * Variables utilisées pour passer les données aux modules        *
+      * de validation externes (email et identifiant)                  *
       *----------------------------------------------------------------*
        01  WS-USER-DATA.
            05 WS-ID-USER                    PIC X(10).
            05 WS-NOM-USER                   PIC X(46).
            05 WS-EMAIL-USER                 PIC X(30).
 
-      *    Compteur retourné par le sous-programme de validation
-       01 WS-COUNT                          PIC 9(02).   
+      *    Compteurs retournés par les sous-programmes de validation
+       01 WS-COUNT                          PIC 9(02).
+       01 WS-COUNT-ID                       PIC 9(02).
 
       *----------------------------------------------------------------*
       * VARIABLES DE TRAVAIL POUR LES CALCULS ET INDEXATION            *
@@ -156,6 +164,8 @@
            05 WS-IDX                        PIC 9(04)    VALUE ZEROS.
            05 WS-LIGNE-ERREUR               PIC X(100)   VALUE SPACE.
            05 WS-NB-ERREURS                 PIC 9(04)    VALUE ZEROS.
+           05 WS-TAUX-ERREUR                PIC 9(03)V99 VALUE ZEROS.
+           05 WS-TAUX-ERREUR-ED             PIC ZZ9,99.
 
       ****************************************************************** 
        PROCEDURE DIVISION.    
@@ -394,30 +404,73 @@
        6320-WRITE-F-USER-OUTPUT-DEB.
       *----------------------------------------------------------------*
       * Génération du fichier de log des erreurs de validation         *
-      * Format : [Ligne XXX] Erreur : Email invalide - email@domain    *
-      * Parcours de toutes les erreurs stockées en mémoire             *
+      * En-tête : nombre d'utilisateurs traités/en erreur, taux        *
+      * Corps   : Format [Ligne XXX] Erreur : Email invalide - email   *
+      * Pied    : rappel du nombre total d'erreurs consignées          *
       *----------------------------------------------------------------*
 
+      * Calcul du taux d'erreur (pourcentage d'enregistrements en
+      * erreur par rapport au nombre total d'enregistrements traités)
+           MOVE ZERO TO WS-TAUX-ERREUR.
+           IF WS-IDX > 0
+               COMPUTE WS-TAUX-ERREUR ROUNDED =
+                   (WS-NB-ERREURS / WS-IDX) * 100
+           END-IF.
+
+      * En-tête du fichier de log
+           MOVE SPACES TO WS-LIGNE-ERREUR.
+           STRING "Utilisateurs traites : " WS-IDX
+               INTO WS-LIGNE-ERREUR
+           END-STRING.
+           WRITE FS-ENR-USER-OUTPUT FROM WS-LIGNE-ERREUR.
+
+           MOVE SPACES TO WS-LIGNE-ERREUR.
+           STRING "Utilisateurs en erreur : " WS-NB-ERREURS
+               INTO WS-LIGNE-ERREUR
+           END-STRING.
+           WRITE FS-ENR-USER-OUTPUT FROM WS-LIGNE-ERREUR.
+
+           MOVE WS-TAUX-ERREUR TO WS-TAUX-ERREUR-ED.
+           MOVE SPACES TO WS-LIGNE-ERREUR.
+           STRING "Taux d'erreur : " WS-TAUX-ERREUR-ED "%"
+               INTO WS-LIGNE-ERREUR
+           END-STRING.
+           WRITE FS-ENR-USER-OUTPUT FROM WS-LIGNE-ERREUR.
+
+           MOVE ALL "-" TO WS-LIGNE-ERREUR.
+           WRITE FS-ENR-USER-OUTPUT FROM WS-LIGNE-ERREUR.
+
       * Boucle sur toutes les erreurs détectées pendant la validation
-           PERFORM VARYING WS-IDX FROM 1 BY 1 
+           PERFORM VARYING WS-IDX FROM 1 BY 1
                                    UNTIL WS-IDX > WS-NB-ERREURS
 
       * Initialisation de la ligne de log
                MOVE SPACES TO WS-LIGNE-ERREUR
 
       * Construction du message d'erreur formaté
-               STRING "[Ligne " 
-                   WS-NUM-LIGNE-ERREUR(WS-IDX) 
-                   "] Erreur : Email invalide - " 
-                   WS-EMAIL-ERREUR(WS-IDX)
+               STRING "[Ligne "
+                   WS-NUM-LIGNE-ERREUR(WS-IDX)
+                   "] Erreur : "
+                   FUNCTION TRIM(WS-MOTIF-ERREUR(WS-IDX))
+                   " - " WS-EMAIL-ERREUR(WS-IDX)
                    INTO WS-LIGNE-ERREUR
                END-STRING
 
       * Écriture de la ligne dans le fichier de log
                WRITE FS-ENR-USER-OUTPUT FROM WS-LIGNE-ERREUR
-               
+
            END-PERFORM.
 
+      * Pied du fichier de log
+           MOVE ALL "-" TO WS-LIGNE-ERREUR.
+           WRITE FS-ENR-USER-OUTPUT FROM WS-LIGNE-ERREUR.
+
+           MOVE SPACES TO WS-LIGNE-ERREUR.
+           STRING "Total erreurs consignees : " WS-NB-ERREURS
+               INTO WS-LIGNE-ERREUR
+           END-STRING.
+           WRITE FS-ENR-USER-OUTPUT FROM WS-LIGNE-ERREUR.
+
        6320-WRITE-F-USER-OUTPUT-FIN.
            EXIT.
 
@@ -428,22 +481,27 @@
 
        7010-VALIDATION-F-USER-INPUT-DEB.
       *----------------------------------------------------------------*
-      * Validation des données utilisateur via sous-programme externe  *
-      * - Préparation des données pour le module de validation         *
-      * - Appel du sous-programme 'validate'                           *
-      * - Traitement du code de retour et stockage des erreurs         *
+      * Validation des données utilisateur via sous-programmes externes*
+      * - Préparation des données pour les modules de validation       *
+      * - Appel du sous-programme 'validate' (email)                   *
+      * - Appel du sous-programme 'valid-id' (identifiant)             *
+      * - Traitement des codes de retour et stockage des erreurs       *
       *----------------------------------------------------------------*
-      
-      * Préparation des données pour le sous-programme
+
+      * Préparation des données pour les sous-programmes
            MOVE WS-ID(WS-IDX)           TO WS-ID-USER.
            MOVE WS-NOM(WS-IDX)          TO WS-NOM-USER.
            MOVE WS-EMAIL(WS-IDX)        TO WS-EMAIL-USER.
-       
-      * Appel du sous-programme de validation externe
+
+      * Appel du sous-programme de validation d'email
       * WS-COUNT retourne : 1 = valide, autre = invalide
            CALL 'validate' USING WS-USER-DATA WS-COUNT.
 
-      * Traitement du résultat de validation
+      * Appel du sous-programme de validation d'identifiant
+      * WS-COUNT-ID retourne : 1 = valide, autre = invalide
+           CALL 'valid-id' USING WS-ID-USER WS-COUNT-ID.
+
+      * Traitement du résultat de validation de l'email
            IF WS-COUNT NOT EQUAL 1
       * Incrémentation du compteur d'erreurs
                ADD 1 TO WS-NB-ERREURS
@@ -452,10 +510,26 @@
                MOVE WS-ID-USER     TO WS-ID-ERREUR(WS-NB-ERREURS)
                MOVE WS-NOM-USER    TO WS-NOM-ERREUR(WS-NB-ERREURS)
                MOVE WS-EMAIL-USER  TO WS-EMAIL-ERREUR(WS-NB-ERREURS)
+               MOVE "Email invalide"
+                                   TO WS-MOTIF-ERREUR(WS-NB-ERREURS)
+           END-IF.
+
+      * Traitement du résultat de validation de l'identifiant
+           IF WS-COUNT-ID NOT EQUAL 1
+      * Incrémentation du compteur d'erreurs
+               ADD 1 TO WS-NB-ERREURS
+      * Stockage des informations d'erreur pour le log
+               MOVE WS-IDX         TO WS-NUM-LIGNE-ERREUR(WS-NB-ERREURS)
+               MOVE WS-ID-USER     TO WS-ID-ERREUR(WS-NB-ERREURS)
+               MOVE WS-NOM-USER    TO WS-NOM-ERREUR(WS-NB-ERREURS)
+               MOVE WS-EMAIL-USER  TO WS-EMAIL-ERREUR(WS-NB-ERREURS)
+               MOVE "ID invalide"
+                                   TO WS-MOTIF-ERREUR(WS-NB-ERREURS)
            END-IF.
 
-      * Réinitialisation du compteur pour le prochain appel
+      * Réinitialisation des compteurs pour le prochain appel
               MOVE 0 to WS-COUNT.
+              MOVE 0 to WS-COUNT-ID.
 
        7010-VALIDATION-F-USER-INPUT-FIN.
            EXIT.

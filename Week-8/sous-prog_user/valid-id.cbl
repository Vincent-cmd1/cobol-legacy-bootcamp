@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. valid-id.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      * Caractere en cours d'analyse et index de boucle
+       01  WS-CHAR               PIC X.
+       01  WS-I                  PIC 99         VALUE ZERO.
+
+      * Drapeau de validite : Y = identifiant conforme, N = invalide
+       01  WS-ID-VALIDE          PIC X          VALUE 'Y'.
+           88 WS-EST-VALIDE                     VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LK-ID-USER            PIC X(10).
+
+       01  LK-COUNT              PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-ID-USER LK-COUNT.
+
+           MOVE 'Y' TO WS-ID-VALIDE.
+
+      * Un identifiant conforme ne comporte que des chiffres et n'est
+      * pas entierement a zero.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
+               MOVE LK-ID-USER(WS-I:1) TO WS-CHAR
+               IF WS-CHAR IS NOT NUMERIC
+                   MOVE 'N' TO WS-ID-VALIDE
+               END-IF
+           END-PERFORM.
+
+           IF LK-ID-USER = "0000000000"
+               MOVE 'N' TO WS-ID-VALIDE
+           END-IF.
+
+           IF WS-EST-VALIDE
+               MOVE 1 TO LK-COUNT
+           ELSE
+               MOVE 0 TO LK-COUNT
+           END-IF.
+
+       END PROGRAM valid-id.

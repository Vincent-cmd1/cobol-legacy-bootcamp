@@ -5,6 +5,23 @@
 
        WORKING-STORAGE SECTION.
 
+      * Email trim et sa longueur reelle
+       01  WS-EMAIL-TRIM         PIC X(30).
+       01  WS-EMAIL-LEN          PIC 99         VALUE ZERO.
+
+      * Caractere en cours d'analyse et index de boucle
+       01  WS-CHAR               PIC X.
+       01  WS-I                  PIC 99         VALUE ZERO.
+
+      * Position du seul "@" attendu et du premier "." qui le suit
+       01  WS-NB-ARROBASE        PIC 99         VALUE ZERO.
+       01  WS-NB-ESPACES         PIC 99         VALUE ZERO.
+       01  WS-POS-ARROBASE       PIC 99         VALUE ZERO.
+       01  WS-POS-POINT          PIC 99         VALUE ZERO.
+
+      * Drapeau de validite : Y = email conforme, N = invalide
+       01  WS-EMAIL-VALIDE       PIC X          VALUE 'N'.
+           88 WS-EST-VALIDE                     VALUE 'Y'.
 
        LINKAGE SECTION.
        01  LK-USER-DATA.
@@ -16,6 +33,50 @@
 
        PROCEDURE DIVISION USING LK-USER-DATA LK-COUNT.
 
-           INSPECT LK-EMAIL-USER TALLYING LK-COUNT FOR ALL "@".
+           MOVE FUNCTION TRIM(LK-EMAIL-USER) TO WS-EMAIL-TRIM.
+           COMPUTE WS-EMAIL-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LK-EMAIL-USER)).
+
+           MOVE ZERO TO WS-NB-ARROBASE.
+           MOVE ZERO TO WS-NB-ESPACES.
+           MOVE ZERO TO WS-POS-ARROBASE.
+           MOVE ZERO TO WS-POS-POINT.
+
+      * Analyse caractere par caractere pour reperer le "@" unique,
+      * un "." apres celui-ci et l'absence d'espace dans l'email.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-EMAIL-LEN
+               MOVE WS-EMAIL-TRIM(WS-I:1) TO WS-CHAR
+               IF WS-CHAR = "@"
+                   ADD 1 TO WS-NB-ARROBASE
+                   MOVE WS-I TO WS-POS-ARROBASE
+               END-IF
+               IF WS-CHAR = SPACE
+                   ADD 1 TO WS-NB-ESPACES
+               END-IF
+               IF WS-CHAR = "."
+                  AND WS-POS-ARROBASE > 0
+                  AND WS-I > WS-POS-ARROBASE
+                  AND WS-POS-POINT = 0
+                   MOVE WS-I TO WS-POS-POINT
+               END-IF
+           END-PERFORM.
+
+           MOVE 'N' TO WS-EMAIL-VALIDE.
+           IF WS-EMAIL-LEN > 0
+              AND WS-NB-ARROBASE = 1
+              AND WS-NB-ESPACES = 0
+              AND WS-POS-ARROBASE > 1
+              AND WS-POS-ARROBASE < WS-EMAIL-LEN
+              AND WS-POS-POINT > WS-POS-ARROBASE + 1
+              AND WS-POS-POINT < WS-EMAIL-LEN
+               SET WS-EST-VALIDE TO TRUE
+           END-IF.
+
+           IF WS-EST-VALIDE
+               MOVE 1 TO LK-COUNT
+           ELSE
+               MOVE 0 TO LK-COUNT
+           END-IF.
 
        END PROGRAM validate.

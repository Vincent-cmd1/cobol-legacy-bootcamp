@@ -0,0 +1,279 @@
+      ******************************************************************
+      * PROGRAMME : LOT-NOCTURNE
+      * AUTEUR    : Vincent-Cmd1
+      * DATE      : 09-08-2026
+      *
+      * OBJET     : Enchaîne dans l'ordre les trois traitements du lot
+      *             nocturne :
+      *               1) rupture-stock   (analyse de l'inventaire)
+      *               2) eleve-reussite  (résultats des élèves)
+      *               3) bulletin-gen    (bulletins de notes)
+      *
+      *             Chaque étape est un programme autonome, invoqué
+      *             par CALL. Le RETURN-CODE positionné par l'étape
+      *             appelée est contrôlé après chaque CALL : en cas
+      *             d'échec, le lot s'arrête et affiche clairement
+      *             quelle étape a échoué, au lieu de laisser les
+      *             étapes suivantes s'exécuter sur des données
+      *             incomplètes.
+      *
+      * REPRISE   : La dernière étape terminée avec succès est
+      *             notée dans le fichier de reprise
+      *             CHECKPOINT-LOT.TXT.
+      *             Si le lot est relancé après un échec, les étapes
+      *             validées ne sont pas rejouées : le traitement
+      *             reprend directement à l'étape qui avait échoué.
+      *             Une fois les trois étapes terminées avec succès,
+      *             le fichier de reprise est remis à zéro pour la
+      *             prochaine exécution du lot.
+      *
+      * FICHIERS  :
+      *   - CHECKPOINT-LOT.TXT : numéro de la dernière étape validée
+      *   - LOT-NOCTURNE.FLG   : fichier témoin, présent le temps du
+      *                          lot, pour signaler aux étapes
+      *                          appelées de sauter leurs saisies
+      *                          interactives
+      *
+      * MODIFICATION : 09/08/2026 - Pose et retrait du fichier témoin
+      *                 LOT-NOCTURNE.FLG, pour que les étapes appelées
+      *                 s'exécutent sans intervention au clavier.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lot-nocturne.
+       AUTHOR. Vincent-Cmd1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier de reprise, contient un seul chiffre : le numéro de la
+      * dernière étape du lot terminée avec succès (0 = aucune)
+           SELECT F-CHECKPOINT ASSIGN TO "checkpoint-lot.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+      * Fichier témoin signalant aux étapes appelées qu'elles
+      * s'exécutent dans le lot nocturne : présent le temps du lot,
+      * il leur permet de sauter leurs saisies interactives (le lot
+      * doit pouvoir tourner sans opérateur au clavier)
+           SELECT F-LOT-FLAG ASSIGN TO "lot-nocturne.flg"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOT-FLAG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-CHECKPOINT.
+       01 FS-ENR-CHECKPOINT           PIC 9(01).
+
+       FD F-LOT-FLAG.
+       01 FS-ENR-LOT-FLAG             PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+      * Numéro de la dernière étape terminée avec succès lors d'une
+      * exécution précédente (0 = lot jamais lancé, ou déjà remis
+      * à zéro)
+       01 WS-DERNIERE-ETAPE-OK        PIC 9(01) VALUE ZERO.
+
+      * Code retour de l'ouverture du fichier de reprise (peut ne pas
+      * encore exister lors du tout premier lancement du lot)
+       01 WS-FS-CHECKPOINT            PIC X(02).
+
+      * Code retour du fichier témoin de mode batch, et nom de ce
+      * fichier tel que le voient les étapes appelées (passé à
+      * CBL_DELETE_FILE, qui exige une zone alphanumérique)
+       01 WS-FS-LOT-FLAG              PIC X(02).
+       01 WS-NOM-LOT-FLAG          PIC X(20) VALUE "lot-nocturne.flg".
+       01 WS-RC-DELETE-FLAG           PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * COMPOSANT PRINCIPAL : enchaînement des trois étapes du lot
+      ******************************************************************
+       0000-TRT-PRINCIPAL-DEB.
+
+      * Pose du fichier témoin de mode batch, le temps du lot, pour
+      * que les étapes appelées sautent leurs saisies interactives
+           PERFORM 4000-CREER-LOT-FLAG-DEB
+              THRU 4000-CREER-LOT-FLAG-FIN.
+
+      * Lecture du fichier de reprise pour savoir où reprendre
+           PERFORM 1000-LIRE-CHECKPOINT-DEB
+              THRU 1000-LIRE-CHECKPOINT-FIN.
+
+           IF WS-DERNIERE-ETAPE-OK < 1
+               PERFORM 2010-ETAPE-RUPTURE-STOCK-DEB
+                  THRU 2010-ETAPE-RUPTURE-STOCK-FIN
+           ELSE
+               DISPLAY "Etape 1/3 (rupture-stock) deja validee, "
+                       "reprise a l'etape suivante."
+           END-IF.
+
+           IF WS-DERNIERE-ETAPE-OK < 2
+               PERFORM 2020-ETAPE-ELEVE-REUSSITE-DEB
+                  THRU 2020-ETAPE-ELEVE-REUSSITE-FIN
+           ELSE
+               DISPLAY "Etape 2/3 (eleve-reussite) deja validee, "
+                       "reprise a l'etape suivante."
+           END-IF.
+
+           IF WS-DERNIERE-ETAPE-OK < 3
+               PERFORM 2030-ETAPE-BULLETIN-GEN-DEB
+                  THRU 2030-ETAPE-BULLETIN-GEN-FIN
+           ELSE
+               DISPLAY "Etape 3/3 (bulletin-gen) deja validee."
+           END-IF.
+
+      * Les trois étapes sont validées : le lot est terminé, on remet
+      * le fichier de reprise à zéro pour la prochaine exécution
+           MOVE ZERO TO WS-DERNIERE-ETAPE-OK.
+           PERFORM 3000-ECRIRE-CHECKPOINT-DEB
+              THRU 3000-ECRIRE-CHECKPOINT-FIN.
+
+           DISPLAY "************************************".
+           DISPLAY "*   LOT NOCTURNE TERMINE AVEC       *".
+           DISPLAY "*   SUCCES (3/3 ETAPES)             *".
+           DISPLAY "************************************".
+
+      * Retrait du fichier témoin, le lot étant terminé
+           PERFORM 4010-SUPPRIMER-LOT-FLAG-DEB
+              THRU 4010-SUPPRIMER-LOT-FLAG-FIN.
+
+       0000-TRT-PRINCIPAL-FIN.
+           EXIT.
+
+           MOVE 0 TO RETURN-CODE.
+           GOBACK.
+
+      ******************************************************************
+      * FICHIER TÉMOIN DE MODE BATCH
+      ******************************************************************
+      * Crée le fichier témoin (vide) au tout début du lot ; les
+      * programmes appelés le détectent en tentant de l'ouvrir
+       4000-CREER-LOT-FLAG-DEB.
+           OPEN OUTPUT F-LOT-FLAG.
+           CLOSE F-LOT-FLAG.
+       4000-CREER-LOT-FLAG-FIN.
+           EXIT.
+
+      * Supprime le fichier témoin à la fin du lot (succès ou
+      * échec), pour qu'une exécution manuelle ultérieure d'une
+      * étape ne le trouve pas encore présent et ne saute pas ses
+      * saisies à tort
+       4010-SUPPRIMER-LOT-FLAG-DEB.
+           CALL "CBL_DELETE_FILE" USING WS-NOM-LOT-FLAG
+               RETURNING WS-RC-DELETE-FLAG.
+       4010-SUPPRIMER-LOT-FLAG-FIN.
+           EXIT.
+
+      ******************************************************************
+      * LECTURE DU CHECKPOINT DE REPRISE
+      ******************************************************************
+      * Le fichier peut ne pas exister lors du tout premier lancement ;
+      * dans ce cas on repart de zéro (aucune étape validée)
+       1000-LIRE-CHECKPOINT-DEB.
+           MOVE ZERO TO WS-DERNIERE-ETAPE-OK.
+           OPEN INPUT F-CHECKPOINT.
+           IF WS-FS-CHECKPOINT = "00"
+               READ F-CHECKPOINT
+                   NOT AT END
+                       MOVE FS-ENR-CHECKPOINT TO WS-DERNIERE-ETAPE-OK
+               END-READ
+               CLOSE F-CHECKPOINT
+           END-IF.
+
+           IF WS-DERNIERE-ETAPE-OK > 0
+               DISPLAY "Reprise du lot nocturne apres l'etape "
+                       WS-DERNIERE-ETAPE-OK " deja validee."
+           END-IF.
+       1000-LIRE-CHECKPOINT-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ÉCRITURE DU CHECKPOINT DE REPRISE
+      ******************************************************************
+      * Enregistre WS-DERNIERE-ETAPE-OK comme dernière étape validée
+       3000-ECRIRE-CHECKPOINT-DEB.
+           OPEN OUTPUT F-CHECKPOINT.
+           MOVE WS-DERNIERE-ETAPE-OK TO FS-ENR-CHECKPOINT.
+           WRITE FS-ENR-CHECKPOINT.
+           CLOSE F-CHECKPOINT.
+       3000-ECRIRE-CHECKPOINT-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ÉTAPE 1/3 : ANALYSE DE L'INVENTAIRE (RUPTURE-STOCK)
+      ******************************************************************
+       2010-ETAPE-RUPTURE-STOCK-DEB.
+           DISPLAY "Etape 1/3 : rupture-stock...".
+           CALL "rupture-stock".
+           IF RETURN-CODE NOT = 0
+               DISPLAY "/!\ ECHEC etape 1/3 (rupture-stock), "
+                       "code retour : " RETURN-CODE " /!\"
+               DISPLAY "Lot nocturne interrompu. Corriger l'erreur "
+                       "puis relancer : la reprise repartira de "
+                       "cette meme etape."
+               PERFORM 9999-ARRET-ECHEC-DEB
+                  THRU 9999-ARRET-ECHEC-FIN
+           END-IF.
+           MOVE 1 TO WS-DERNIERE-ETAPE-OK.
+           PERFORM 3000-ECRIRE-CHECKPOINT-DEB
+              THRU 3000-ECRIRE-CHECKPOINT-FIN.
+       2010-ETAPE-RUPTURE-STOCK-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ÉTAPE 2/3 : RÉSULTATS DES ÉLÈVES (ELEVE-REUSSITE)
+      ******************************************************************
+       2020-ETAPE-ELEVE-REUSSITE-DEB.
+           DISPLAY "Etape 2/3 : eleve-reussite...".
+           CALL "eleve-reussite".
+           IF RETURN-CODE NOT = 0
+               DISPLAY "/!\ ECHEC etape 2/3 (eleve-reussite), "
+                       "code retour : " RETURN-CODE " /!\"
+               DISPLAY "Lot nocturne interrompu. Corriger l'erreur "
+                       "puis relancer : la reprise repartira de "
+                       "cette meme etape."
+               PERFORM 9999-ARRET-ECHEC-DEB
+                  THRU 9999-ARRET-ECHEC-FIN
+           END-IF.
+           MOVE 2 TO WS-DERNIERE-ETAPE-OK.
+           PERFORM 3000-ECRIRE-CHECKPOINT-DEB
+              THRU 3000-ECRIRE-CHECKPOINT-FIN.
+       2020-ETAPE-ELEVE-REUSSITE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ÉTAPE 3/3 : GÉNÉRATION DES BULLETINS (BULLETIN-GEN)
+      ******************************************************************
+       2030-ETAPE-BULLETIN-GEN-DEB.
+           DISPLAY "Etape 3/3 : bulletin-gen...".
+           CALL "bulletin-gen".
+           IF RETURN-CODE NOT = 0
+               DISPLAY "/!\ ECHEC etape 3/3 (bulletin-gen), "
+                       "code retour : " RETURN-CODE " /!\"
+               DISPLAY "Lot nocturne interrompu. Corriger l'erreur "
+                       "puis relancer : la reprise repartira de "
+                       "cette meme etape."
+               PERFORM 9999-ARRET-ECHEC-DEB
+                  THRU 9999-ARRET-ECHEC-FIN
+           END-IF.
+           MOVE 3 TO WS-DERNIERE-ETAPE-OK.
+           PERFORM 3000-ECRIRE-CHECKPOINT-DEB
+              THRU 3000-ECRIRE-CHECKPOINT-FIN.
+       2030-ETAPE-BULLETIN-GEN-FIN.
+           EXIT.
+
+      ******************************************************************
+      * ARRÊT DU LOT EN CAS D'ÉCHEC D'UNE ÉTAPE
+      ******************************************************************
+       9999-ARRET-ECHEC-DEB.
+           PERFORM 4010-SUPPRIMER-LOT-FLAG-DEB
+              THRU 4010-SUPPRIMER-LOT-FLAG-FIN.
+           MOVE 8 TO RETURN-CODE.
+           GOBACK.
+       9999-ARRET-ECHEC-FIN.
+           EXIT.

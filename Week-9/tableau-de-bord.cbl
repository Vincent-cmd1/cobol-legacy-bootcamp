@@ -0,0 +1,283 @@
+      ******************************************************************
+      * PROGRAMME : TABLEAU-DE-BORD
+      * AUTEUR    : Vincent-Cmd1
+      * DATE      : 09-08-2026
+      *
+      * OBJET     : Ouvre en une seule passe l'inventaire, les élèves
+      *             et les contrats d'assurance, et affiche à l'écran
+      *             un résumé combiné (rupture de stock, réussite,
+      *             contrats actifs) au lieu de devoir lancer et lire
+      *             séparément rupture-stock, eleve-reussite et
+      *             assurances chaque jour.
+      *
+      * FICHIERS  :
+      *   - F-INVENTAIRE  : inventaire.txt   (entrée, indexé)
+      *   - F-ELEVES      : eleves.txt       (entrée, indexé)
+      *   - F-ASSURANCES  : assurances.dat   (entrée, indexé)
+      *
+      * REMARQUE  : Les seuils de rupture et de réussite reprennent
+      *             les valeurs par défaut de rupture-stock.cbl et
+      *             eleve-reussite.cbl (respectivement 5 et 10) ; ce
+      *             tableau de bord n'a pas vocation à les redéfinir,
+      *             seulement à donner un instantané rapide.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. tableau-de-bord.
+       AUTHOR. Vincent-Cmd1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      * Fichier d'inventaire, indexé par nom de produit (cf. rupture-
+      * stock.cbl, propriétaire de ce fichier)
+           SELECT F-INVENTAIRE ASSIGN TO "inventaire.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PRODUIT
+               FILE STATUS IS WS-FS-INVENTAIRE.
+
+      * Fichier des élèves, indexé par prénom, comme déclaré
+      * dans eleve-reussite.cbl
+           SELECT F-ELEVES ASSIGN TO "eleves.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-PRENOM
+               FILE STATUS IS WS-FS-ELEVES.
+
+      * Fichier des contrats, indexé par code contrat (cf.
+      * assurances.cbl, propriétaire de ce fichier)
+           SELECT F-ASSURANCES ASSIGN TO "assurances.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FS-CODE-CONTRAT
+               FILE STATUS IS WS-FS-ASSURANCES.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD F-INVENTAIRE.
+       01 FS-ENR-INVENTAIRE.
+           05 FS-PRODUIT             PIC X(10).
+           05 FS-STOCK               PIC 9(05).
+
+       FD F-ELEVES.
+       01 FS-ENR-ELEVES.
+           05 FS-PRENOM              PIC X(10).
+           05 FS-NOTE                PIC 9(02).
+
+      * Seule FS-STATUT nous intéresse ici, mais l'enregistrement
+      * complet est repris tel que déclaré dans assurances.cbl pour
+      * respecter l'alignement des colonnes du fichier
+       FD F-ASSURANCES.
+       01 FS-ENR-ASSURANCES.
+           05 FS-CODE-CONTRAT             PIC X(08).
+           05 FILLER                      PIC X(01).
+           05 FS-NOM-CONTRAT              PIC X(14).
+           05 FILLER                      PIC X(01).
+           05 FS-NOM-PRODUIT              PIC X(14).
+           05 FILLER                      PIC X(01).
+           05 FS-NOM-CLIENT               PIC X(41).
+           05 FILLER                      PIC X(01).
+           05 FS-STATUT                   PIC X(08).
+           05 FILLER                      PIC X(01).
+           05 FS-DATE-DEBUT               PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 FS-DATE-FIN                 PIC 9(08).
+           05 FILLER                      PIC X(01).
+           05 FS-MONTANT                  PIC 9(07)V9(02).
+           05 FILLER                      PIC X(01).
+           05 FS-DEVISE                   PIC X(04).
+
+       WORKING-STORAGE SECTION.
+
+      * Seuil de rupture de stock (cf. WS-SEUIL-REAPPRO par défaut
+      * dans rupture-stock.cbl)
+       01 WS-SEUIL-REAPPRO           PIC 9(02) VALUE 5.
+
+      * Seuil de réussite (cf. WS-SEUIL-REUSSITE par défaut dans
+      * eleve-reussite.cbl)
+       01 WS-SEUIL-REUSSITE          PIC 9(02) VALUE 10.
+
+      * Compteurs du résumé combiné
+       01 WS-NB-PRODUITS             PIC 9(05) VALUE ZERO.
+       01 WS-NB-RUPTURE              PIC 9(05) VALUE ZERO.
+       01 WS-NB-ELEVES               PIC 9(05) VALUE ZERO.
+       01 WS-NB-REUSSITE             PIC 9(05) VALUE ZERO.
+       01 WS-NB-CONTRATS             PIC 9(05) VALUE ZERO.
+       01 WS-NB-CONTRATS-ACTIFS      PIC 9(05) VALUE ZERO.
+
+      * Seul WS-STATUT-EXPIRE (assurances.cbl) est un statut connu ;
+      * un contrat actif est donc tout contrat qui n'est pas expiré
+       01 WS-STATUT-EXPIRE           PIC X(08) VALUE "EXPIRE".
+
+      * Drapeau de fin de lecture, partagé entre les trois lectures
+       01 FLAG-STOP                  PIC X.
+           88 QUITTER                            VALUE 'Y'.
+
+      * Codes retour d'ouverture des trois fichiers
+       01 WS-FS-INVENTAIRE           PIC X(02).
+       01 WS-FS-ELEVES               PIC X(02).
+       01 WS-FS-ASSURANCES           PIC X(02).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * COMPOSANT PRINCIPAL : lecture des trois fichiers et affichage
+      ******************************************************************
+       0000-TRT-PRINCIPAL-DEB.
+
+           PERFORM 6010-OPEN-F-INVENTAIRE-DEB
+              THRU 6010-OPEN-F-INVENTAIRE-FIN.
+           PERFORM 6110-READ-F-INVENTAIRE-DEB
+              THRU 6110-READ-F-INVENTAIRE-FIN.
+           PERFORM 6210-CLOSE-F-INVENTAIRE-DEB
+              THRU 6210-CLOSE-F-INVENTAIRE-FIN.
+
+           PERFORM 6020-OPEN-F-ELEVES-DEB
+              THRU 6020-OPEN-F-ELEVES-FIN.
+           PERFORM 6120-READ-F-ELEVES-DEB
+              THRU 6120-READ-F-ELEVES-FIN.
+           PERFORM 6220-CLOSE-F-ELEVES-DEB
+              THRU 6220-CLOSE-F-ELEVES-FIN.
+
+           PERFORM 6030-OPEN-F-ASSURANCES-DEB
+              THRU 6030-OPEN-F-ASSURANCES-FIN.
+           PERFORM 6130-READ-F-ASSURANCES-DEB
+              THRU 6130-READ-F-ASSURANCES-FIN.
+           PERFORM 6230-CLOSE-F-ASSURANCES-DEB
+              THRU 6230-CLOSE-F-ASSURANCES-FIN.
+
+           PERFORM 8000-AFFICHAGE-DEB
+              THRU 8000-AFFICHAGE-FIN.
+
+       0000-TRT-PRINCIPAL-FIN.
+           EXIT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * OUVERTURE DES FICHIERS
+      ******************************************************************
+       6010-OPEN-F-INVENTAIRE-DEB.
+           OPEN INPUT F-INVENTAIRE.
+           IF WS-FS-INVENTAIRE NOT = "00"
+               DISPLAY "Erreur ouverture inventaire.txt, code : "
+                   WS-FS-INVENTAIRE
+               STOP RUN
+           END-IF.
+       6010-OPEN-F-INVENTAIRE-FIN.
+           EXIT.
+
+       6020-OPEN-F-ELEVES-DEB.
+           OPEN INPUT F-ELEVES.
+           IF WS-FS-ELEVES NOT = "00"
+               DISPLAY "Erreur ouverture eleves.txt, code : "
+                   WS-FS-ELEVES
+               STOP RUN
+           END-IF.
+       6020-OPEN-F-ELEVES-FIN.
+           EXIT.
+
+       6030-OPEN-F-ASSURANCES-DEB.
+           OPEN INPUT F-ASSURANCES.
+           IF WS-FS-ASSURANCES NOT = "00"
+               DISPLAY "Erreur ouverture assurances.dat, code : "
+                   WS-FS-ASSURANCES
+               STOP RUN
+           END-IF.
+       6030-OPEN-F-ASSURANCES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * FERMETURE DES FICHIERS
+      ******************************************************************
+       6210-CLOSE-F-INVENTAIRE-DEB.
+           CLOSE F-INVENTAIRE.
+       6210-CLOSE-F-INVENTAIRE-FIN.
+           EXIT.
+
+       6220-CLOSE-F-ELEVES-DEB.
+           CLOSE F-ELEVES.
+       6220-CLOSE-F-ELEVES-FIN.
+           EXIT.
+
+       6230-CLOSE-F-ASSURANCES-DEB.
+           CLOSE F-ASSURANCES.
+       6230-CLOSE-F-ASSURANCES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * LECTURE ET COMPTAGE DE L'INVENTAIRE
+      ******************************************************************
+       6110-READ-F-INVENTAIRE-DEB.
+           MOVE 'N' TO FLAG-STOP.
+           PERFORM UNTIL QUITTER
+               READ F-INVENTAIRE NEXT RECORD
+                   AT END
+                       SET QUITTER TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-PRODUITS
+                       IF FS-STOCK <= WS-SEUIL-REAPPRO
+                           ADD 1 TO WS-NB-RUPTURE
+                       END-IF
+               END-READ
+           END-PERFORM.
+       6110-READ-F-INVENTAIRE-FIN.
+           EXIT.
+
+      ******************************************************************
+      * LECTURE ET COMPTAGE DES ÉLÈVES
+      ******************************************************************
+       6120-READ-F-ELEVES-DEB.
+           MOVE 'N' TO FLAG-STOP.
+           PERFORM UNTIL QUITTER
+               READ F-ELEVES NEXT RECORD
+                   AT END
+                       SET QUITTER TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-ELEVES
+                       IF FS-NOTE > WS-SEUIL-REUSSITE
+                           ADD 1 TO WS-NB-REUSSITE
+                       END-IF
+               END-READ
+           END-PERFORM.
+       6120-READ-F-ELEVES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * LECTURE ET COMPTAGE DES CONTRATS D'ASSURANCE
+      ******************************************************************
+       6130-READ-F-ASSURANCES-DEB.
+           MOVE 'N' TO FLAG-STOP.
+           PERFORM UNTIL QUITTER
+               READ F-ASSURANCES NEXT RECORD
+                   AT END
+                       SET QUITTER TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-NB-CONTRATS
+                       IF NOT (FS-STATUT = WS-STATUT-EXPIRE)
+                           ADD 1 TO WS-NB-CONTRATS-ACTIFS
+                       END-IF
+               END-READ
+           END-PERFORM.
+       6130-READ-F-ASSURANCES-FIN.
+           EXIT.
+
+      ******************************************************************
+      * AFFICHAGE DU RÉSUMÉ COMBINÉ
+      ******************************************************************
+       8000-AFFICHAGE-DEB.
+           DISPLAY "*********************************************".
+           DISPLAY "*         TABLEAU DE BORD QUOTIDIEN         *".
+           DISPLAY "*********************************************".
+           DISPLAY "* Inventaire  : " WS-NB-PRODUITS " produit(s), "
+                   WS-NB-RUPTURE " en rupture *".
+           DISPLAY "* Eleves      : " WS-NB-ELEVES " eleve(s), "
+                   WS-NB-REUSSITE " admis(e)(s) *".
+           DISPLAY "* Assurances  : " WS-NB-CONTRATS " contrat(s), "
+                   WS-NB-CONTRATS-ACTIFS " actif(s) *".
+           DISPLAY "*********************************************".
+       8000-AFFICHAGE-FIN.
+           EXIT.
